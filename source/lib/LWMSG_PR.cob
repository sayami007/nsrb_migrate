@@ -0,0 +1,18 @@
+      *****************************************************
+      *****   予算実績系　共通ワークエリア　　        *****
+      *****     ( LWMSG_PR )                          *****
+      *****************************************************
+       01  W-COMMON.
+           02  DR-CR             PIC  9(001).                           貸借区分
+       01  Z-WORK.
+           02  ZI                PIC  9(002).
+           02  ZYMD              PIC  9(008).
+       01  Z-R.
+           02  Z-KONYMD          PIC  9(008).                           期首年月日
+           02  Z-KSMM            PIC  9(002).                           決算月
+           02  Z-GEMYY2          PIC  9(002).                           現在年度
+           02  Z-GEMMM           PIC  9(002).                           現在月度
+           02  Z-TOUTBL          OCCURS 15.
+             03  Z-TOUF          PIC  9(008).                           期間－自
+             03  Z-TOUT          PIC  9(008).                           期間－至
+           02  F                 PIC  X(020).
