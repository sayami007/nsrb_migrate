@@ -3,7 +3,7 @@
       *****   ( WK0128___ )  128/2  <TTM>            *****
       ****************************************************
        01  TT-M.
-           02  TT-M_PNAME1    PIC  X(009) VALUE SPACE.
+           02  TT-M_PNAME1    PIC  X(009) VALUE "TT-M".
            02  F              PIC  X(001).
            02  TT-M_LNAME     PIC  X(004) VALUE "TT-M".
            02  F              PIC  X(001).
