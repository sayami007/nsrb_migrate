@@ -0,0 +1,18 @@
+      *****************************************************
+      *****   共通エラーメッセージ表示　初期化        *****
+      *****     ( LSMSG_PR_P )                        *****
+      *****************************************************
+       CALL "SD_Init" USING
+        "DISP-MSG-SPACE-AREA" " " "0" "0" "30" " " " "  RETURNING RESU.
+       CALL "SD_Init" USING
+        "DISP-MSG-SPACE" "X" "24" "1" "30" " " "DISP-MSG-SPACE-AREA"
+        RETURNING RESU.
+       CALL "SD_Init" USING
+        "DISP-BUZ-B-AREA" " " "24" "80" "5" " " " "  RETURNING RESU.
+       CALL "SD_Init" USING
+        "DISP-BUZ-B" "X" "0" "0" "5" " " "DISP-BUZ-B-AREA"
+        RETURNING RESU.
+       CALL "SD_Init" USING
+        "ERR-AREA" " " "0" "0" "30" " " " "  RETURNING RESU.
+       CALL "SD_Init" USING
+        "ERR-DIS" "X" "23" "1" "30" " " "ERR-AREA"  RETURNING RESU.
