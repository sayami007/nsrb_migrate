@@ -0,0 +1,32 @@
+      ***********************************************
+      *****                                     *****
+      *****     予算・実績対比ファイル          *****
+      *****         ( BUGEN-F )  64/12          *****
+      ***********************************************
+       01  BUGEN-F.
+           02  BUGEN-F_PNAME1    PIC  X(006) VALUE "BUGENF".
+           02  F                 PIC  X(001).
+           02  BUGEN-F_LNAME     PIC  X(007) VALUE "BUGEN-F".
+           02  F                 PIC  X(001).
+           02  BUGEN-F_KEY1      PIC  X(100) VALUE SPACE.
+           02  BUGEN-F_SORT      PIC  X(100) VALUE SPACE.
+           02  BUGEN-F_IDLST     PIC  X(100) VALUE SPACE.
+           02  BUGEN-F_RES       USAGE  POINTER.
+      *
+       01  BU-REC.
+           02  BU-KEY.                                                  KEY
+             03  BU-BUMN         PIC  9(004).                           予算年月
+             03  BU-LINNO        PIC  9(003).                           PLキー
+           02  BU-KAIP           PIC  9(002).                           印刷行NO
+           02  BU-GOKBN          PIC  9(001).                           合計区分
+           02  BU-KMKNM          PIC  N(020).                           科目名
+           02  BU-ZENKI          PIC S9(011).                           前期累計
+           02  BU-TOUKI          PIC S9(011).                           当期累計
+           02  BU-DOG.                                                  当月実績
+             03  BU-TOGET        PIC S9(011).                           当月実績額
+             03  BU-DOGET        PIC S9(011).                           前年同月額
+           02  BU-URKBN          PIC  9(001).                           売上区分
+           02  BU-PRKBN          PIC  9(001).                           印刷区分
+           02  BU-TBKBN          PIC  9(001).                           棚卸区分
+           02  F                 PIC  X(010).
+       77  F                     PIC  X(001).
