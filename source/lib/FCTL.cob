@@ -0,0 +1,27 @@
+      ***********************************************
+      *****                                     *****
+      *****         運用コントロールファイル    *****
+      *****         ( FCTL-F  )  274/1          *****
+      ***********************************************
+       01  FCTL-F.
+           02  FCTL-F_PNAME1     PIC  X(004) VALUE "FCTL".
+           02  F                 PIC  X(001).
+           02  FCTL-F_LNAME      PIC  X(006) VALUE "FCTL-F".
+           02  F                 PIC  X(001).
+           02  FCTL-F_KEY1       PIC  X(100) VALUE SPACE.
+           02  FCTL-F_SORT       PIC  X(100) VALUE SPACE.
+           02  FCTL-F_IDLST      PIC  X(100) VALUE SPACE.
+           02  FCTL-F_RES        USAGE  POINTER.
+      *
+       01  FCTL-KEY              PIC  X(005).
+       01  FCTL-KEY1  REDEFINES  FCTL-KEY  PIC  X(005).
+       01  FCTL-KEY3  REDEFINES  FCTL-KEY  PIC  X(005).
+      *
+       01  FCTL-REC.
+           02  FCTL-REC1         PIC  X(274).                           会計期間欄
+           02  FCTL-REC3  REDEFINES  FCTL-REC1.                         選択範囲欄
+             03  FCTL-SELK       PIC  X(005).
+             03  FCTL-FROM1      PIC  9(004).                           開始年月
+             03  FCTL-TO1        PIC  9(004).                           終了年月
+             03  F               PIC  X(261).
+       77  F                     PIC  X(001).
