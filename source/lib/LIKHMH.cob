@@ -0,0 +1,57 @@
+      ********************************************
+      *****     KHM RATE-CHANGE HISTORY FILE     *****
+      ********************************************
+       01  KHMH.
+           02  KHMH_PNAME1       PIC  X(004) VALUE "KHMH".
+           02  F                 PIC  X(001).
+           02  KHMH_LNAME        PIC  X(004) VALUE "KHMH".
+           02  F                 PIC  X(001).
+           02  KHMH_KEY1         PIC  X(100) VALUE SPACE.
+           02  KHMH_SORT         PIC  X(100) VALUE SPACE.
+           02  KHMH_IDLST        PIC  X(100) VALUE SPACE.
+           02  KHMH_RES          USAGE  POINTER.
+      *
+       01  KHMH-R.
+           02  KHMH-KEY.
+               03  KHMH-HCD         PIC  X(005).
+               03  KHMH-CDATE       PIC  9(006).
+               03  KHMH-CTIME       PIC  9(006).
+           02  KHMH-OLD-R.
+               03  KHMH-OLD-TGM     PIC  9(004)V9(02).
+               03  KHMH-OLD-TKN     PIC  9(004)V9(02).
+               03  KHMH-OLD-TSZ     PIC  9(002)V9(02).
+               03  KHMH-OLD-SBB     PIC  9(002)V9(02).
+               03  KHMH-OLD-STS     PIC  9(002)V9(02).
+               03  KHMH-OLD-SNE     PIC  9(002)V9(02).
+               03  KHMH-OLD-SKP     PIC  9(002)V9(02).
+               03  KHMH-OLD-SKY     PIC  9(002)V9(02).
+               03  KHMH-OLD-SMK     PIC  9(002)V9(02).
+               03  KHMH-OLD-SPK     PIC  9(002)V9(02).
+               03  KHMH-OLD-SKG     PIC  9(002)V9(02).
+               03  KHMH-OLD-SAN     PIC  9(002)V9(02).
+               03  KHMH-OLD-SET     PIC  9(002)V9(02).
+               03  KHMH-OLD-SST     PIC  9(003)V9(02).
+               03  KHMH-OLD-DRH     PIC  9(003)V9(02).
+               03  KHMH-OLD-KPS     PIC  9(003)V9(02).
+               03  KHMH-OLD-SKH     PIC  9(002)V9(02).
+               03  KHMH-OLD-SHY     PIC  9(002)V9(02).
+           02  KHMH-NEW-R.
+               03  KHMH-NEW-TGM     PIC  9(004)V9(02).
+               03  KHMH-NEW-TKN     PIC  9(004)V9(02).
+               03  KHMH-NEW-TSZ     PIC  9(002)V9(02).
+               03  KHMH-NEW-SBB     PIC  9(002)V9(02).
+               03  KHMH-NEW-STS     PIC  9(002)V9(02).
+               03  KHMH-NEW-SNE     PIC  9(002)V9(02).
+               03  KHMH-NEW-SKP     PIC  9(002)V9(02).
+               03  KHMH-NEW-SKY     PIC  9(002)V9(02).
+               03  KHMH-NEW-SMK     PIC  9(002)V9(02).
+               03  KHMH-NEW-SPK     PIC  9(002)V9(02).
+               03  KHMH-NEW-SKG     PIC  9(002)V9(02).
+               03  KHMH-NEW-SAN     PIC  9(002)V9(02).
+               03  KHMH-NEW-SET     PIC  9(002)V9(02).
+               03  KHMH-NEW-SST     PIC  9(003)V9(02).
+               03  KHMH-NEW-DRH     PIC  9(003)V9(02).
+               03  KHMH-NEW-KPS     PIC  9(003)V9(02).
+               03  KHMH-NEW-SKH     PIC  9(002)V9(02).
+               03  KHMH-NEW-SHY     PIC  9(002)V9(02).
+           02  KHMH-FLD             PIC  X(003).
