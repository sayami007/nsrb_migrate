@@ -0,0 +1,19 @@
+      ********************************************
+      *****     THTND CUSTOMER ITEM PRICE MASTER    *****
+      ********************************************
+       01  THTND.
+           02  THTND_PNAME1      PIC  X(006) VALUE "THTND".
+           02  F                 PIC  X(001).
+           02  THTND_LNAME       PIC  X(008) VALUE "JT-THTND".
+           02  F                 PIC  X(001).
+           02  THTND_KEY1        PIC  X(100) VALUE SPACE.
+           02  THTND_SORT        PIC  X(100) VALUE SPACE.
+           02  THTND_IDLST       PIC  X(100) VALUE SPACE.
+           02  THTND_RES         USAGE  POINTER.
+      *
+       01  THTND-R.
+           02  THTND-KEY.
+               03  THTND-01    PIC 9(4).
+               03  THTND-02    PIC 9(6).
+               03  THTND-03    PIC 9(1).
+           02  THTND-04      PIC 9(5).
