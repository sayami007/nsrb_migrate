@@ -0,0 +1,57 @@
+      ********************************************
+      *****     JT-WK01 SHIPPING SNAPSHOT WORK FILE    *****
+      ********************************************
+       01  JT-WK01.
+           02  JT-WK01_PNAME1    PIC  X(007) VALUE "JT-WK01".
+           02  F                 PIC  X(001).
+           02  JT-WK01_LNAME     PIC  X(005) VALUE "WK01".
+           02  F                 PIC  X(001).
+           02  JT-WK01_KEY1      PIC  X(100) VALUE SPACE.
+           02  JT-WK01_SORT      PIC  X(100) VALUE SPACE.
+           02  JT-WK01_IDLST     PIC  X(100) VALUE SPACE.
+           02  JT-WK01_RES       USAGE  POINTER.
+      *
+       01  W01-R.
+           02   W01-KEY.
+                03   W01-01          PIC 9(6).
+                03   W01-02          PIC 9(1).
+           02   W01-03               PIC 9(1).
+           02   W01-04.
+                03  W01-041          PIC 9(2).
+                03  W01-042          PIC 9(2).
+                03  W01-043          PIC 9(2).
+           02   W01-05.
+                03  W01-051          PIC 9(2).
+                03  W01-052          PIC 9(2).
+                03  W01-053          PIC 9(2).
+           02   W01-06.
+                03  W01-061          PIC 9(4).
+                03  W01-062          PIC 9(3).
+           02   W01-07               PIC 9(1).
+           02   W01-08.
+                03  W01-081          PIC 9(6).
+                03  W01-082          PIC 9(1).
+           02   W01-09               PIC 9(6).
+           02   W01-10               PIC 9(1).
+           02   W01-11.
+                03  W01-111    OCCURS  10.
+                    04  W01-1111     PIC S9(4).
+                03  W01-112          PIC S9(6).
+           02   W01-12.
+                03  W01-121    OCCURS  10.
+                    04  W01-1211     PIC S9(4).
+                03  W01-122          PIC S9(6).
+           02  W01-13                PIC 9(1).
+           02  W01-14                PIC 9(1).
+           02  W01-14A               PIC 9(3).
+           02  W01-14B               PIC 9(6).
+           02  W01-14C               PIC 9(2).
+           02  FILLER                PIC X(2).
+           02  W01-99                PIC 9(01).
+           02  W01-14D               PIC N(9).
+           02  W01-15                PIC N(23).
+           02  W01-15A               PIC S9(03).
+           02  FILLER                PIC X(36).
+           02  W01-158               PIC 9(01).
+           02  W01-16                PIC 9(01).
+           02  W01-17                PIC 9(01).
