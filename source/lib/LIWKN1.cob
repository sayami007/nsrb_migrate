@@ -0,0 +1,54 @@
+      ********************************************
+      *****     JT-WKN1 SHIPMENT CONFIRMATION WORK FILE *****
+      ********************************************
+       01  JT-WKN1.
+           02  JT-WKN1_PNAME1    PIC  X(007) VALUE "JT-WKN1".
+           02  F                 PIC  X(001).
+           02  JT-WKN1_LNAME     PIC  X(005) VALUE "WKN1".
+           02  F                 PIC  X(001).
+           02  JT-WKN1_KEY1      PIC  X(100) VALUE SPACE.
+           02  JT-WKN1_SORT      PIC  X(100) VALUE SPACE.
+           02  JT-WKN1_IDLST     PIC  X(100) VALUE SPACE.
+           02  JT-WKN1_RES       USAGE  POINTER.
+      *
+       01  WN01-R.
+           02   WN01-01               PIC 9(1).
+           02   WN01-KEY1.
+                03   WN01-06.
+                    04  WN01-061     PIC 9(6).
+                    04  WN01-062     PIC 9(1).
+                03   WN01-03.
+                    04  WN01-031     PIC 9(2).
+                    04  WN01-032     PIC 9(2).
+                    04  WN01-033     PIC 9(2).
+                03   WN01-03A         PIC 9(1).
+                03   WN01-02.
+                    04   WN01-021    PIC 9(6).
+                    04   WN01-022    PIC 9(1).
+           02   WN01-04.
+                03  WN01-041          PIC 9(4).
+                03  WN01-042          PIC 9(3).
+           02   WN01-05               PIC 9(1).
+           02   WN01-07               PIC 9(6).
+           02   WN01-08               PIC 9(1).
+           02   WN01-09.
+                03  WN01-091    OCCURS  10.
+                    04  WN01-0911     PIC S9(4)   COMP-3.
+                03  WN01-092          PIC S9(6)   COMP-3.
+           02   WN01-10               PIC X(1).
+           02   WN01-11.
+                03  WN01-111          PIC 9(6).
+                03  WN01-112          PIC 9(1).
+           02   WN01-KEY.
+                03   WN01-12          PIC 9(4).
+                03   WN01-13.
+                    04  WN01-131      PIC 9(2).
+                    04  WN01-132      PIC 9(2).
+                    04  WN01-133      PIC 9(2).
+                03   WN01-14          PIC 9(1).
+                03   WN01-15.
+                    04  WN01-151      PIC 9(6).
+                    04  WN01-152      PIC 9(1).
+           02   WN01-16               PIC 9(2).
+           02   WN01-17               PIC 9(1).
+           02   FILLER                PIC X(2).
