@@ -0,0 +1,71 @@
+      ********************************************
+      *****     MSTRN MASTER CHANGE WORK FILE       *****
+      ********************************************
+       01  MSTRN.
+           02  MSTRN_PNAME1      PIC  X(005) VALUE "MSTRN".
+           02  F                 PIC  X(001).
+           02  MSTRN_LNAME       PIC  X(005) VALUE "MSTRN".
+           02  F                 PIC  X(001).
+           02  MSTRN_KEY1        PIC  X(100) VALUE SPACE.
+           02  MSTRN_SORT        PIC  X(100) VALUE SPACE.
+           02  MSTRN_IDLST       PIC  X(100) VALUE SPACE.
+           02  MSTRN_RES         USAGE  POINTER.
+      *
+      *----CUSTOMER CHANGE RECORD
+       01  MS1-REC.
+           02  MS1-KEY.
+               03  MS1-011         PIC X(01).
+               03  MS1-012         PIC 9(07).
+               03  MS1-012R        REDEFINES  MS1-012.
+                   04  MS1-0121    PIC 9(04).
+                   04  MS1-0122    PIC 9(03).
+           02  MS1-02.
+               03  MS1-021         PIC X(01).
+               03  MS1-022         PIC X(01).
+               03  MS1-023         PIC X(01).
+               03  MS1-024         PIC X(01).
+           02  F                   PIC X(02).
+           02  MS1-10              PIC 9(01).
+           02  MS1-11              PIC 9(06).
+           02  MS1-11R             REDEFINES  MS1-11.
+               03  MS1-111         PIC 9(02).
+               03  MS1-112         PIC 9(02).
+               03  MS1-113         PIC 9(02).
+      *
+      *----ITEM CHANGE RECORD
+       01  MS2-REC.
+           02  MS2-KEY.
+               03  MS2-011         PIC X(01).
+               03  MS2-012         PIC 9(06).
+               03  F               PIC X(01).
+           02  MS2-02.
+               03  MS2-021         PIC X(01).
+               03  MS2-022         PIC X(01).
+               03  MS2-023         PIC X(01).
+               03  MS2-024         PIC X(01).
+           02  F                   PIC X(02).
+           02  MS2-10              PIC 9(01).
+           02  MS2-11              PIC 9(06).
+           02  MS2-11R             REDEFINES  MS2-11.
+               03  MS2-111         PIC 9(02).
+               03  MS2-112         PIC 9(02).
+               03  MS2-113         PIC 9(02).
+      *
+      *----STORE MASTER CHANGE RECORD
+       01  MS3-REC.
+           02  MS3-KEY.
+               03  MS3-011         PIC X(01).
+               03  MS3-012         PIC 9(03).
+               03  F               PIC X(04).
+           02  MS3-02.
+               03  MS3-021         PIC X(01).
+               03  MS3-022         PIC X(01).
+               03  MS3-023         PIC X(01).
+               03  MS3-024         PIC X(01).
+           02  F                   PIC X(02).
+           02  MS3-10              PIC 9(01).
+           02  MS3-11              PIC 9(06).
+           02  MS3-11R             REDEFINES  MS3-11.
+               03  MS3-111         PIC 9(02).
+               03  MS3-112         PIC 9(02).
+               03  MS3-113         PIC 9(02).
