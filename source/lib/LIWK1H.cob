@@ -0,0 +1,20 @@
+      ********************************************
+      *****     WK1H JT-WK01 SNAPSHOT HISTORY FILE    *****
+      ********************************************
+       01  WK1H.
+           02  WK1H_PNAME1       PIC  X(007) VALUE "JT-WK1H".
+           02  F                 PIC  X(001).
+           02  WK1H_LNAME        PIC  X(004) VALUE "WK1H".
+           02  F                 PIC  X(001).
+           02  WK1H_KEY1         PIC  X(100) VALUE SPACE.
+           02  WK1H_SORT         PIC  X(100) VALUE SPACE.
+           02  WK1H_IDLST        PIC  X(100) VALUE SPACE.
+           02  WK1H_RES          USAGE  POINTER.
+      *
+       01  WK1H-R.
+           02  WK1H-KEY.
+               03  WK1H-RDATE       PIC  9(006).
+               03  WK1H-RTIME       PIC  9(006).
+               03  WK1H-01          PIC  9(006).
+               03  WK1H-02          PIC  9(001).
+           02  WK1H-RAWDATA         PIC  X(300).
