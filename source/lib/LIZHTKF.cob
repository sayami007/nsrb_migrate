@@ -0,0 +1,23 @@
+      ********************************************
+      *****     TKEIHI-F MONTHLY EXPENSE FILE       *****
+      ********************************************
+       01  TKEIHI-F.
+           02  TKEIHI-F_PNAME1   PIC  X(008) VALUE "TKEIHI-F".
+           02  F                 PIC  X(001).
+           02  TKEIHI-F_LNAME    PIC  X(006) VALUE "ZH-TKF".
+           02  F                 PIC  X(001).
+           02  TKEIHI-F_KEY1     PIC  X(100) VALUE SPACE.
+           02  TKEIHI-F_SORT     PIC  X(100) VALUE SPACE.
+           02  TKEIHI-F_IDLST    PIC  X(100) VALUE SPACE.
+           02  TKEIHI-F_RES      USAGE  POINTER.
+      *
+       01  TKF-R.
+           02  TKF-KEY.
+               03  TKF-01.
+                   04  TKF-011     PIC  9(02).
+                   04  TKF-012     PIC  9(02).
+               03  TKF-02          PIC  9(04).
+               03  TKF-03          PIC  9(03).
+           02  TKF-04.
+               03  TKF-041         PIC S9(11)    OCCURS  12.
+           02  FILLER              PIC  X(27).
