@@ -0,0 +1,22 @@
+      ***********************************************
+      *****                                     *****
+      *****         勘定科目マスター            *****
+      *****         ( ACCUNT  )  64/8           *****
+      ***********************************************
+       01  ACCUNT.
+           02  AM_PNAME1         PIC  X(006) VALUE "ACCUNT".
+           02  F                 PIC  X(001).
+           02  AM_LNAME          PIC  X(002) VALUE "AM".
+           02  F                 PIC  X(001).
+           02  AM_KEY1           PIC  X(100) VALUE SPACE.
+           02  AM_SORT           PIC  X(100) VALUE SPACE.
+           02  AM_IDLST          PIC  X(100) VALUE SPACE.
+           02  AM_RES            USAGE  POINTER.
+      *
+       01  AM-REC.
+           02  AM-KEY            PIC  9(004).                           科目CD
+           02  AM-NAME           PIC  N(012).                           科目名
+           02  AM-DRCR           PIC  9(001).                           貸借区分
+           02  AM-BUCD           PIC  9(002).                           部門CD
+           02  F                 PIC  X(028).
+       77  F                     PIC  X(001).
