@@ -0,0 +1,25 @@
+      ***********************************************
+      *****                                     *****
+      *****       Ｐ／Ｌ科目明細マスター        *****
+      *****         ( GEN     )  64/4           *****
+      ***********************************************
+       01  GEN.
+           02  GEN_PNAME1        PIC  X(003) VALUE "GEN".
+           02  F                 PIC  X(001).
+           02  GEN_LNAME         PIC  X(003) VALUE "GEN".
+           02  F                 PIC  X(001).
+           02  GEN_KEY1          PIC  X(100) VALUE SPACE.
+           02  GEN_SORT          PIC  X(100) VALUE SPACE.
+           02  GEN_IDLST         PIC  X(100) VALUE SPACE.
+           02  GEN_RES           USAGE  POINTER.
+      *
+       01  PL-REC.
+           02  PL-KEY            PIC  9(003).                           ＰＬキー
+           02  PL-LIN            PIC  9(002).                           印刷行NO
+           02  PL-GKB            PIC  9(001).                           合計区分
+           02  PL-NAMN           PIC  N(020).                           科目名
+           02  PL-URIKB          PIC  9(001).                           売上区分
+           02  PL-PKB            PIC  9(001).                           印刷区分
+           02  PL-TANA           PIC  9(001).                           棚卸区分
+           02  F                 PIC  X(020).
+       77  F                     PIC  X(001).
