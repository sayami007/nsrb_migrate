@@ -0,0 +1,50 @@
+      ********************************************
+      *****     JT-SUKW SHIPMENT AGGREGATE WORK FILE   *****
+      ********************************************
+       01  JT-SUKW.
+           02  JT-SUKW_PNAME1    PIC  X(007) VALUE "JT-SUKW".
+           02  F                 PIC  X(001).
+           02  JT-SUKW_LNAME     PIC  X(007) VALUE "JT-SUKW".
+           02  F                 PIC  X(001).
+           02  JT-SUKW_KEY1      PIC  X(100) VALUE SPACE.
+           02  JT-SUKW_SORT      PIC  X(100) VALUE SPACE.
+           02  JT-SUKW_IDLST     PIC  X(100) VALUE SPACE.
+           02  JT-SUKW_RES       USAGE  POINTER.
+      *
+       01  SUKW-R.
+           02   SUKW-KEY.
+                03   SUKW-01           PIC 9(01).
+                03   SUKW-02           PIC 9(01).
+                03   SUKW-03           PIC 9(06).
+                03   SUKW-03R  REDEFINES    SUKW-03.
+                     04   SUKW-031          PIC 9(02).
+                     04   SUKW-032          PIC 9(02).
+                     04   SUKW-033          PIC 9(02).
+                03   SUKW-04           PIC 9(04).
+                03   SUKW-05           PIC 9(03).
+                03   SUKW-06           PIC 9(01).
+                03   SUKW-07           PIC 9(01).
+           02   SUKW-08                PIC 9(06).
+           02   SUKW-09                PIC 9(01).
+           02   SUKW-10.
+                03   SUKW-101  OCCURS  10  PIC S9(04)   COMP-3.
+           02   SUKW-11                PIC S9(06)       COMP-3.
+           02   F                      PIC X(04).
+           02   SUKW-13                PIC 9(03).
+           02   SUKW-14                PIC 9(03).
+           02   SUKW-15                PIC 9(01).
+           02   SUKW-16                PIC 9(01).
+           02   SUKW-17                PIC S9(03).
+           02   SUKW-18                PIC 9(03).
+           02   SUKW-19.
+                03   SUKW-191          PIC 9(06).
+                03   SUKW-192          PIC 9(01).
+           02   SUKW-20.
+                03   SUKW-201          PIC 9(06).
+                03   SUKW-202          PIC 9(01).
+           02   SUKW-21                PIC 9(06).
+           02   SUKW-22                PIC N(05).
+           02   SUKW-23                PIC N(06).
+           02   SUKW-24                PIC X(01).
+           02   SUKW-12                PIC 9(05).
+           02   F                      PIC X(04).
