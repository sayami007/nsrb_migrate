@@ -0,0 +1,21 @@
+      ********************************************
+      *****     KFQ KOLRF QUARANTINE QUEUE FILE    *****
+      ********************************************
+       01  KFQ.
+           02  KFQ_PNAME1        PIC  X(003) VALUE "KFQ".
+           02  F                 PIC  X(001).
+           02  KFQ_LNAME         PIC  X(003) VALUE "KFQ".
+           02  F                 PIC  X(001).
+           02  KFQ_KEY1          PIC  X(100) VALUE SPACE.
+           02  KFQ_SORT          PIC  X(100) VALUE SPACE.
+           02  KFQ_IDLST         PIC  X(100) VALUE SPACE.
+           02  KFQ_RES           USAGE  POINTER.
+      *
+       01  KFQ-R.
+           02  KFQ-KEY.
+               03  KFQ-TYPE         PIC  X(002).
+               03  KFQ-RKEY         PIC  X(020).
+               03  KFQ-QDATE        PIC  9(006).
+               03  KFQ-QTIME        PIC  9(006).
+           02  KFQ-REASON           PIC  X(040).
+           02  KFQ-RAWDATA          PIC  X(300).
