@@ -0,0 +1,29 @@
+      ***********************************************
+      *****                                     *****
+      *****     予算・実績　月次ファイル        *****
+      *****         ( BZM-F   )  128/4          *****
+      ***********************************************
+       01  BZM-F.
+           02  BZM-F_PNAME1      PIC  X(004) VALUE "BZMF".
+           02  F                 PIC  X(001).
+           02  BZM-F_LNAME       PIC  X(005) VALUE "BZM-F".
+           02  F                 PIC  X(001).
+           02  BZM-F_KEY1        PIC  X(100) VALUE SPACE.
+           02  BZM-F_SORT        PIC  X(100) VALUE SPACE.
+           02  BZM-F_IDLST       PIC  X(100) VALUE SPACE.
+           02  BZM-F_RES         USAGE  POINTER.
+      *
+       01  BZM-REC.
+           02  BZM-KEY.                                                 KEY
+             03  BZM-BMON        PIC  9(004).                           予算年月
+             03  BZM-KMCD        PIC  9(004).                           科目CD
+           02  BZM-TJKR          OCCURS  15  PIC S9(009)  COMP-3.       当期借方
+           02  BZM-TJKS          OCCURS  15  PIC S9(009)  COMP-3.       当期貸方
+           02  BZM-ZJKR          OCCURS  15  PIC S9(009)  COMP-3.       前期借方
+           02  BZM-ZJKS          OCCURS  15  PIC S9(009)  COMP-3.       前期貸方
+           02  BZM-GNTBL.                                               PL対応表
+             03  BZM-GNITM       OCCURS  12.
+               04  GNKEY         PIC  9(003).                           PLキー
+               04  GNCOM         PIC  9(001).                           加減区分
+           02  F                 PIC  X(020).
+       77  F                     PIC  X(001).
