@@ -0,0 +1,220 @@
+      ********************************************
+      *****     KOLRF EDI INBOUND/OUTBOUND FILE     *****
+      ********************************************
+       01  KOLRF.
+           02  KOLRF_PNAME1      PIC  X(005) VALUE "KOLRF".
+           02  F                 PIC  X(001).
+           02  KOLRF_LNAME       PIC  X(005) VALUE "KOLRF".
+           02  F                 PIC  X(001).
+           02  KOLRF_KEY1        PIC  X(100) VALUE SPACE.
+           02  KOLRF_SORT        PIC  X(100) VALUE SPACE.
+           02  KOLRF_IDLST       PIC  X(100) VALUE SPACE.
+           02  KOLRF_RES         USAGE  POINTER.
+      *
+      *----CONTROL RECORD (RECORD TYPE 1)
+       01  KOLRF1-REC.
+           02  KOLRF1-01         PIC  9(02).
+           02  KOLRF1-KEYW.
+             03  KOLRF1-02       PIC  9(01).
+             03  KOLRF1-03       PIC  9(01).
+           02  KOLRF1-04         PIC  N(06).
+           02  KOLRF1-05         PIC  X(18).
+           02  F                 PIC  X(221).
+           02  KOLRF1-99         PIC  9(01).
+      *
+      *----CUSTOMER MASTER RECORD (RECORD TYPE 2)
+       01  KOLRF2-REC.
+           02  KOLRF2-01         PIC  9(02).
+           02  KOLRF2-KEYW.
+             03  KOLRF2-02       PIC  9(04).
+             03  KOLRF2-03       PIC  9(03).
+           02  KOLRF2-04         PIC  N(24).
+           02  KOLRF2-05         PIC  N(24).
+           02  KOLRF2-06         PIC  N(12).
+           02  KOLRF2-07         PIC  X(08).
+           02  KOLRF2-08         PIC  X(14).
+           02  KOLRF2-09         PIC  9(02).
+           02  KOLRF2-10         PIC  9(01).
+           02  KOLRF2-11         PIC  X(18).
+           02  KOLRF2-12         PIC  9(01).
+           02  F                 PIC  X(82).
+           02  KOLRF2-99         PIC  9(01).
+      *
+      *----SHIPPED ITEM RECORD (RECORD TYPE 3)
+       01  KOLRF3-REC.
+           02  KOLRF3-01         PIC  9(02).
+           02  KOLRF3-KEYW.
+             03  KOLRF3-02       PIC  9(06).
+           02  KOLRF3-03         PIC  N(24).
+           02  KOLRF3-04         PIC  9(1).
+           02  KOLRF3-05.
+               03  KOLRF3-051.
+                   04  KOLRF3-0511  OCCURS  10  PIC  9(01).
+               03  KOLRF3-052.
+                   04  KOLRF3-0521  OCCURS  10  PIC  9(01).
+               03  KOLRF3-053.
+                   04  KOLRF3-0531  OCCURS  10  PIC  9(01).
+               03  KOLRF3-054.
+                   04  KOLRF3-0541  OCCURS  10  PIC  9(01).
+           02  KOLRF3-06         PIC  9(02).
+           02  KOLRF3-07         PIC  N(14).
+           02  KOLRF3-11         PIC  9(02).
+           02  KOLRF3-08         PIC  9(03).
+           02  KOLRF3-09.
+               03  KOLRF3-091.
+                   04  KOLRF3-0911  OCCURS  10  PIC  9(01).
+               03  KOLRF3-092.
+                   04  KOLRF3-0921  OCCURS  10  PIC  9(01).
+               03  KOLRF3-093.
+                   04  KOLRF3-0931  OCCURS  10  PIC  9(01).
+               03  KOLRF3-094.
+                   04  KOLRF3-0941  OCCURS  10  PIC  9(01).
+           02  KOLRF3-10         PIC  9(01).
+           02  F                 PIC  X(82).
+           02  KOLRF3-99         PIC  9(01).
+      *
+      *----SHIPPING INSTRUCTION RECORD (RECORD TYPE 11)
+       01  KOLRF11-REC.
+           02  KOLRF11-01        PIC 9(02).
+           02  KOLRF11-KEYW.
+             03  KOLRF11-02      PIC 9(06).
+             03  KOLRF11-03      PIC 9(01).
+           02  KOLRF11-04        PIC 9(01).
+           02  KOLRF11-05.
+               03  KOLRF11-051   PIC 9(04).
+               03  KOLRF11-052   PIC 9(02).
+               03  KOLRF11-053   PIC 9(02).
+           02  KOLRF11-06.
+               03  KOLRF11-061   PIC 9(04).
+               03  KOLRF11-062   PIC 9(02).
+               03  KOLRF11-063   PIC 9(02).
+           02  KOLRF11-07.
+               03  KOLRF11-071   PIC 9(04).
+               03  KOLRF11-072   PIC 9(03).
+           02  KOLRF11-08        PIC 9(01).
+           02  KOLRF11-09.
+               03  KOLRF11-091   PIC 9(06).
+               03  KOLRF11-092   PIC 9(01).
+           02  KOLRF11-10        PIC 9(06).
+           02  KOLRF11-11        PIC 9(01).
+           02  KOLRF11-12.
+               03  KOLRF11-121   OCCURS  10.
+                   04  KOLRF11-1211      PIC S9(04).
+               03  KOLRF11-122   PIC S9(05).
+           02  KOLRF11-13.
+               03  KOLRF11-131   OCCURS  10.
+                   04  KOLRF11-1311      PIC S9(04).
+               03  KOLRF11-132   PIC S9(05).
+           02  KOLRF11-14        PIC 9(01).
+           02  KOLRF11-15        PIC 9(01).
+           02  KOLRF11-15A       PIC 9(03).
+           02  KOLRF11-15B       PIC 9(06).
+           02  KOLRF11-15C       PIC 9(02).
+           02  KOLRF11-15D       PIC N(09).
+           02  KOLRF11-16        PIC N(23).
+           02  KOLRF11-20        PIC X(10).
+           02  KOLRF11-16A       PIC S9(03).
+           02  FILLER            PIC X(24).
+           02  KOLRF11-19        PIC X(01).
+           02  KOLRF11-168       PIC 9(01).
+           02  KOLRF11-17        PIC 9(01).
+           02  KOLRF11-18        PIC 9(01).
+      *
+      *----BILLING WORK RECORD (RECORD TYPE 12)
+       01  KOLRF12-REC.
+           02  KOLRF12-01        PIC 9(02).
+           02  KOLRF121-A.
+               03  KOLRF121-1KEYW.
+                04  KOLRF121-01  PIC 9(6).
+                04  KOLRF121-02  PIC 9(1).
+               03  KOLRF121-03   PIC 9(6).
+               03  KOLRF121-04.
+                04  KOLRF121-041 PIC 9(2).
+                04  KOLRF121-042 PIC 9(2).
+                04  KOLRF121-043 PIC 9(2).
+               03  KOLRF121-05.
+                04  KOLRF121-051 PIC 9(4).
+                04  KOLRF121-052 PIC 9(3).
+               03  KOLRF121-06   PIC 9(1).
+               03  KOLRF121-07   PIC 9(1).
+               03  KOLRF121-08   PIC S9(3).
+               03  KOLRF121-09   OCCURS  27.
+                04  KOLRF121-091 PIC S9(3).
+               03  KOLRF121-10   PIC 9(1).
+               03  KOLRF121-11   PIC 9(1).
+               03  KOLRF121-12   PIC 9(1).
+               03  KOLRF121-13   PIC S9(3).
+               03  KOLRF121-13A  PIC 9(1).
+               03  FILLER        PIC X(2).
+               03  KOLRF121-14   PIC 9(6).
+           02  KOLRF122-A        REDEFINES  KOLRF121-A.
+               03  KOLRF122-1KEYW.
+                04  KOLRF122-01  PIC 9(6).
+                04  KOLRF122-02  PIC 9(1).
+               03  KOLRF122-02A  PIC N(9).
+               03  KOLRF122-03   PIC N(23).
+               03  FILLER        PIC X(41).
+               03  KOLRF122-04   PIC 9(1).
+               03  KOLRF122-05   PIC 9(1).
+               03  KOLRF122-06   PIC 9(1).
+               03  KOLRF122-07   PIC S9(3).
+               03  KOLRF122-07A  PIC 9(1).
+               03  FILLER        PIC X(2).
+               03  KOLRF122-08   PIC 9(6).
+           02  KOLRF121-B.
+               03  KOLRF121-2KEYW.
+                04  KOLRF121-21  PIC 9(6).
+                04  KOLRF121-22  PIC 9(1).
+               03  KOLRF121-23   PIC 9(6).
+               03  KOLRF121-24.
+                04  KOLRF121-241 PIC 9(2).
+                04  KOLRF121-242 PIC 9(2).
+                04  KOLRF121-243 PIC 9(2).
+               03  KOLRF121-25.
+                04  KOLRF121-251 PIC 9(4).
+                04  KOLRF121-252 PIC 9(3).
+               03  KOLRF121-26   PIC 9(1).
+               03  KOLRF121-27   PIC 9(1).
+               03  KOLRF121-28   PIC S9(3).
+               03  KOLRF121-29   OCCURS  27.
+                04  KOLRF121-291 PIC S9(3).
+               03  KOLRF121-30   PIC 9(1).
+               03  KOLRF121-31   PIC 9(1).
+               03  KOLRF121-32   PIC 9(1).
+               03  KOLRF121-33   PIC S9(3).
+               03  KOLRF121-33A  PIC 9(1).
+               03  FILLER        PIC X(2).
+               03  KOLRF121-34   PIC 9(6).
+           02  KOLRF122-B        REDEFINES  KOLRF121-B.
+               03  KOLRF122-2KEYW.
+                04  KOLRF122-21  PIC 9(6).
+                04  KOLRF122-22  PIC 9(1).
+               03  KOLRF122-22A  PIC N(9).
+               03  KOLRF122-23   PIC N(23).
+               03  FILLER        PIC X(41).
+               03  KOLRF122-24   PIC 9(1).
+               03  KOLRF122-25   PIC 9(1).
+               03  KOLRF122-26   PIC 9(1).
+               03  KOLRF122-27   PIC S9(3).
+               03  KOLRF122-27A  PIC 9(1).
+               03  FILLER        PIC X(2).
+               03  KOLRF122-28   PIC 9(6).
+      *
+      *----PRICE TABLE RECORD (RECORD TYPE 13)
+       01  KOLRF13-REC.
+           02  KOLRF13-01        PIC 9(02).
+           02  KOLRF13-TBL       OCCURS  4.
+               03  KOLRF13-KEYW.
+                 04  KOLRF13-02  PIC 9(06).
+                 04  KOLRF13-03  PIC 9(01).
+               03  KOLRF13-04    PIC 9(06).
+               03  KOLRF13-05    PIC 9(01).
+               03  KOLRF13-06    PIC 9(07).
+               03  KOLRF13-07    PIC N(09).
+               03  KOLRF13-08    PIC 9(03).
+               03  KOLRF13-09    PIC 9(01).
+               03  KOLRF13-10    PIC 9(01).
+               03  KOLRF13-11    PIC 9(01).
+               03  KOLRF13-12    PIC 9(05).
+               03  F             PIC X(01).
+           02  F                 PIC X(50).
