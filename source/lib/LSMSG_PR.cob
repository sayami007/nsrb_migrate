@@ -0,0 +1,13 @@
+      *****************************************************
+      *****   共通エラーメッセージ表示　画面項目      *****
+      *****     ( LSMSG_PR )                          *****
+      *****************************************************
+       01  DISP-MSG-SPACE-AREA.
+           03  DISP-MSG-SPACE    PIC  X(30)  VALUE  SPACES.
+       01  DISP-BUZ-B-AREA.
+           03  DISP-BUZ-B        PIC  X(05)  VALUE  X"1B4A03".
+       01  ERR-AREA.
+           03  ERR-DIS.
+               05  FILLER        PIC  X(11)  VALUE  "ERROR CODE=".
+               05  ERR-FLG       PIC  X(02).
+               05  FILLER        PIC  X(17)  VALUE  SPACES.
