@@ -0,0 +1,243 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         JF650U.
+      *****************************************************
+      *****   AUTOMATIC CARRYOVER OF PARTIAL JSJD       *****
+      *****   SHIPMENTS                                *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  JF-RPT-FILE  ASSIGN  TO  "JF650U"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  JF-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  JF-RPT-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(02)  VALUE  0.
+       77  WS-SHORT-SW     PIC  X(01)  VALUE  "N".
+           88  WS-SHORT-SHIPPED      VALUE  "Y".
+           88  WS-FULLY-SHIPPED      VALUE  "N".
+       77  WS-NEW-SEQ      PIC  9(01)  VALUE  0.
+       77  WS-CRY-CNT      PIC  9(07)  VALUE  0.
+       77  WS-CRY-KEY-CNT  PIC  9(04)  VALUE  0.
+       77  WK-CRY-IX       PIC  9(04)  VALUE  0.
+      *****
+      *    Keys of the carryover records this run has inserted --
+      *    checked on every NEXT-read so a carryover record created
+      *    earlier in this same run is never mistaken for a fresh
+      *    short-shipped record and carried over again.
+       01  WS-CRY-KEY-TBL.
+           02  WS-CRY-KEY-ENT  OCCURS  2000.
+               03  WS-CRY-KEY-01    PIC 9(01).
+               03  WS-CRY-KEY-02    PIC 9(07).
+               03  WS-CRY-KEY-03    PIC 9(06).
+               03  WS-CRY-KEY-04    PIC 9(01).
+       01  SV-JSJD-REC.
+           02  SV-JSJD-01        PIC 9(01).
+           02  SV-JSJD-02.
+               03  SV-JSJD-021   PIC 9(04).
+               03  SV-JSJD-022   PIC 9(03).
+           02  SV-JSJD-03        PIC 9(06).
+           02  SV-JSJD-04        PIC 9(01).
+           02  SV-JSJD-05        PIC 9(01).
+           02  SV-JSJD-06        PIC 9(08).
+           02  SV-JSJD-07        PIC 9(08).
+           02  SV-JSJD-08.
+               03  SV-JSJD-081   PIC 9(06).
+               03  SV-JSJD-082   PIC 9(01).
+           02  SV-JSJD-09        PIC 9(06).
+           02  SV-JSJD-10        PIC 9(01).
+           02  SV-JSJD-11.
+               03  SV-JSJD-111   OCCURS  10.
+                   04  SV-JSJD-1111   PIC S9(04).
+               03  SV-JSJD-112   PIC S9(05).
+           02  SV-JSJD-12.
+               03  SV-JSJD-121   OCCURS  10.
+                   04  SV-JSJD-1211   PIC S9(04).
+               03  SV-JSJD-122   PIC S9(05).
+           02  SV-JSJD-13        PIC 9(01).
+           02  SV-JSJD-14        PIC 9(01).
+           02  SV-JSJD-14A       PIC 9(03).
+           02  SV-JSJD-14B       PIC 9(06).
+           02  SV-JSJD-14C       PIC 9(02).
+           02  SV-JSJD-14D       PIC N(09).
+           02  SV-JSJD-15        PIC N(23).
+           02  SV-JSJD-20        PIC X(10).
+           02  SV-JSJD-15A       PIC S9(03).
+           02  SV-FILLER         PIC X(26).
+           02  SV-JSJD-19        PIC X(01).
+           02  SV-JSJD-158       PIC 9(01).
+           02  SV-JSJD-16        PIC 9(01).
+           02  SV-JSJD-17        PIC 9(01).
+       COPY    LIJSJD.
+      *****
+       01  JF-RPT-DET.
+           02  RPT-LOT         PIC  9(06).
+           02  FILLER          PIC  X(01)  VALUE  "-".
+           02  RPT-OLDSEQ      PIC  9(01).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  FILLER          PIC  X(20)  VALUE
+               "CARRIED OVER TO SEQ=".
+           02  RPT-NEWSEQ      PIC  9(01).
+       01  JF-RPT-SUM.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL CARRYOVERS=".
+           02  RPT-SUM-CNT     PIC  ZZZZZZ9.
+       01  JF-RPT-EXC.
+           02  FILLER          PIC  X(12)  VALUE  "*** ERROR ".
+           02  RPT-EXC-LOT     PIC  9(06).
+           02  FILLER          PIC  X(01)  VALUE  "-".
+           02  RPT-EXC-SEQ     PIC  9(01).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-EXC-MSG     PIC  X(48).
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  JF-RPT-FILE.
+      *
+           CALL "DB_F_Open" USING
+            "I-O" JSJD_PNAME1 "SHARED" BY REFERENCE JSJD_IDLST "1"
+            "JSJD-KEY" BY REFERENCE JSJD-KEY.
+       ST-10.
+      *           READ   JSJD   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" JSJD_PNAME1 BY REFERENCE JSJD-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  END-RTN
+           END-IF.
+           PERFORM  CRY-KEY-FIND  THRU  CRY-KEY-FIND-EXT.
+           IF  WK-CRY-IX  >  0
+               GO  TO  ST-10
+           END-IF.
+           SET  WS-FULLY-SHIPPED  TO  TRUE.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               IF  JSJD-1211 (I)  <  JSJD-1111 (I)
+                   SET  WS-SHORT-SHIPPED  TO  TRUE
+               END-IF
+           END-PERFORM.
+           IF  WS-FULLY-SHIPPED
+               GO  TO  ST-10
+           END-IF.
+      *        FIND AN UNUSED SEQUENCE NUMBER UNDER THE SAME LOT
+      *        (JSJD-01/02/03) TO CARRY THE REMAINDER FORWARD.
+           MOVE  JSJD-REC  TO  SV-JSJD-REC.
+           MOVE  0  TO  WS-NEW-SEQ.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL
+               I  >  9  OR  WS-NEW-SEQ  NOT =  0
+               IF  I  NOT =  SV-JSJD-04
+                   MOVE  SV-JSJD-01   TO  JSJD-01
+                   MOVE  SV-JSJD-021  TO  JSJD-021
+                   MOVE  SV-JSJD-022  TO  JSJD-022
+                   MOVE  SV-JSJD-03   TO  JSJD-03
+                   MOVE  I            TO  JSJD-04
+                   CALL "DB_Read" USING
+                    "INVALID" JSJD_PNAME1 BY REFERENCE JSJD-REC
+                    "UNLOCK" RETURNING RET
+                   IF  RET = 1
+                       MOVE  I  TO  WS-NEW-SEQ
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF  WS-NEW-SEQ  =  0
+               MOVE  SV-JSJD-081   TO  RPT-EXC-LOT
+               MOVE  SV-JSJD-04    TO  RPT-EXC-SEQ
+               MOVE  "ALL SEQ SLOTS IN USE, REMAINDER NOT CARRIED"
+                TO  RPT-EXC-MSG
+               MOVE  JF-RPT-EXC    TO  JF-RPT-LINE
+               WRITE  JF-RPT-LINE
+               GO  TO  ST-10
+           END-IF.
+           MOVE  SV-JSJD-REC  TO  JSJD-REC.
+           MOVE  WS-NEW-SEQ   TO  JSJD-04.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               COMPUTE  JSJD-1111 (I)  =
+                   SV-JSJD-1111 (I)  -  SV-JSJD-1211 (I)
+               MOVE  0  TO  JSJD-1211 (I)
+           END-PERFORM.
+           COMPUTE  JSJD-112  =  SV-JSJD-112  -  SV-JSJD-122.
+           MOVE  0  TO  JSJD-122.
+           CALL "DB_Insert" USING
+            JSJD_PNAME1 JSJD_LNAME JSJD-REC RETURNING RET.
+           IF  RET = 1
+               MOVE  SV-JSJD-081   TO  RPT-EXC-LOT
+               MOVE  SV-JSJD-04    TO  RPT-EXC-SEQ
+               MOVE  "DB_Insert FAILED, CARRYOVER NOT CREATED"
+                TO  RPT-EXC-MSG
+               MOVE  JF-RPT-EXC    TO  JF-RPT-LINE
+               WRITE  JF-RPT-LINE
+               GO  TO  ST-10
+           END-IF.
+           PERFORM  CRY-KEY-ADD  THRU  CRY-KEY-ADD-EXT.
+           MOVE  SV-JSJD-081   TO  RPT-LOT.
+           MOVE  SV-JSJD-04    TO  RPT-OLDSEQ.
+           MOVE  WS-NEW-SEQ    TO  RPT-NEWSEQ.
+           MOVE  JF-RPT-DET    TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           ADD  1  TO  WS-CRY-CNT.
+      *        CLOSE OUT THE ORIGINAL RECORD'S SHORTFALL SO REPEAT
+      *        RUNS DO NOT DETECT IT AS SHORT-SHIPPED AGAIN AND SO
+      *        DOWNSTREAM REPORTS DO NOT DOUBLE-COUNT THE GAP NOW
+      *        THAT THE REMAINDER HAS BEEN CARRIED OVER.
+           MOVE  SV-JSJD-REC  TO  JSJD-REC.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               MOVE  SV-JSJD-1211 (I)  TO  JSJD-1111 (I)
+           END-PERFORM.
+           MOVE  SV-JSJD-122  TO  JSJD-112.
+      *           REWRITE  JSJD-REC       INVALID
+      *///////////////
+           CALL "DB_Update" USING
+            JSJD_PNAME1 JSJD_LNAME JSJD-REC RETURNING RET.
+           IF  RET = 1
+               MOVE  SV-JSJD-081   TO  RPT-EXC-LOT
+               MOVE  SV-JSJD-04    TO  RPT-EXC-SEQ
+               MOVE  "DB_Update FAILED, ORIGINAL SHORTFALL NOT CLOSED"
+                TO  RPT-EXC-MSG
+               MOVE  JF-RPT-EXC    TO  JF-RPT-LINE
+               WRITE  JF-RPT-LINE
+           END-IF.
+           GO  TO  ST-10.
+       END-RTN.
+           MOVE  WS-CRY-CNT  TO  RPT-SUM-CNT.
+           MOVE  JF-RPT-SUM  TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           CLOSE  JF-RPT-FILE.
+           CALL "DB_F_Close" USING BY REFERENCE JSJD_IDLST JSJD_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
+       CRY-KEY-FIND.
+           MOVE  1  TO  WK-CRY-IX.
+       CRY-KEY-FIND-10.
+           IF  WK-CRY-IX  >  WS-CRY-KEY-CNT
+               MOVE  0  TO  WK-CRY-IX
+               GO  TO  CRY-KEY-FIND-EXT
+           END-IF.
+           IF  WS-CRY-KEY-01 (WK-CRY-IX)  =  JSJD-01
+           AND  WS-CRY-KEY-02 (WK-CRY-IX)  =  JSJD-02
+           AND  WS-CRY-KEY-03 (WK-CRY-IX)  =  JSJD-03
+           AND  WS-CRY-KEY-04 (WK-CRY-IX)  =  JSJD-04
+               GO  TO  CRY-KEY-FIND-EXT
+           END-IF.
+           ADD  1  TO  WK-CRY-IX.
+           GO  TO  CRY-KEY-FIND-10.
+       CRY-KEY-FIND-EXT.
+           EXIT.
+       CRY-KEY-ADD.
+           IF  WS-CRY-KEY-CNT  NOT <  2000
+               DISPLAY  "DSP-071 WS-CRY-KEY-TBL FULL, TRACKING SKIPPED"
+               GO  TO  CRY-KEY-ADD-EXT
+           END-IF.
+           ADD  1  TO  WS-CRY-KEY-CNT.
+           MOVE  JSJD-01  TO  WS-CRY-KEY-01 (WS-CRY-KEY-CNT).
+           MOVE  JSJD-02  TO  WS-CRY-KEY-02 (WS-CRY-KEY-CNT).
+           MOVE  JSJD-03  TO  WS-CRY-KEY-03 (WS-CRY-KEY-CNT).
+           MOVE  JSJD-04  TO  WS-CRY-KEY-04 (WS-CRY-KEY-CNT).
+       CRY-KEY-ADD-EXT.
+           EXIT.
