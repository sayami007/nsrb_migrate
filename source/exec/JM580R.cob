@@ -0,0 +1,80 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         JM580R.
+      *****************************************************
+      *****   J-M FORECAST-VS-ACTUAL PRICE VARIANCE    *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  JM-RPT-FILE  ASSIGN  TO  "JM580R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  JM-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  JM-RPT-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  WK-VAR          PIC S9(06)V9(02).
+       77  WK-PCT          PIC S9(03)V9(02).
+       COPY    LIJM.
+      *****
+       01  JM-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "J-M PRICE VARIANCE REPORT    ".
+           02  FILLER          PIC  X(10)  VALUE  "ITEM".
+           02  FILLER          PIC  X(10)  VALUE  "ACTUAL".
+           02  FILLER          PIC  X(10)  VALUE  "FORECAST".
+           02  FILLER          PIC  X(10)  VALUE  "VARIANCE".
+           02  FILLER          PIC  X(08)  VALUE  "PCT".
+       01  JM-RPT-DET.
+           02  RPT-JCD         PIC  9(06).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-ST          PIC  -(05)9.99.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-YT          PIC  -(05)9.99.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-VAR         PIC  -(05)9.99.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-PCT         PIC  -(02)9.99.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  JM-RPT-FILE.
+       MOVE  JM-RPT-HDR  TO  JM-RPT-LINE.
+       WRITE  JM-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" J-M_PNAME1 "SHARED" BY REFERENCE J-M_IDLST "1"
+            "J-KEY" BY REFERENCE J-KEY.
+       ST-10.
+      *           READ   J-M   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" J-M_PNAME1 BY REFERENCE J-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  END-RTN
+           END-IF.
+           IF  J-YT = 0
+               GO  TO  ST-10
+           END-IF.
+           COMPUTE  WK-VAR = J-ST - J-YT.
+           COMPUTE  WK-PCT ROUNDED = ( WK-VAR / J-YT ) * 100.
+           MOVE  J-JCD     TO  RPT-JCD.
+           MOVE  J-ST      TO  RPT-ST.
+           MOVE  J-YT      TO  RPT-YT.
+           MOVE  WK-VAR    TO  RPT-VAR.
+           MOVE  WK-PCT    TO  RPT-PCT.
+           MOVE  JM-RPT-DET  TO  JM-RPT-LINE.
+           WRITE  JM-RPT-LINE.
+           GO  TO  ST-10.
+       END-RTN.
+           CLOSE  JM-RPT-FILE.
+           CALL "DB_F_Close" USING BY REFERENCE J-M_IDLST J-M_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
