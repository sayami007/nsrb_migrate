@@ -0,0 +1,165 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         SK710R.
+      *****************************************************
+      *****   SKDF DUPLICATE INVOICE-NUMBER SCAN         *****
+      *****************************************************
+      *        EACH SKDF RECORD CARRIES SIX INVOICE-NUMBER SLOTS
+      *        (SKD-HNO1 THROUGH SKD-HNO6).  THIS BUILDS A TABLE
+      *        OF EVERY NON-ZERO INVOICE NUMBER SEEN ACROSS ALL
+      *        RECORDS/SLOTS AND FLAGS ANY VALUE THAT SHOWS UP
+      *        MORE THAN ONCE, ALONG WITH THE SKDF KEYS IT CAME
+      *        FROM (UP TO TWO ARE KEPT PER TABLE ENTRY -- A THIRD
+      *        OR LATER COLLISION ON THE SAME INVOICE NUMBER IS
+      *        STILL COUNTED BUT ONLY THE FIRST TWO OWNING RECORDS
+      *        ARE PRINTED).
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  SK-RPT-FILE  ASSIGN  TO  "SK710R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  SK-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  SK-RPT-LINE         PIC  X(100).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(02)  VALUE  0.
+       77  J               PIC  9(04)  VALUE  0.
+       77  WS-TBL-CNT      PIC  9(04)  VALUE  0.
+       77  WK-HNO          PIC  9(006).
+       77  WS-CHK-CNT      PIC  9(07)  VALUE  0.
+       77  WS-DUP-CNT      PIC  9(07)  VALUE  0.
+       01  HNO-TBL.
+           02  HNO-ENT   OCCURS  2000.
+               03  HNO-NO         PIC  9(006).
+               03  HNO-CNT        PIC  9(003).
+               03  HNO-TCD1       PIC  9(004).
+               03  HNO-DATE1      PIC  9(008).
+               03  HNO-TCD2       PIC  9(004).
+               03  HNO-DATE2      PIC  9(008).
+       COPY    LISKDF.
+      *****
+       01  SK-RPT-HDR.
+           02  FILLER          PIC  X(40)  VALUE
+               "SKDF DUPLICATE INVOICE-NUMBER SCAN     ".
+       01  SK-RPT-DET.
+           02  FILLER          PIC  X(08)  VALUE  "HNO=".
+           02  RPT-HNO         PIC  9(006).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(08)  VALUE  "SEEN=".
+           02  RPT-SEEN        PIC  ZZ9.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(10)  VALUE  "1ST:CUST=".
+           02  RPT-TCD1        PIC  9(004).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(08)  VALUE  "DATE=".
+           02  RPT-DATE1       PIC  9(008).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(10)  VALUE  "2ND:CUST=".
+           02  RPT-TCD2        PIC  9(004).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(08)  VALUE  "DATE=".
+           02  RPT-DATE2       PIC  9(008).
+       01  SK-RPT-SUM1.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL INVOICES=".
+           02  RPT-SUM-CHK     PIC  ZZZZZZ9.
+       01  SK-RPT-SUM2.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL DUPLICATES=".
+           02  RPT-SUM-DUP     PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  SK-RPT-FILE.
+       MOVE  SK-RPT-HDR TO  SK-RPT-LINE.
+       WRITE  SK-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" SKDF_PNAME1 "SHARED" BY REFERENCE SKDF_IDLST
+            "1" "SKD-KEY" BY REFERENCE SKD-KEY.
+       SK-10.
+           CALL "DB_Read" USING
+            "NEXT AT END" SKDF_PNAME1 BY REFERENCE SKD-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  SK-EXT
+           END-IF.
+           MOVE  SKD-HNO1  TO  WK-HNO.
+           PERFORM  CHK-HNO  THRU  CHK-HNO-EXT.
+           MOVE  SKD-HNO2  TO  WK-HNO.
+           PERFORM  CHK-HNO  THRU  CHK-HNO-EXT.
+           MOVE  SKD-HNO3  TO  WK-HNO.
+           PERFORM  CHK-HNO  THRU  CHK-HNO-EXT.
+           MOVE  SKD-HNO4  TO  WK-HNO.
+           PERFORM  CHK-HNO  THRU  CHK-HNO-EXT.
+           MOVE  SKD-HNO5  TO  WK-HNO.
+           PERFORM  CHK-HNO  THRU  CHK-HNO-EXT.
+           MOVE  SKD-HNO6  TO  WK-HNO.
+           PERFORM  CHK-HNO  THRU  CHK-HNO-EXT.
+           GO  TO  SK-10.
+       SK-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SKDF_IDLST SKDF_PNAME1.
+           PERFORM  VARYING  J  FROM  1  BY  1
+               UNTIL  J  >  WS-TBL-CNT
+               IF  HNO-CNT (J)  >  1
+                   MOVE  HNO-NO (J)     TO  RPT-HNO
+                   MOVE  HNO-CNT (J)    TO  RPT-SEEN
+                   MOVE  HNO-TCD1 (J)   TO  RPT-TCD1
+                   MOVE  HNO-DATE1 (J)  TO  RPT-DATE1
+                   MOVE  HNO-TCD2 (J)   TO  RPT-TCD2
+                   MOVE  HNO-DATE2 (J)  TO  RPT-DATE2
+                   MOVE  SK-RPT-DET     TO  SK-RPT-LINE
+                   WRITE  SK-RPT-LINE
+                   ADD  1  TO  WS-DUP-CNT
+               END-IF
+           END-PERFORM.
+           MOVE  WS-CHK-CNT  TO  RPT-SUM-CHK.
+           MOVE  SK-RPT-SUM1  TO  SK-RPT-LINE.
+           WRITE  SK-RPT-LINE.
+           MOVE  WS-DUP-CNT  TO  RPT-SUM-DUP.
+           MOVE  SK-RPT-SUM2  TO  SK-RPT-LINE.
+           WRITE  SK-RPT-LINE.
+           CLOSE  SK-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
+       CHK-HNO.
+           IF  WK-HNO  =  0
+               GO  TO  CHK-HNO-EXT
+           END-IF.
+           ADD  1  TO  WS-CHK-CNT.
+           MOVE  1  TO  J.
+       CHK-HNO-10.
+           IF  J  >  WS-TBL-CNT
+               IF  WS-TBL-CNT  NOT <  2000
+                   DISPLAY  "DSP-001 HNO-TBL FULL, ENTRY DROPPED"
+                   GO  TO  CHK-HNO-EXT
+               END-IF
+               ADD  1  TO  WS-TBL-CNT
+               MOVE  WK-HNO   TO  HNO-NO (WS-TBL-CNT)
+               MOVE  0        TO  HNO-CNT (WS-TBL-CNT)
+               MOVE  0        TO  HNO-TCD1 (WS-TBL-CNT)
+               MOVE  0        TO  HNO-DATE1 (WS-TBL-CNT)
+               MOVE  0        TO  HNO-TCD2 (WS-TBL-CNT)
+               MOVE  0        TO  HNO-DATE2 (WS-TBL-CNT)
+               MOVE  WS-TBL-CNT  TO  J
+           END-IF.
+           IF  HNO-NO (J)  NOT =  WK-HNO
+               ADD  1  TO  J
+               GO  TO  CHK-HNO-10
+           END-IF.
+           ADD  1  TO  HNO-CNT (J).
+           IF  HNO-CNT (J)  =  1
+               MOVE  SKD-TCD   TO  HNO-TCD1 (J)
+               MOVE  SKD-DATE  TO  HNO-DATE1 (J)
+           END-IF.
+           IF  HNO-CNT (J)  =  2
+               MOVE  SKD-TCD   TO  HNO-TCD2 (J)
+               MOVE  SKD-DATE  TO  HNO-DATE2 (J)
+           END-IF.
+       CHK-HNO-EXT.
+           EXIT.
