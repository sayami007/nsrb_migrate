@@ -0,0 +1,163 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         KM730R.
+      *****************************************************
+      *****   KHM WHAT-IF COSTING SIMULATOR            *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  KM-RPT-FILE  ASSIGN  TO  "KM730R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  KM-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  KM-RPT-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  WK-HCD          PIC  X(005).
+       77  WK-QTY          PIC  9(06)  VALUE  0.
+       77  WK-RATE-TOT     PIC  9(08)V9(02)  VALUE  0.
+       77  WK-COST-TOT     PIC  9(10)V9(02)  VALUE  0.
+       77  WK-COST         PIC  9(10)V9(02)  VALUE  0.
+       COPY    LIKHM.
+      *****
+       01  KM-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "KHM WHAT-IF COSTING SIMULATOR".
+           02  FILLER          PIC  X(06)  VALUE  "ITEM".
+           02  RPT-HDR-HCD     PIC  X(005).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "QTY".
+           02  RPT-HDR-QTY     PIC  ZZZZZ9.
+       01  KM-RPT-DET.
+           02  RPT-FLD         PIC  X(10).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-RATE        PIC  Z(06)9.99.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-COST        PIC  Z(08)9.99.
+       01  KM-RPT-NF.
+           02  FILLER          PIC  X(30)  VALUE
+               "KH-KEY NOT FOUND ON KHM".
+       01  KM-RPT-SUM.
+           02  FILLER          PIC  X(20)  VALUE
+               "TOTAL PROCESSING COST=".
+           02  RPT-SUM-COST    PIC  Z(08)9.99.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  KM-RPT-FILE.
+           ACCEPT  WK-HCD  FROM  ARGUMENT-VALUE.
+           ACCEPT  WK-QTY  FROM  ARGUMENT-VALUE.
+           MOVE  WK-HCD       TO  RPT-HDR-HCD.
+           MOVE  WK-QTY       TO  RPT-HDR-QTY.
+           MOVE  KM-RPT-HDR   TO  KM-RPT-LINE.
+           WRITE  KM-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KHM_PNAME1 "SHARED" BY REFERENCE KHM_IDLST "1"
+            "KH-HCD" BY REFERENCE KH-HCD.
+           MOVE  WK-HCD  TO  KH-HCD.
+           CALL "DB_Read" USING
+            "INVALID" KHM_PNAME1 BY REFERENCE KH-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               MOVE  KM-RPT-NF   TO  KM-RPT-LINE
+               WRITE  KM-RPT-LINE
+               GO  TO  END-RTN
+           END-IF.
+           MOVE  0  TO  WK-RATE-TOT.
+           ADD  KH-TGM  KH-TKN  KH-TSZ  KH-SBB  KH-STS  KH-SNE
+               KH-SKP  KH-SKY  KH-SMK  KH-SPK  KH-SKG  KH-SAN
+               KH-SET  KH-SST  KH-DRH  KH-KPS  KH-SKH  KH-SHY
+               TO  WK-RATE-TOT.
+           PERFORM  PRT-LINE  THRU  PRT-LINE-EXT.
+           COMPUTE  WK-COST-TOT  =  WK-RATE-TOT  *  WK-QTY.
+           MOVE  WK-COST-TOT  TO  RPT-SUM-COST.
+           MOVE  KM-RPT-SUM   TO  KM-RPT-LINE.
+           WRITE  KM-RPT-LINE.
+           GO  TO  END-RTN.
+       PRT-LINE.
+           MOVE  "TGM"  TO  RPT-FLD.  MOVE  KH-TGM  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-TGM * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "TKN"  TO  RPT-FLD.  MOVE  KH-TKN  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-TKN * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "TSZ"  TO  RPT-FLD.  MOVE  KH-TSZ  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-TSZ * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "SBB"  TO  RPT-FLD.  MOVE  KH-SBB  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-SBB * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "STS"  TO  RPT-FLD.  MOVE  KH-STS  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-STS * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "SNE"  TO  RPT-FLD.  MOVE  KH-SNE  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-SNE * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "SKP"  TO  RPT-FLD.  MOVE  KH-SKP  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-SKP * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "SKY"  TO  RPT-FLD.  MOVE  KH-SKY  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-SKY * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "SMK"  TO  RPT-FLD.  MOVE  KH-SMK  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-SMK * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "SPK"  TO  RPT-FLD.  MOVE  KH-SPK  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-SPK * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "SKG"  TO  RPT-FLD.  MOVE  KH-SKG  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-SKG * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "SAN"  TO  RPT-FLD.  MOVE  KH-SAN  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-SAN * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "SET"  TO  RPT-FLD.  MOVE  KH-SET  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-SET * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "SST"  TO  RPT-FLD.  MOVE  KH-SST  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-SST * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "DRH"  TO  RPT-FLD.  MOVE  KH-DRH  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-DRH * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "KPS"  TO  RPT-FLD.  MOVE  KH-KPS  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-KPS * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "SKH"  TO  RPT-FLD.  MOVE  KH-SKH  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-SKH * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+           MOVE  "SHY"  TO  RPT-FLD.  MOVE  KH-SHY  TO  RPT-RATE.
+           COMPUTE  WK-COST = KH-SHY * WK-QTY.  MOVE  WK-COST  TO
+               RPT-COST.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.  WRITE  KM-RPT-LINE.
+       PRT-LINE-EXT.
+           EXIT.
+       END-RTN.
+           CLOSE  KM-RPT-FILE.
+           CALL "DB_F_Close" USING BY REFERENCE KHM_IDLST KHM_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
