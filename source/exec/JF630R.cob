@@ -0,0 +1,85 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         JF630R.
+      *****************************************************
+      *****   JSJD LOT / JOLJF ORDER RECONCILIATION    *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  JF-RPT-FILE  ASSIGN  TO  "JF630R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  JF-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  JF-RPT-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  WS-EXC-CNT      PIC  9(07)  VALUE  0.
+       COPY    LIJSJD.
+       COPY    LJOLJF.
+      *****
+       01  JF-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "JSJD / JOLJF LOT RECONCILE   ".
+           02  FILLER          PIC  X(10)  VALUE  "LOT".
+           02  FILLER          PIC  X(10)  VALUE  "SEQ".
+       01  JF-RPT-DET.
+           02  RPT-LOT         PIC  9(06).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-SEQ         PIC  9(01).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-MSG         PIC  X(30)  VALUE
+               "NO MATCHING JOLJF ORDER LINE".
+       01  JF-RPT-SUM.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL EXCEPTIONS=".
+           02  RPT-SUM-CNT     PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  JF-RPT-FILE.
+       MOVE  JF-RPT-HDR  TO  JF-RPT-LINE.
+       WRITE  JF-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" JSJD_PNAME1 "SHARED" BY REFERENCE JSJD_IDLST "1"
+            "JSJD-KEY" BY REFERENCE JSJD-KEY.
+           CALL "DB_F_Open" USING
+            "INPUT" JOLJF_PNAME1 "SHARED" BY REFERENCE JOLJF_IDLST
+            "1" "JOLJF11-09" BY REFERENCE JOLJF11-09.
+       ST-10.
+      *           READ   JSJD   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" JSJD_PNAME1 BY REFERENCE JSJD-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  END-RTN
+           END-IF.
+           MOVE  JSJD-081   TO  JOLJF11-091.
+           MOVE  JSJD-082   TO  JOLJF11-092.
+           CALL "DB_Read" USING
+            "INVALID" JOLJF_PNAME1 BY REFERENCE JOLJF11-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               MOVE  JSJD-081      TO  RPT-LOT
+               MOVE  JSJD-082      TO  RPT-SEQ
+               MOVE  JF-RPT-DET    TO  JF-RPT-LINE
+               WRITE  JF-RPT-LINE
+               ADD  1  TO  WS-EXC-CNT
+           END-IF.
+           GO  TO  ST-10.
+       END-RTN.
+           MOVE  WS-EXC-CNT  TO  RPT-SUM-CNT.
+           MOVE  JF-RPT-SUM  TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           CLOSE  JF-RPT-FILE.
+           CALL "DB_F_Close" USING BY REFERENCE JSJD_IDLST JSJD_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE JOLJF_IDLST JOLJF_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
