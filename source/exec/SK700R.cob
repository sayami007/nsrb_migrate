@@ -0,0 +1,140 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         SK700R.
+      *****************************************************
+      *****   SKDF SETTLEMENT AGING REPORT               *****
+      *****************************************************
+      *        BUCKETS UNSETTLED SKDF RECORDS (SKD-SKD = 0) BY
+      *        AGE SINCE THE TRANSACTION DATE (SKD-DATE), USING
+      *        THE SAME 1-7/8-30/31-60/61+ DAY BUCKETS AS THE
+      *        LATE-SHIPMENT AGING REPORT, AND ACCUMULATES THE
+      *        OUTSTANDING AMOUNT PER CUSTOMER (SKD-TCD) AND BUCKET.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  SK-RPT-FILE  ASSIGN  TO  "SK700R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  SK-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  SK-RPT-LINE         PIC  X(100).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  J               PIC  9(03)  VALUE  0.
+       77  WS-TBL-CNT      PIC  9(03)  VALUE  0.
+       77  WK-TODAY        PIC  9(006).
+       77  WK-TODAY8       PIC  9(008).
+       77  WK-AGE-DAYS     PIC  S9(006).
+       77  WK-BKT          PIC  9(001).
+       01  SK-TBL.
+           02  SK-ENT   OCCURS  200.
+               03  SK-TCD        PIC  9(004).
+               03  SK-BKT        PIC  9(001).
+               03  SK-AMT        PIC  S9(011).
+               03  SK-CNT        PIC  9(005).
+       COPY    LISKDF.
+      *****
+       01  SK-RPT-HDR.
+           02  FILLER          PIC  X(40)  VALUE
+               "SKDF SETTLEMENT AGING REPORT           ".
+       01  SK-RPT-DET.
+           02  FILLER          PIC  X(06)  VALUE  "CUST=".
+           02  RPT-TCD         PIC  9(004).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-BKT-LBL     PIC  X(10).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "CNT=".
+           02  RPT-CNT         PIC  ZZZZ9.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "AMT=".
+           02  RPT-AMT         PIC  -(10)9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  SK-RPT-FILE.
+       ACCEPT  WK-TODAY  FROM  DATE.
+       MOVE  "20"       TO  WK-TODAY8 (1:2).
+       MOVE  WK-TODAY   TO  WK-TODAY8 (3:6).
+       MOVE  SK-RPT-HDR TO  SK-RPT-LINE.
+       WRITE  SK-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" SKDF_PNAME1 "SHARED" BY REFERENCE SKDF_IDLST
+            "1" "SKD-KEY" BY REFERENCE SKD-KEY.
+       SK-10.
+           CALL "DB_Read" USING
+            "NEXT AT END" SKDF_PNAME1 BY REFERENCE SKD-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  SK-EXT
+           END-IF.
+           IF  SKD-SKD  NOT  =  0
+               GO  TO  SK-10
+           END-IF.
+           COMPUTE  WK-AGE-DAYS  =
+               FUNCTION INTEGER-OF-DATE (WK-TODAY8) -
+               FUNCTION INTEGER-OF-DATE (SKD-DATE).
+           IF  WK-AGE-DAYS  NOT  >  0
+               GO  TO  SK-10
+           END-IF.
+           EVALUATE  TRUE
+               WHEN  WK-AGE-DAYS  >=  1   AND  WK-AGE-DAYS  <=  7
+                   MOVE  1  TO  WK-BKT
+               WHEN  WK-AGE-DAYS  >=  8   AND  WK-AGE-DAYS  <=  30
+                   MOVE  2  TO  WK-BKT
+               WHEN  WK-AGE-DAYS  >=  31  AND  WK-AGE-DAYS  <=  60
+                   MOVE  3  TO  WK-BKT
+               WHEN  OTHER
+                   MOVE  4  TO  WK-BKT
+           END-EVALUATE.
+           PERFORM  TBL-ADD  THRU  TBL-ADD-EXT.
+           GO  TO  SK-10.
+       SK-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SKDF_IDLST SKDF_PNAME1.
+           PERFORM  VARYING  J  FROM  1  BY  1
+               UNTIL  J  >  WS-TBL-CNT
+               MOVE  SK-TCD (J)  TO  RPT-TCD
+               EVALUATE  SK-BKT (J)
+                   WHEN  1  MOVE  "1-7 DAYS"    TO  RPT-BKT-LBL
+                   WHEN  2  MOVE  "8-30 DAYS"   TO  RPT-BKT-LBL
+                   WHEN  3  MOVE  "31-60 DAYS"  TO  RPT-BKT-LBL
+                   WHEN  OTHER
+                            MOVE  "61+ DAYS"    TO  RPT-BKT-LBL
+               END-EVALUATE
+               MOVE  SK-CNT (J)  TO  RPT-CNT
+               MOVE  SK-AMT (J)  TO  RPT-AMT
+               MOVE  SK-RPT-DET  TO  SK-RPT-LINE
+               WRITE  SK-RPT-LINE
+           END-PERFORM.
+           CLOSE  SK-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
+       TBL-ADD.
+           MOVE  1  TO  J.
+       TBL-ADD-10.
+           IF  J  >  WS-TBL-CNT
+               IF  WS-TBL-CNT  NOT <  200
+                   DISPLAY  "DSP-001 SK-TBL FULL, ENTRY DROPPED"
+                   GO  TO  TBL-ADD-EXT
+               END-IF
+               ADD  1  TO  WS-TBL-CNT
+               MOVE  SKD-TCD  TO  SK-TCD (WS-TBL-CNT)
+               MOVE  WK-BKT   TO  SK-BKT (WS-TBL-CNT)
+               MOVE  0        TO  SK-AMT (WS-TBL-CNT)
+               MOVE  0        TO  SK-CNT (WS-TBL-CNT)
+               MOVE  WS-TBL-CNT  TO  J
+           END-IF.
+           IF  SK-TCD (J)  NOT =  SKD-TCD
+           OR  SK-BKT (J)  NOT =  WK-BKT
+               ADD  1  TO  J
+               GO  TO  TBL-ADD-10
+           END-IF.
+           ADD  SKD-KIN  TO  SK-AMT (J).
+           ADD  1         TO  SK-CNT (J).
+       TBL-ADD-EXT.
+           EXIT.
