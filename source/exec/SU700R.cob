@@ -0,0 +1,164 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         SU700R.
+      *****************************************************
+      *****   JT-SUKW / STRAN VARIANCE REPORT           *****
+      *****************************************************
+      *        RE-SUMS THE STRAN SIZE-BREAKDOWN ARRAY (STRN-051)
+      *        BY CUSTOMER/ITEM/DATE AND COMPARES THE RESULT
+      *        AGAINST THE AGGREGATED TOTAL (SUKW-11) THAT THE
+      *        JT-SUKW LOAD ALREADY COMPUTED FOR THAT SAME KEY.
+      *        ANY JT-SUKW KEY WITH NO MATCHING STRAN ACTIVITY IS
+      *        TREATED AS A ZERO RE-SUMMED TOTAL.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  SU-RPT-FILE  ASSIGN  TO  "SU700R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  SU-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  SU-RPT-LINE         PIC  X(100).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(02)  VALUE  0.
+       77  J               PIC  9(03)  VALUE  0.
+       77  WS-TBL-CNT      PIC  9(03)  VALUE  0.
+       77  WK-STOT         PIC  S9(06)  COMP-3  VALUE  0.
+       77  WS-CHK-CNT      PIC  9(07)  VALUE  0.
+       77  WS-BAD-CNT      PIC  9(07)  VALUE  0.
+       01  ST-TBL.
+           02  ST-ENT   OCCURS  500.
+               03  ST-CUST       PIC  9(04).
+               03  ST-ITEM       PIC  9(06).
+               03  ST-DATE       PIC  9(06).
+               03  ST-AMT        PIC  S9(06)  COMP-3.
+       COPY    LJSUKW.
+       COPY    LNSTRN.
+      *****
+       01  SU-RPT-HDR.
+           02  FILLER          PIC  X(40)  VALUE
+               "JT-SUKW / STRAN VARIANCE REPORT        ".
+       01  SU-RPT-DET.
+           02  FILLER          PIC  X(06)  VALUE  "CUST=".
+           02  RPT-CUST        PIC  9(04).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "ITEM=".
+           02  RPT-ITEM        PIC  9(06).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "DATE=".
+           02  RPT-DATE        PIC  9(06).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(08)  VALUE  "SUKW=".
+           02  RPT-SUKW-TOT    PIC  -(06)9.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(08)  VALUE  "STRAN=".
+           02  RPT-STRN-TOT    PIC  -(06)9.
+       01  SU-RPT-SUM1.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL CHECKED=".
+           02  RPT-SUM-CHK     PIC  ZZZZZZ9.
+       01  SU-RPT-SUM2.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL VARIANCES=".
+           02  RPT-SUM-BAD     PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  SU-RPT-FILE.
+       MOVE  SU-RPT-HDR  TO  SU-RPT-LINE.
+       WRITE  SU-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" HN-STRN_PNAME1 "SHARED" BY REFERENCE HN-STRN_IDLST
+            "1" "STRN-20" BY REFERENCE STRN-20.
+       ST-10.
+           CALL "DB_Read" USING
+            "NEXT AT END" HN-STRN_PNAME1 BY REFERENCE STRN-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  ST-EXT
+           END-IF.
+           MOVE  0  TO  WK-STOT.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               ADD  STRN-051 (I)  TO  WK-STOT
+           END-PERFORM.
+           PERFORM  TBL-ADD  THRU  TBL-ADD-EXT.
+           GO  TO  ST-10.
+       ST-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE HN-STRN_IDLST HN-STRN_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" JT-SUKW_PNAME1 "SHARED" BY REFERENCE
+            JT-SUKW_IDLST "1" "SUKW-KEY" BY REFERENCE SUKW-KEY.
+       SU-10.
+           CALL "DB_Read" USING
+            "NEXT AT END" JT-SUKW_PNAME1 BY REFERENCE SUKW-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  SU-EXT
+           END-IF.
+           ADD  1  TO  WS-CHK-CNT.
+           PERFORM  TBL-FIND  THRU  TBL-FIND-EXT.
+           IF  SUKW-11  NOT  =  WK-STOT
+               MOVE  SUKW-04  TO  RPT-CUST
+               MOVE  SUKW-08  TO  RPT-ITEM
+               MOVE  SUKW-03  TO  RPT-DATE
+               MOVE  SUKW-11  TO  RPT-SUKW-TOT
+               MOVE  WK-STOT  TO  RPT-STRN-TOT
+               MOVE  SU-RPT-DET  TO  SU-RPT-LINE
+               WRITE  SU-RPT-LINE
+               ADD  1  TO  WS-BAD-CNT
+           END-IF.
+           GO  TO  SU-10.
+       SU-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE JT-SUKW_IDLST JT-SUKW_PNAME1.
+           MOVE  WS-CHK-CNT  TO  RPT-SUM-CHK.
+           MOVE  SU-RPT-SUM1  TO  SU-RPT-LINE.
+           WRITE  SU-RPT-LINE.
+           MOVE  WS-BAD-CNT  TO  RPT-SUM-BAD.
+           MOVE  SU-RPT-SUM2  TO  SU-RPT-LINE.
+           WRITE  SU-RPT-LINE.
+           CLOSE  SU-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
+       TBL-ADD.
+           MOVE  1  TO  J.
+       TBL-ADD-10.
+           IF  J  >  WS-TBL-CNT
+               IF  WS-TBL-CNT  NOT <  500
+                   DISPLAY  "DSP-001 ST-TBL FULL, ENTRY DROPPED"
+                   GO  TO  TBL-ADD-EXT
+               END-IF
+               ADD  1  TO  WS-TBL-CNT
+               MOVE  STRN-02  TO  ST-CUST (WS-TBL-CNT)
+               MOVE  STRN-20  TO  ST-ITEM (WS-TBL-CNT)
+               MOVE  STRN-03  TO  ST-DATE (WS-TBL-CNT)
+               MOVE  0        TO  ST-AMT  (WS-TBL-CNT)
+               MOVE  WS-TBL-CNT  TO  J
+           END-IF.
+           IF  ST-CUST (J)  NOT =  STRN-02
+           OR  ST-ITEM (J)  NOT =  STRN-20
+           OR  ST-DATE (J)  NOT =  STRN-03
+               ADD  1  TO  J
+               GO  TO  TBL-ADD-10
+           END-IF.
+           ADD  WK-STOT  TO  ST-AMT (J).
+       TBL-ADD-EXT.
+           EXIT.
+       TBL-FIND.
+           MOVE  0  TO  WK-STOT.
+           PERFORM  VARYING  J  FROM  1  BY  1  UNTIL  J  >  WS-TBL-CNT
+               IF  ST-CUST (J)  =  SUKW-04
+               AND  ST-ITEM (J)  =  SUKW-08
+               AND  ST-DATE (J)  =  SUKW-03
+                   MOVE  ST-AMT (J)  TO  WK-STOT
+                   GO  TO  TBL-FIND-EXT
+               END-IF
+           END-PERFORM.
+       TBL-FIND-EXT.
+           EXIT.
