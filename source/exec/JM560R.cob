@@ -0,0 +1,106 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         JM560R.
+      *****************************************************
+      *****   MONTHLY PROCESSING-SPEND ROLLUP BY J-MCD *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  JM-RPT-FILE  ASSIGN  TO  "JM560R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  JM-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  JM-RPT-LINE         PIC  X(60).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(04)  VALUE  0.
+       77  WS-TBL-CNT      PIC  9(04)  VALUE  0.
+       01  MCD-TBL.
+           02  MCD-ENT   OCCURS  500.
+               03  MCD-CODE      PIC  9(06).
+               03  MCD-AMT       PIC  S9(11)V9(02).
+       COPY    LIJM.
+       COPY    LNSTRN.
+      *****
+       01  JM-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "PROCESSING SPEND BY J-MCD    ".
+           02  FILLER          PIC  X(10)  VALUE  "J-MCD".
+           02  FILLER          PIC  X(16)  VALUE  "TOTAL SPEND".
+       01  JM-RPT-DET.
+           02  RPT-MCD         PIC  9(06).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-AMT         PIC  -(09)9.99.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  JM-RPT-FILE.
+       MOVE  JM-RPT-HDR  TO  JM-RPT-LINE.
+       WRITE  JM-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" HN-STRN_PNAME1 "SHARED" BY REFERENCE
+            HN-STRN_IDLST "1" "STRN-20" BY REFERENCE STRN-20.
+           CALL "DB_F_Open" USING
+            "INPUT" J-M_PNAME1 "SHARED" BY REFERENCE J-M_IDLST "1"
+            "J-JCD" BY REFERENCE J-JCD.
+       ST-10.
+      *           READ   HN-STRN   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" HN-STRN_PNAME1 BY REFERENCE STRN-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  END-RTN
+           END-IF.
+           MOVE  STRN-03   TO  J-JCD.
+      *           READ   J-M   INVALID
+      *///////////////
+           CALL "DB_Read" USING
+            "INVALID" J-M_PNAME1 BY REFERENCE J-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1  OR  J-MCD = 0
+               GO  TO  ST-10
+           END-IF.
+           PERFORM  TBL-ADD  THRU  TBL-ADD-EXT.
+           GO  TO  ST-10.
+       TBL-ADD.
+           MOVE  1  TO  I.
+       TBL-ADD-10.
+           IF  I  >  WS-TBL-CNT
+               IF  WS-TBL-CNT  NOT <  500
+                   DISPLAY  "DSP-001 MCD-TBL FULL, ENTRY DROPPED"
+                   GO  TO  TBL-ADD-EXT
+               END-IF
+               ADD  1  TO  WS-TBL-CNT
+               MOVE  J-MCD  TO  MCD-CODE (WS-TBL-CNT)
+               MOVE  0      TO  MCD-AMT  (WS-TBL-CNT)
+               MOVE  WS-TBL-CNT  TO  I
+           END-IF.
+           IF  MCD-CODE (I)  NOT =  J-MCD
+               ADD  1  TO  I
+               GO  TO  TBL-ADD-10
+           END-IF.
+           COMPUTE  MCD-AMT (I) = MCD-AMT (I) + ( J-KT * STRN-06 ).
+       TBL-ADD-EXT.
+           EXIT.
+       END-RTN.
+           PERFORM  VARYING  I  FROM  1  BY  1
+               UNTIL  I  >  WS-TBL-CNT
+               MOVE  MCD-CODE (I)  TO  RPT-MCD
+               MOVE  MCD-AMT (I)   TO  RPT-AMT
+               MOVE  JM-RPT-DET    TO  JM-RPT-LINE
+               WRITE  JM-RPT-LINE
+           END-PERFORM.
+           CLOSE  JM-RPT-FILE.
+           CALL "DB_F_Close" USING
+            BY REFERENCE HN-STRN_IDLST HN-STRN_PNAME1.
+           CALL "DB_F_Close" USING BY REFERENCE J-M_IDLST J-M_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
