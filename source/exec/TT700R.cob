@@ -0,0 +1,117 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         TT700R.
+      *****************************************************
+      *****   TT-M CUSTOMER ACCOUNT STATEMENT PRINT      *****
+      *****************************************************
+      *        FORMATS ONE STATEMENT PER TT-TCD FROM TT-M, SHOWING
+      *        THE OPENING BALANCE, PERIOD ACTIVITY, AND CLOSING
+      *        BALANCE (TT-TZZ/TT-TUZ/TT-TUA/TT-TNB/TT-TNK/TT-TUG)
+      *        ALONG WITH THE BRANCH/STAFF/PREFECTURE CLASSIFICATION
+      *        (TT-TKC/TT-TNC/TT-FKC), ONE LINE PER FIELD SO IT PRINTS
+      *        AS A MAILABLE STATEMENT RATHER THAN A DENSE REPORT
+      *        LINE.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  TT-RPT-FILE  ASSIGN  TO  "TT700R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  TT-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  TT-RPT-LINE         PIC  X(100).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  WS-PRT-CNT      PIC  9(07)  VALUE  0.
+       COPY    LSTTM.
+      *****
+       01  TT-RPT-SEP.
+           02  FILLER          PIC  X(40)  VALUE  ALL "-".
+       01  TT-RPT-HDR.
+           02  FILLER          PIC  X(20)  VALUE
+               "CUSTOMER STATEMENT  ".
+           02  FILLER          PIC  X(06)  VALUE  "CUST=".
+           02  RPT-TCD         PIC  9(004).
+       01  TT-RPT-CLS.
+           02  FILLER          PIC  X(08)  VALUE  "BRANCH=".
+           02  RPT-TKC1        PIC  9(001).
+           02  RPT-TKC2        PIC  9(001).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  FILLER          PIC  X(08)  VALUE  "STAFF=".
+           02  RPT-TNC1        PIC  9(001).
+           02  RPT-TNC2        PIC  9(001).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  FILLER          PIC  X(08)  VALUE  "PREF=".
+           02  RPT-FKC         PIC  9(002).
+       01  TT-RPT-DET.
+           02  RPT-LABEL       PIC  X(20).
+           02  RPT-AMT         PIC  -(09)9.
+       01  TT-RPT-SUM.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL STATEMENTS=".
+           02  RPT-SUM-CNT     PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  TT-RPT-FILE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" TT-M_PNAME1 "SHARED" BY REFERENCE TT-M_IDLST
+            "1" "TT-KEY" BY REFERENCE TT-KEY.
+       TT-10.
+           CALL "DB_Read" USING
+            "NEXT AT END" TT-M_PNAME1 BY REFERENCE TT-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  TT-EXT
+           END-IF.
+           MOVE  TT-TCD  TO  RPT-TCD.
+           MOVE  TT-RPT-HDR  TO  TT-RPT-LINE.
+           WRITE  TT-RPT-LINE.
+           MOVE  TT-TKC1  TO  RPT-TKC1.
+           MOVE  TT-TKC2  TO  RPT-TKC2.
+           MOVE  TT-TNC1  TO  RPT-TNC1.
+           MOVE  TT-TNC2  TO  RPT-TNC2.
+           MOVE  TT-FKC   TO  RPT-FKC.
+           MOVE  TT-RPT-CLS  TO  TT-RPT-LINE.
+           WRITE  TT-RPT-LINE.
+           MOVE  "OPENING BALANCE"   TO  RPT-LABEL.
+           MOVE  TT-TZZ              TO  RPT-AMT.
+           MOVE  TT-RPT-DET          TO  TT-RPT-LINE.
+           WRITE  TT-RPT-LINE.
+           MOVE  "PERIOD SALES"      TO  RPT-LABEL.
+           MOVE  TT-TUZ              TO  RPT-AMT.
+           MOVE  TT-RPT-DET          TO  TT-RPT-LINE.
+           WRITE  TT-RPT-LINE.
+           MOVE  "COLLECTIONS"       TO  RPT-LABEL.
+           MOVE  TT-TUA              TO  RPT-AMT.
+           MOVE  TT-RPT-DET          TO  TT-RPT-LINE.
+           WRITE  TT-RPT-LINE.
+           MOVE  "REBATES/DISCOUNTS" TO  RPT-LABEL.
+           MOVE  TT-TNB              TO  RPT-AMT.
+           MOVE  TT-RPT-DET          TO  TT-RPT-LINE.
+           WRITE  TT-RPT-LINE.
+           MOVE  "RETURNS"           TO  RPT-LABEL.
+           MOVE  TT-TNK              TO  RPT-AMT.
+           MOVE  TT-RPT-DET          TO  TT-RPT-LINE.
+           WRITE  TT-RPT-LINE.
+           MOVE  "CLOSING BALANCE"   TO  RPT-LABEL.
+           MOVE  TT-TUG              TO  RPT-AMT.
+           MOVE  TT-RPT-DET          TO  TT-RPT-LINE.
+           WRITE  TT-RPT-LINE.
+           MOVE  TT-RPT-SEP  TO  TT-RPT-LINE.
+           WRITE  TT-RPT-LINE.
+           ADD  1  TO  WS-PRT-CNT.
+           GO  TO  TT-10.
+       TT-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE TT-M_IDLST TT-M_PNAME1.
+           MOVE  WS-PRT-CNT  TO  RPT-SUM-CNT.
+           MOVE  TT-RPT-SUM  TO  TT-RPT-LINE.
+           WRITE  TT-RPT-LINE.
+           CLOSE  TT-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
