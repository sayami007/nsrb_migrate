@@ -0,0 +1,88 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         ST670R.
+      *****************************************************
+      *****   CARRIER MANIFEST EXPORT FROM STRAN        *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  ST-MAN-FILE  ASSIGN  TO  "ST670R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ST-MAN-FILE
+           LABEL RECORD IS STANDARD.
+       01  ST-MAN-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(02)  VALUE  0.
+       77  WK-DATE-FR      PIC  9(08)  VALUE  0.
+       77  WK-DATE-TO      PIC  9(08)  VALUE  99999999.
+       77  WS-EXT-CNT      PIC  9(07)  VALUE  0.
+       COPY    LNSTRN.
+      *****
+       01  ST-MAN-DET.
+           02  MAN-DATE        PIC  9(08).
+           02  FILLER          PIC  X(01)  VALUE  SPACE.
+           02  MAN-CUST        PIC  9(04).
+           02  FILLER          PIC  X(01)  VALUE  SPACE.
+           02  MAN-ITEM        PIC  9(06).
+           02  FILLER          PIC  X(01)  VALUE  SPACE.
+           02  MAN-SZ          OCCURS  10  PIC  ---9.
+           02  FILLER          PIC  X(01)  VALUE  SPACE.
+           02  MAN-SHPCLS      PIC  9(01).
+       01  ST-MAN-SUM.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL EXPORTED=".
+           02  RPT-SUM-CNT     PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  ST-MAN-FILE.
+      *        OPTIONAL DATE-RANGE PARAMETERS (YYYYMMDD); WHEN NOT
+      *        SUPPLIED, THE FULL LOW/HIGH-VALUE RANGE ABOVE APPLIES
+      *        AND EVERY STRAN RECORD IS EXPORTED.
+           ACCEPT  WK-DATE-FR  FROM  ARGUMENT-VALUE.
+           ACCEPT  WK-DATE-TO  FROM  ARGUMENT-VALUE.
+           IF  WK-DATE-FR  =  0
+               MOVE  99999999  TO  WK-DATE-TO
+           END-IF.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" HN-STRN_PNAME1 "SHARED" BY REFERENCE
+            HN-STRN_IDLST "1" "STRN-20" BY REFERENCE STRN-20.
+       ST-10.
+      *           READ   HN-STRN   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" HN-STRN_PNAME1 BY REFERENCE STRN-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  END-RTN
+           END-IF.
+           IF  STRN-01  <  WK-DATE-FR  OR  STRN-01  >  WK-DATE-TO
+               GO  TO  ST-10
+           END-IF.
+           MOVE  STRN-01       TO  MAN-DATE.
+           MOVE  STRN-02       TO  MAN-CUST.
+           MOVE  STRN-03       TO  MAN-ITEM.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               MOVE  STRN-051 (I)  TO  MAN-SZ (I)
+           END-PERFORM.
+           MOVE  STRN-10       TO  MAN-SHPCLS.
+           MOVE  ST-MAN-DET    TO  ST-MAN-LINE.
+           WRITE  ST-MAN-LINE.
+           ADD  1  TO  WS-EXT-CNT.
+           GO  TO  ST-10.
+       END-RTN.
+           MOVE  WS-EXT-CNT  TO  RPT-SUM-CNT.
+           MOVE  ST-MAN-SUM  TO  ST-MAN-LINE.
+           WRITE  ST-MAN-LINE.
+           CLOSE  ST-MAN-FILE.
+           CALL "DB_F_Close" USING
+            BY REFERENCE HN-STRN_IDLST HN-STRN_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
