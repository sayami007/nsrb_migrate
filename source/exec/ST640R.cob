@@ -0,0 +1,85 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         ST640R.
+      *****************************************************
+      *****   STRAN SIZE-TOTAL VALIDATION REPORT       *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  ST-RPT-FILE  ASSIGN  TO  "ST640R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ST-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  ST-RPT-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(02)  VALUE  0.
+       77  WK-SZSUM        PIC  S9(05)  VALUE  0.
+       77  WS-EXC-CNT      PIC  9(07)  VALUE  0.
+       COPY    LNSTRN.
+      *****
+       01  ST-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "STRAN SIZE-TOTAL VALIDATION  ".
+           02  FILLER          PIC  X(10)  VALUE  "KEY".
+           02  FILLER          PIC  X(10)  VALUE  "SIZE SUM".
+           02  FILLER          PIC  X(10)  VALUE  "STRN-06".
+       01  ST-RPT-DET.
+           02  RPT-KEY         PIC  9(06).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-SZSUM       PIC  -(05)9.
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-TOTQTY      PIC  -(05)9.
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-MSG         PIC  X(20)  VALUE
+               "SIZE TOTAL MISMATCH".
+       01  ST-RPT-SUM.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL EXCEPTIONS=".
+           02  RPT-SUM-CNT     PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  ST-RPT-FILE.
+       MOVE  ST-RPT-HDR  TO  ST-RPT-LINE.
+       WRITE  ST-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" HN-STRN_PNAME1 "SHARED" BY REFERENCE
+            HN-STRN_IDLST "1" "STRN-20" BY REFERENCE STRN-20.
+       ST-10.
+      *           READ   HN-STRN   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" HN-STRN_PNAME1 BY REFERENCE STRN-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  END-RTN
+           END-IF.
+           MOVE  0  TO  WK-SZSUM.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               ADD  STRN-051 (I)  TO  WK-SZSUM
+           END-PERFORM.
+           IF  WK-SZSUM  NOT =  STRN-06
+               MOVE  STRN-20       TO  RPT-KEY
+               MOVE  WK-SZSUM      TO  RPT-SZSUM
+               MOVE  STRN-06       TO  RPT-TOTQTY
+               MOVE  ST-RPT-DET    TO  ST-RPT-LINE
+               WRITE  ST-RPT-LINE
+               ADD  1  TO  WS-EXC-CNT
+           END-IF.
+           GO  TO  ST-10.
+       END-RTN.
+           MOVE  WS-EXC-CNT  TO  RPT-SUM-CNT.
+           MOVE  ST-RPT-SUM  TO  ST-RPT-LINE.
+           WRITE  ST-RPT-LINE.
+           CLOSE  ST-RPT-FILE.
+           CALL "DB_F_Close" USING
+            BY REFERENCE HN-STRN_IDLST HN-STRN_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
