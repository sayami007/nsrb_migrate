@@ -0,0 +1,107 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         JF600R.
+      *****************************************************
+      *****   JOLJF ORDER BACKLOG REPORT                *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  JF-RPT-FILE  ASSIGN  TO  "JF600R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+           SELECT  JF-SORT-WORK  ASSIGN  TO  "JF600R.SRT".
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  JF-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  JF-RPT-LINE         PIC  X(80).
+       SD  JF-SORT-WORK.
+       01  SRT-REC.
+           02  SRT-DATE        PIC  9(08).
+           02  SRT-CUST        PIC  9(06).
+           02  SRT-SEQ         PIC  9(01).
+           02  SRT-ITEM        PIC  9(06).
+           02  SRT-BACKLOG     PIC  S9(05).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  WK-BACKLOG      PIC  S9(05).
+       COPY    LJOLJF.
+      *****
+       01  JF-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "JOLJF ORDER BACKLOG REPORT   ".
+           02  FILLER          PIC  X(10)  VALUE  "REQ DATE".
+           02  FILLER          PIC  X(10)  VALUE  "CUST".
+           02  FILLER          PIC  X(10)  VALUE  "ITEM".
+           02  FILLER          PIC  X(10)  VALUE  "BACKLOG".
+       01  JF-RPT-DET.
+           02  RPT-DATE        PIC  9(08).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-CUST        PIC  9(06).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-ITEM        PIC  9(06).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-BACKLOG     PIC  -(04)9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  JF-RPT-FILE.
+       MOVE  JF-RPT-HDR  TO  JF-RPT-LINE.
+       WRITE  JF-RPT-LINE.
+      *
+           SORT  JF-SORT-WORK  ASCENDING  KEY  SRT-DATE
+               INPUT  PROCEDURE  IS  INP-RTN  THRU  INP-RTN-EXIT
+               OUTPUT PROCEDURE  IS  OUT-RTN  THRU  OUT-RTN-EXIT.
+      *
+           CLOSE  JF-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
+      *
+       INP-RTN.
+           CALL "DB_F_Open" USING
+            "INPUT" JOLJF_PNAME1 "SHARED" BY REFERENCE JOLJF_IDLST
+            "1" "JOLJF11-KEYW" BY REFERENCE JOLJF11-KEYW.
+       INP-10.
+      *           READ   JOLJF   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" JOLJF_PNAME1 BY REFERENCE JOLJF11-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  INP-EXT
+           END-IF.
+           COMPUTE  WK-BACKLOG = JOLJF11-122 - JOLJF11-132.
+           IF  WK-BACKLOG  >  0
+               MOVE  JOLJF11-061  TO  SRT-DATE (1:4)
+               MOVE  JOLJF11-062  TO  SRT-DATE (5:2)
+               MOVE  JOLJF11-063  TO  SRT-DATE (7:2)
+               MOVE  JOLJF11-02   TO  SRT-CUST
+               MOVE  JOLJF11-03   TO  SRT-SEQ
+               MOVE  JOLJF11-10   TO  SRT-ITEM
+               MOVE  WK-BACKLOG   TO  SRT-BACKLOG
+               RELEASE  SRT-REC
+           END-IF.
+           GO  TO  INP-10.
+       INP-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE JOLJF_IDLST JOLJF_PNAME1.
+       INP-RTN-EXIT.
+           EXIT.
+      *
+       OUT-RTN.
+       OUT-10.
+           RETURN  JF-SORT-WORK  AT  END
+               GO  TO  OUT-EXT.
+           MOVE  SRT-DATE      TO  RPT-DATE.
+           MOVE  SRT-CUST      TO  RPT-CUST.
+           MOVE  SRT-ITEM      TO  RPT-ITEM.
+           MOVE  SRT-BACKLOG   TO  RPT-BACKLOG.
+           MOVE  JF-RPT-DET    TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           GO  TO  OUT-10.
+       OUT-EXT.
+       OUT-RTN-EXIT.
+           EXIT.
