@@ -0,0 +1,110 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         KF720R.
+      *****************************************************
+      *****   OVERLAP CHECK FOR KOLRF13 MULTI-ENTRY     *****
+      *****   PRICE TABLES                              *****
+      *****************************************************
+      *        KOLRF13-TBL OCCURS 4 CARRIES ONE EFFECTIVE DATE
+      *        FIELD PER ENTRY (KOLRF13-04), NOT AN EFFECTIVE-FROM/
+      *        EFFECTIVE-TO RANGE, SO A TRUE DATE-RANGE OVERLAP
+      *        CANNOT BE TESTED FROM THE DATA AS DESIGNED.  THIS
+      *        REPORT TREATS TWO ENTRIES AS CONFLICTING WHEN THEY
+      *        SHARE THE SAME ITEM/CUSTOMER KEY (KOLRF13-02/03) AND
+      *        THE SAME EFFECTIVE DATE (KOLRF13-04) -- THE CASE WHERE
+      *        A DOWNSTREAM LOOKUP WOULD HIT MORE THAN ONE ENTRY FOR
+      *        THE SAME EFFECTIVE POINT AND SILENTLY PICK ONE.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  KF-RPT-FILE  ASSIGN  TO  "KF720R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  KF-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  KF-RPT-LINE         PIC  X(100).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(02)  VALUE  0.
+       77  J               PIC  9(02)  VALUE  0.
+       77  WS-JSTART       PIC  9(02)  VALUE  0.
+       77  WS-CHK-CNT      PIC  9(07)  VALUE  0.
+       77  WS-OVL-CNT      PIC  9(07)  VALUE  0.
+       COPY    LKOLRF.
+      *****
+       01  KF-RPT-HDR.
+           02  FILLER          PIC  X(35)  VALUE
+               "KOLRF13 PRICE TABLE OVERLAP REPORT".
+       01  KF-RPT-DET.
+           02  RPT-ITEM        PIC  9(06).
+           02  FILLER          PIC  X(01)  VALUE  "-".
+           02  RPT-CUST        PIC  9(01).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(20)  VALUE
+               "ENTRIES IN CONFLICT:".
+           02  RPT-ENT1        PIC  9(01).
+           02  FILLER          PIC  X(01)  VALUE  "/".
+           02  RPT-ENT2        PIC  9(01).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "DATE=".
+           02  RPT-DATE        PIC  9(06).
+       01  KF-RPT-SUM1.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL CHECKED=".
+           02  RPT-SUM-CHK     PIC  ZZZZZZ9.
+       01  KF-RPT-SUM2.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL OVERLAPS=".
+           02  RPT-SUM-OVL     PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  KF-RPT-FILE.
+       MOVE  KF-RPT-HDR  TO  KF-RPT-LINE.
+       WRITE  KF-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF13-KEYW" BY REFERENCE KOLRF13-KEYW (1).
+       K13-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF13-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K13-EXT
+           END-IF.
+           ADD  1  TO  WS-CHK-CNT.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  3
+               COMPUTE  WS-JSTART  =  I  +  1
+               PERFORM  VARYING  J  FROM  WS-JSTART  BY  1
+                   UNTIL  J  >  4
+                   IF  KOLRF13-02 (I)  NOT  =  0
+                   AND  KOLRF13-02 (I)  =  KOLRF13-02 (J)
+                   AND  KOLRF13-03 (I)  =  KOLRF13-03 (J)
+                   AND  KOLRF13-04 (I)  =  KOLRF13-04 (J)
+                       MOVE  KOLRF13-02 (I)  TO  RPT-ITEM
+                       MOVE  KOLRF13-03 (I)  TO  RPT-CUST
+                       MOVE  I                TO  RPT-ENT1
+                       MOVE  J                TO  RPT-ENT2
+                       MOVE  KOLRF13-04 (I)   TO  RPT-DATE
+                       MOVE  KF-RPT-DET  TO  KF-RPT-LINE
+                       WRITE  KF-RPT-LINE
+                       ADD  1  TO  WS-OVL-CNT
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           GO  TO  K13-RD.
+       K13-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+           MOVE  WS-CHK-CNT  TO  RPT-SUM-CHK.
+           MOVE  KF-RPT-SUM1  TO  KF-RPT-LINE.
+           WRITE  KF-RPT-LINE.
+           MOVE  WS-OVL-CNT  TO  RPT-SUM-OVL.
+           MOVE  KF-RPT-SUM2  TO  KF-RPT-LINE.
+           WRITE  KF-RPT-LINE.
+           CLOSE  KF-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
