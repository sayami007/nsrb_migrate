@@ -0,0 +1,203 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         MS710U.
+      *****************************************************
+      *****   MSTRN COMPLETED-RECORD PURGE/ARCHIVE      *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  MS-ARC-FILE  ASSIGN  TO  "MS710U"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  MS-ARC-FILE
+           LABEL RECORD IS STANDARD.
+       01  MS-ARC-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  WK-TODAY        PIC  9(06).
+       77  WK-TODAY8       PIC  9(08).
+       77  WK-CHGDATE8     PIC  9(08).
+       77  WK-AGE-DAYS     PIC  S9(06).
+       77  WK-THRESHOLD    PIC  9(04)  VALUE  365.
+       77  WS-PRG-CNT      PIC  9(07)  VALUE  0.
+       COPY    LMSTRN.
+      *****
+       01  MS-ARC-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "MSTRN PURGE/ARCHIVE RUN      ".
+           02  FILLER          PIC  X(06)  VALUE  "DATE".
+           02  RPT-HDR-DATE    PIC  9(08).
+       01  MS-ARC-DET.
+           02  RPT-TYPE        PIC  X(08).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-KEY         PIC  9(07).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-AGE         PIC  ZZZZZ9.
+       01  MS-ARC-SUM.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL PURGED=".
+           02  RPT-SUM-CNT     PIC  ZZZZZZ9.
+       01  MS-ARC-EXC.
+           02  FILLER          PIC  X(20)  VALUE
+               "*** DB_Delete FAILED".
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-EXC-TYPE    PIC  X(08).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-EXC-KEY     PIC  9(07).
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  MS-ARC-FILE.
+           ACCEPT  WK-THRESHOLD  FROM  ARGUMENT-VALUE.
+           IF  WK-THRESHOLD  =  0
+               MOVE  365  TO  WK-THRESHOLD
+           END-IF.
+           ACCEPT  WK-TODAY  FROM  DATE.
+           MOVE  "20"  TO  WK-TODAY8 (1:2).
+           MOVE  WK-TODAY  TO  WK-TODAY8 (3:6).
+           MOVE  WK-TODAY8    TO  RPT-HDR-DATE.
+           MOVE  MS-ARC-HDR  TO  MS-ARC-LINE.
+           WRITE  MS-ARC-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "I-O" MSTRN_PNAME1 "SHARED" BY REFERENCE MSTRN_IDLST
+            "1" "MS1-KEY" BY REFERENCE MS1-KEY.
+       MS1-RD.
+      *           READ   MSTRN   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" MSTRN_PNAME1 BY REFERENCE MS1-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  MS1-EXT
+           END-IF.
+           IF  MS1-10  =  0
+               GO  TO  MS1-RD
+           END-IF.
+           MOVE  "20"       TO  WK-CHGDATE8 (1:2).
+           MOVE  MS1-111    TO  WK-CHGDATE8 (3:2).
+           MOVE  MS1-112    TO  WK-CHGDATE8 (5:2).
+           MOVE  MS1-113    TO  WK-CHGDATE8 (7:2).
+           COMPUTE  WK-AGE-DAYS  =
+               FUNCTION INTEGER-OF-DATE (WK-TODAY8) -
+               FUNCTION INTEGER-OF-DATE (WK-CHGDATE8).
+           IF  WK-AGE-DAYS  >  WK-THRESHOLD
+               MOVE  "CUSTOMER"    TO  RPT-TYPE
+               MOVE  MS1-012       TO  RPT-KEY
+               MOVE  WK-AGE-DAYS   TO  RPT-AGE
+               MOVE  MS-ARC-DET    TO  MS-ARC-LINE
+               WRITE  MS-ARC-LINE
+               CALL "DB_Delete" USING
+                MSTRN_PNAME1 MSTRN_LNAME MS1-REC RETURNING RET
+               IF  RET = 1
+                   MOVE  "CUSTOMER"    TO  RPT-EXC-TYPE
+                   MOVE  MS1-012       TO  RPT-EXC-KEY
+                   MOVE  MS-ARC-EXC    TO  MS-ARC-LINE
+                   WRITE  MS-ARC-LINE
+               ELSE
+                   ADD  1  TO  WS-PRG-CNT
+               END-IF
+           END-IF.
+           GO  TO  MS1-RD.
+       MS1-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE MSTRN_IDLST MSTRN_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "I-O" MSTRN_PNAME1 "SHARED" BY REFERENCE MSTRN_IDLST
+            "1" "MS2-KEY" BY REFERENCE MS2-KEY.
+       MS2-RD.
+      *           READ   MSTRN   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" MSTRN_PNAME1 BY REFERENCE MS2-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  MS2-EXT
+           END-IF.
+           IF  MS2-10  =  0
+               GO  TO  MS2-RD
+           END-IF.
+           MOVE  "20"       TO  WK-CHGDATE8 (1:2).
+           MOVE  MS2-111    TO  WK-CHGDATE8 (3:2).
+           MOVE  MS2-112    TO  WK-CHGDATE8 (5:2).
+           MOVE  MS2-113    TO  WK-CHGDATE8 (7:2).
+           COMPUTE  WK-AGE-DAYS  =
+               FUNCTION INTEGER-OF-DATE (WK-TODAY8) -
+               FUNCTION INTEGER-OF-DATE (WK-CHGDATE8).
+           IF  WK-AGE-DAYS  >  WK-THRESHOLD
+               MOVE  "ITEM"        TO  RPT-TYPE
+               MOVE  MS2-012       TO  RPT-KEY
+               MOVE  WK-AGE-DAYS   TO  RPT-AGE
+               MOVE  MS-ARC-DET    TO  MS-ARC-LINE
+               WRITE  MS-ARC-LINE
+               CALL "DB_Delete" USING
+                MSTRN_PNAME1 MSTRN_LNAME MS2-REC RETURNING RET
+               IF  RET = 1
+                   MOVE  "ITEM"        TO  RPT-EXC-TYPE
+                   MOVE  MS2-012       TO  RPT-EXC-KEY
+                   MOVE  MS-ARC-EXC    TO  MS-ARC-LINE
+                   WRITE  MS-ARC-LINE
+               ELSE
+                   ADD  1  TO  WS-PRG-CNT
+               END-IF
+           END-IF.
+           GO  TO  MS2-RD.
+       MS2-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE MSTRN_IDLST MSTRN_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "I-O" MSTRN_PNAME1 "SHARED" BY REFERENCE MSTRN_IDLST
+            "1" "MS3-KEY" BY REFERENCE MS3-KEY.
+       MS3-RD.
+      *           READ   MSTRN   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" MSTRN_PNAME1 BY REFERENCE MS3-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  MS3-EXT
+           END-IF.
+           IF  MS3-10  =  0
+               GO  TO  MS3-RD
+           END-IF.
+           MOVE  "20"       TO  WK-CHGDATE8 (1:2).
+           MOVE  MS3-111    TO  WK-CHGDATE8 (3:2).
+           MOVE  MS3-112    TO  WK-CHGDATE8 (5:2).
+           MOVE  MS3-113    TO  WK-CHGDATE8 (7:2).
+           COMPUTE  WK-AGE-DAYS  =
+               FUNCTION INTEGER-OF-DATE (WK-TODAY8) -
+               FUNCTION INTEGER-OF-DATE (WK-CHGDATE8).
+           IF  WK-AGE-DAYS  >  WK-THRESHOLD
+               MOVE  "STORE"       TO  RPT-TYPE
+               MOVE  MS3-012       TO  RPT-KEY
+               MOVE  WK-AGE-DAYS   TO  RPT-AGE
+               MOVE  MS-ARC-DET    TO  MS-ARC-LINE
+               WRITE  MS-ARC-LINE
+               CALL "DB_Delete" USING
+                MSTRN_PNAME1 MSTRN_LNAME MS3-REC RETURNING RET
+               IF  RET = 1
+                   MOVE  "STORE"       TO  RPT-EXC-TYPE
+                   MOVE  MS3-012       TO  RPT-EXC-KEY
+                   MOVE  MS-ARC-EXC    TO  MS-ARC-LINE
+                   WRITE  MS-ARC-LINE
+               ELSE
+                   ADD  1  TO  WS-PRG-CNT
+               END-IF
+           END-IF.
+           GO  TO  MS3-RD.
+       MS3-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE MSTRN_IDLST MSTRN_PNAME1.
+       END-RTN.
+           MOVE  WS-PRG-CNT  TO  RPT-SUM-CNT.
+           MOVE  MS-ARC-SUM  TO  MS-ARC-LINE.
+           WRITE  MS-ARC-LINE.
+           CLOSE  MS-ARC-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
