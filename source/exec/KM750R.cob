@@ -0,0 +1,113 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         KM750R.
+      *****************************************************
+      *****   KHM CONTRACTOR RATE COMPARISON EXPORT    *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  KM-RPT-FILE  ASSIGN  TO  "KM750R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+           SELECT  KM-SORT-WORK  ASSIGN  TO  "KM750R.SRT".
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  KM-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  KM-RPT-LINE         PIC  X(100).
+       SD  KM-SORT-WORK.
+       01  SRT-REC.
+           02  SRT-KCO         PIC  X(005).
+           02  SRT-KIS         PIC  9(001).
+           02  SRT-SYS         PIC  9(003).
+           02  SRT-TRS         PIC  9(002).
+           02  SRT-MS          PIC  9(001).
+           02  SRT-HCD         PIC  X(005).
+           02  SRT-TGM         PIC  9(004)V9(02).
+           02  SRT-TKN         PIC  9(004)V9(02).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       COPY    LIKHM.
+      *****
+       01  KM-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "CONTRACTOR RATE COMPARISON   ".
+           02  FILLER          PIC  X(10)  VALUE  "KCO".
+           02  FILLER          PIC  X(16)  VALUE  "KIS/SYS/TRS/MS".
+           02  FILLER          PIC  X(10)  VALUE  "ITEM".
+       01  KM-RPT-DET.
+           02  RPT-KCO         PIC  X(005).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-KIS         PIC  9(001).
+           02  FILLER          PIC  X(01)  VALUE  "/".
+           02  RPT-SYS         PIC  9(003).
+           02  FILLER          PIC  X(01)  VALUE  "/".
+           02  RPT-TRS         PIC  9(002).
+           02  FILLER          PIC  X(01)  VALUE  "/".
+           02  RPT-MS          PIC  9(001).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-HCD         PIC  X(005).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-TGM         PIC  Z(05)9.99.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-TKN         PIC  Z(05)9.99.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  KM-RPT-FILE.
+       MOVE  KM-RPT-HDR  TO  KM-RPT-LINE.
+       WRITE  KM-RPT-LINE.
+      *
+           SORT  KM-SORT-WORK
+               ASCENDING  KEY  SRT-KCO  SRT-KIS  SRT-SYS  SRT-TRS
+               SRT-MS
+               INPUT  PROCEDURE  IS  INP-RTN  THRU  INP-EXT
+               OUTPUT  PROCEDURE  IS  OUT-RTN  THRU  OUT-EXT.
+           CLOSE  KM-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
+       INP-RTN.
+           CALL "DB_F_Open" USING
+            "INPUT" KHM_PNAME1 "SHARED" BY REFERENCE KHM_IDLST "1"
+            "KH-HCD" BY REFERENCE KH-HCD.
+       INP-10.
+      *           READ   KHM   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" KHM_PNAME1 BY REFERENCE KH-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  INP-EXT
+           END-IF.
+           MOVE  KH-KCO   TO  SRT-KCO.
+           MOVE  KH-KIS   TO  SRT-KIS.
+           MOVE  KH-SYS   TO  SRT-SYS.
+           MOVE  KH-TRS   TO  SRT-TRS.
+           MOVE  KH-MS    TO  SRT-MS.
+           MOVE  KH-HCD   TO  SRT-HCD.
+           MOVE  KH-TGM   TO  SRT-TGM.
+           MOVE  KH-TKN   TO  SRT-TKN.
+           RELEASE  SRT-REC.
+           GO  TO  INP-10.
+       INP-EXT.
+           CALL "DB_F_Close" USING BY REFERENCE KHM_IDLST KHM_PNAME1.
+           EXIT.
+       OUT-RTN.
+       OUT-10.
+           RETURN  KM-SORT-WORK  AT  END  GO  TO  OUT-EXT.
+           MOVE  SRT-KCO  TO  RPT-KCO.
+           MOVE  SRT-KIS  TO  RPT-KIS.
+           MOVE  SRT-SYS  TO  RPT-SYS.
+           MOVE  SRT-TRS  TO  RPT-TRS.
+           MOVE  SRT-MS   TO  RPT-MS.
+           MOVE  SRT-HCD  TO  RPT-HCD.
+           MOVE  SRT-TGM  TO  RPT-TGM.
+           MOVE  SRT-TKN  TO  RPT-TKN.
+           MOVE  KM-RPT-DET  TO  KM-RPT-LINE.
+           WRITE  KM-RPT-LINE.
+           GO  TO  OUT-10.
+       OUT-EXT.
+           EXIT.
