@@ -0,0 +1,109 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         JF610U.
+      *****************************************************
+      *****   AUTO-CLOSE FULLY SHIPPED JOLJF11 LINES   *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  JF-RPT-FILE  ASSIGN  TO  "JF610U"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  JF-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  JF-RPT-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(02)  VALUE  0.
+       77  WS-MATCH-SW     PIC  X(01)  VALUE  "Y".
+           88  WS-ALL-MATCH        VALUE  "Y".
+           88  WS-NOT-ALL-MATCH    VALUE  "N".
+       77  WS-CLS-CNT      PIC  9(07)  VALUE  0.
+       COPY    LJOLJF.
+      *****
+       01  JF-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "JOLJF11 AUTO-CLOSE RUN        ".
+           02  FILLER          PIC  X(10)  VALUE  "CUST".
+           02  FILLER          PIC  X(08)  VALUE  "SEQ".
+       01  JF-RPT-DET.
+           02  RPT-CUST        PIC  9(06).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-SEQ         PIC  9(01).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-MSG         PIC  X(20)  VALUE  "CLOSED".
+       01  JF-RPT-SUM.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL CLOSED=".
+           02  RPT-SUM-CNT     PIC  ZZZZZZ9.
+       01  JF-RPT-EXC.
+           02  RPT-EXC-CUST    PIC  9(06).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-EXC-SEQ     PIC  9(01).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-EXC-MSG     PIC  X(35)  VALUE
+               "*** DB_Update FAILED, NOT CLOSED".
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  JF-RPT-FILE.
+       MOVE  JF-RPT-HDR  TO  JF-RPT-LINE.
+       WRITE  JF-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "I-O" JOLJF_PNAME1 "SHARED" BY REFERENCE JOLJF_IDLST "1"
+            "JOLJF11-KEYW" BY REFERENCE JOLJF11-KEYW.
+       ST-10.
+      *           READ   JOLJF   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" JOLJF_PNAME1 BY REFERENCE JOLJF11-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  END-RTN
+           END-IF.
+           IF  JOLJF11-17  NOT =  0
+               GO  TO  ST-10
+           END-IF.
+           SET  WS-ALL-MATCH  TO  TRUE.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               IF  JOLJF11-1211 (I)  NOT =  JOLJF11-1311 (I)
+                   SET  WS-NOT-ALL-MATCH  TO  TRUE
+               END-IF
+           END-PERFORM.
+           IF  WS-NOT-ALL-MATCH  OR
+               JOLJF11-122  NOT =  JOLJF11-132
+               GO  TO  ST-10
+           END-IF.
+           MOVE  1  TO  JOLJF11-17.
+           MOVE  1  TO  JOLJF11-18.
+      *           REWRITE  JOLJF11-REC   INVALID
+      *///////////////
+           CALL "DB_Update" USING
+            JOLJF_PNAME1 JOLJF_LNAME JOLJF11-REC RETURNING RET.
+           IF  RET = 1
+               MOVE  JOLJF11-02  TO  RPT-EXC-CUST
+               MOVE  JOLJF11-03  TO  RPT-EXC-SEQ
+               MOVE  JF-RPT-EXC  TO  JF-RPT-LINE
+               WRITE  JF-RPT-LINE
+               GO  TO  ST-10
+           END-IF.
+           MOVE  JOLJF11-02    TO  RPT-CUST.
+           MOVE  JOLJF11-03    TO  RPT-SEQ.
+           MOVE  JF-RPT-DET    TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           ADD  1  TO  WS-CLS-CNT.
+           GO  TO  ST-10.
+       END-RTN.
+           MOVE  WS-CLS-CNT  TO  RPT-SUM-CNT.
+           MOVE  JF-RPT-SUM  TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           CLOSE  JF-RPT-FILE.
+           CALL "DB_F_Close" USING
+            BY REFERENCE JOLJF_IDLST JOLJF_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
