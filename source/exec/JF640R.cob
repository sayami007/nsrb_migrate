@@ -0,0 +1,99 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         JF640R.
+      *****************************************************
+      *****   WAREHOUSE PICK-LIST FROM JSJD             *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  JF-RPT-FILE  ASSIGN  TO  "JF640R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+           SELECT  JF-SORT-WORK  ASSIGN  TO  "JF640R.SRT".
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  JF-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  JF-RPT-LINE         PIC  X(132).
+       SD  JF-SORT-WORK.
+       01  SRT-REC.
+           02  SRT-ITEM        PIC  9(06).
+           02  SRT-LOT         PIC  9(06).
+           02  SRT-SEQ         PIC  9(01).
+           02  SRT-OUT         OCCURS  10  PIC  S9(04).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(02)  VALUE  0.
+       COPY    LIJSJD.
+      *****
+       01  JF-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "WAREHOUSE PICK LIST          ".
+           02  FILLER          PIC  X(10)  VALUE  "ITEM".
+           02  FILLER          PIC  X(10)  VALUE  "LOT".
+           02  FILLER          PIC  X(40)  VALUE
+               "OUTSTANDING QUANTITY BY SIZE (1-10)".
+       01  JF-RPT-DET.
+           02  RPT-ITEM        PIC  9(06).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-LOT         PIC  9(06).
+           02  FILLER          PIC  X(01)  VALUE  "-".
+           02  RPT-SEQ         PIC  9(01).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-OUT         OCCURS  10  PIC  ---9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  JF-RPT-FILE.
+       MOVE  JF-RPT-HDR  TO  JF-RPT-LINE.
+       WRITE  JF-RPT-LINE.
+      *
+           SORT  JF-SORT-WORK
+               ASCENDING  KEY  SRT-ITEM  SRT-LOT  SRT-SEQ
+               INPUT  PROCEDURE  IS  INP-RTN  THRU  INP-EXT
+               OUTPUT  PROCEDURE  IS  OUT-RTN  THRU  OUT-EXT.
+           CLOSE  JF-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
+       INP-RTN.
+           CALL "DB_F_Open" USING
+            "INPUT" JSJD_PNAME1 "SHARED" BY REFERENCE JSJD_IDLST "1"
+            "JSJD-KEY" BY REFERENCE JSJD-KEY.
+       INP-10.
+      *           READ   JSJD   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" JSJD_PNAME1 BY REFERENCE JSJD-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  INP-EXT
+           END-IF.
+           MOVE  JSJD-09     TO  SRT-ITEM.
+           MOVE  JSJD-081    TO  SRT-LOT.
+           MOVE  JSJD-082    TO  SRT-SEQ.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               COMPUTE  SRT-OUT (I)  =
+                   JSJD-1111 (I)  -  JSJD-1211 (I)
+           END-PERFORM.
+           RELEASE  SRT-REC.
+           GO  TO  INP-10.
+       INP-EXT.
+           CALL "DB_F_Close" USING BY REFERENCE JSJD_IDLST JSJD_PNAME1.
+           EXIT.
+       OUT-RTN.
+       OUT-10.
+           RETURN  JF-SORT-WORK  AT  END  GO  TO  OUT-EXT.
+           MOVE  SRT-ITEM  TO  RPT-ITEM.
+           MOVE  SRT-LOT   TO  RPT-LOT.
+           MOVE  SRT-SEQ   TO  RPT-SEQ.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               MOVE  SRT-OUT (I)  TO  RPT-OUT (I)
+           END-PERFORM.
+           MOVE  JF-RPT-DET  TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           GO  TO  OUT-10.
+       OUT-EXT.
+           EXIT.
