@@ -0,0 +1,225 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         JM550U.
+      *****************************************************
+      *****   J-M ITEM PRICE MAINTENANCE WITH HISTORY *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  JM-HIST-FILE  ASSIGN  TO  "JM550U.HIS"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+      *****
+      *    J-M price-change history -- one line per prior
+      *    J-ST/J-YT/J-ED combination whenever a price changes.
+       FD  JM-HIST-FILE
+           LABEL RECORD IS STANDARD.
+       01  JM-HIST-LINE          PIC  X(60).
+       01  JM-HIST-REC  REDEFINES  JM-HIST-LINE.
+           02  HIST-JCD          PIC  9(06).
+           02  FILLER            PIC  X(02)  VALUE  SPACE.
+           02  HIST-OLD-ST       PIC  -(06)9.99.
+           02  FILLER            PIC  X(02)  VALUE  SPACE.
+           02  HIST-OLD-YT       PIC  -(06)9.99.
+           02  FILLER            PIC  X(02)  VALUE  SPACE.
+           02  HIST-OLD-ED       PIC  9(06).
+           02  FILLER            PIC  X(02)  VALUE  SPACE.
+           02  HIST-CHGDT        PIC  9(06).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  USER_ID                 PIC  X(006) VALUE SPACE.
+       77  COMPLETION_CODE         PIC  X(003) VALUE ZERO.
+       77  ESTAT                   PIC  X(002).
+       77  RESU                    PIC  9(001).
+       01  WK-AREA.
+           02  WK-JCD          PIC  9(06).
+           02  WK-TODAY        PIC  9(06).
+       COPY    LIJM.
+      *****
+       01  DSP-AREA.
+           03  DSP-010         PIC  X(32)
+               VALUE  "J-M PRICE MAINTENANCE          ".
+           03  DSP-020         PIC  X(20)
+               VALUE  "ITEM CODE(      )   ".
+           03  DSP-030         PIC  X(24)
+               VALUE  "CUR ST=       YT=       ".
+           03  DSP-040         PIC  X(20)
+               VALUE  "NEW ST(       )     ".
+           03  DSP-050         PIC  X(20)
+               VALUE  "NEW YT(       )     ".
+           03  DSP-060         PIC  X(20)
+               VALUE  "NEW ED(      )      ".
+       01  DSP-AREA2.
+           03  DSP-091         PIC  X(20)
+               VALUE  "ITEM NOT FOUND      ".
+           03  DSP-092         PIC  X(16)
+               VALUE  "NO PRICE CHANGE ".
+           03  DSP-093         PIC  X(18)
+               VALUE  "PRICE UPDATED     ".
+           03  DSP-094         PIC  X(18)
+               VALUE  "UPDATE FAILED     ".
+       01  DSP-BUZZER.
+           03  DISP-BUZ-J-03   PIC  X(05)  VALUE  X"1B4A03".
+       01  ACP-AREA.
+           03  ACP-010         PIC  9(06).
+           03  ACP-020         PIC  S9(06)V9(02).
+           03  ACP-030         PIC  S9(06)V9(02).
+           03  ACP-040         PIC  9(06).
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       CALL "SD_Initialize" RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-AREA" " " "0" "0" "96" " " " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-010" "X" "1" "1" "32" " " "DSP-AREA"  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-020" "X" "3" "1" "20" "DSP-010" " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-030" "X" "5" "1" "24" "DSP-020" " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-040" "X" "7" "1" "20" "DSP-030" " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-050" "X" "9" "1" "20" "DSP-040" " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-060" "X" "11" "1" "20" "DSP-050" " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-AREA2" " " "0" "0" "72" " " " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-091" "X" "22" "1" "20" " " "DSP-AREA2"
+            RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-092" "X" "22" "1" "16" "DSP-091" " "
+            RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-093" "X" "22" "1" "18" "DSP-092" " "
+            RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-094" "X" "22" "1" "18" "DSP-093" " "
+            RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-BUZZER" " " "24" "0" "5" " " " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DISP-BUZ-J-03" "X" "24" "80" "5" " " "DSP-BUZZER"
+            RETURNING RESU.
+       CALL "SD_Init" USING
+            "ACP-AREA" " " "0" "0" "26" " " " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "ACP-010" "9" "3" "11" "6" " " "ACP-AREA"  RETURNING RESU.
+       CALL "SD_Into" USING
+            "ACP-010" BY REFERENCE WK-JCD "6" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "ACP-020" "9" "7" "8" "6" "ACP-010" " "  RETURNING RESU.
+       CALL "SD_Into" USING
+            "ACP-020" BY REFERENCE ACP-020 "6" "2" RETURNING RESU.
+       CALL "SD_Init" USING
+            "ACP-030" "9" "9" "8" "6" "ACP-020" " "  RETURNING RESU.
+       CALL "SD_Into" USING
+            "ACP-030" BY REFERENCE ACP-030 "6" "2" RETURNING RESU.
+       CALL "SD_Init" USING
+            "ACP-040" "9" "11" "8" "6" "ACP-030" " "  RETURNING RESU.
+       CALL "SD_Into" USING
+            "ACP-040" BY REFERENCE ACP-040 "6" "0" RETURNING RESU.
+      *
+           ACCEPT USER_ID FROM ARGUMENT-VALUE.
+           ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+           ACCEPT WK-TODAY FROM DATE.
+      *
+           CALL "DB_F_Open" USING
+            "I-O" J-M_PNAME1 "SHARED" BY REFERENCE J-M_IDLST "1"
+            "J-JCD" BY REFERENCE J-JCD.
+           OPEN  EXTEND  JM-HIST-FILE.
+       ST-10.
+           CALL "SD_Output" USING
+            "DSP-020" DSP-020 "p" RETURNING RESU.
+           CALL "SD_Accept" USING
+            BY REFERENCE ACP-010 "ACP-010" "9" "6"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT    =  "P9"
+               GO  TO  END-RTN
+           END-IF.
+           MOVE  WK-JCD    TO  J-JCD.
+      *           READ   J-M   INVALID
+      *///////////////
+           CALL "DB_Read" USING
+            "INVALID" J-M_PNAME1 BY REFERENCE J-R "UNLOCK"
+            RETURNING RET.
+           IF  RET  =  1
+               CALL "SD_Output" USING
+                "DSP-091" DSP-091 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
+               GO  TO  ST-10
+           END-IF.
+           CALL "SD_Output" USING
+            "DSP-030" DSP-030 "p" RETURNING RESU.
+           MOVE  J-ST      TO  ACP-020.
+           MOVE  J-YT      TO  ACP-030.
+           MOVE  J-ED      TO  ACP-040.
+       ST-20.
+           CALL "SD_Output" USING
+            "DSP-040" DSP-040 "p" RETURNING RESU.
+           CALL "SD_Accept" USING
+            BY REFERENCE ACP-020 "ACP-020" "9" "6"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT  =  "09"
+               GO  TO  ST-10
+           END-IF.
+           CALL "SD_Output" USING
+            "DSP-050" DSP-050 "p" RETURNING RESU.
+           CALL "SD_Accept" USING
+            BY REFERENCE ACP-030 "ACP-030" "9" "6"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT  =  "09"
+               GO  TO  ST-20
+           END-IF.
+           CALL "SD_Output" USING
+            "DSP-060" DSP-060 "p" RETURNING RESU.
+           CALL "SD_Accept" USING
+            BY REFERENCE ACP-040 "ACP-040" "9" "6"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT  =  "09"
+               GO  TO  ST-20
+           END-IF.
+           IF  ACP-020  =  J-ST  AND  ACP-030  =  J-YT
+               AND  ACP-040  =  J-ED
+               CALL "SD_Output" USING
+                "DSP-092" DSP-092 "p" RETURNING RESU
+               GO  TO  ST-10
+           END-IF.
+           MOVE  SPACE         TO  JM-HIST-LINE.
+           MOVE  J-JCD         TO  HIST-JCD.
+           MOVE  J-ST          TO  HIST-OLD-ST.
+           MOVE  J-YT          TO  HIST-OLD-YT.
+           MOVE  J-ED          TO  HIST-OLD-ED.
+           MOVE  WK-TODAY      TO  HIST-CHGDT.
+           MOVE  ACP-020   TO  J-ST.
+           MOVE  ACP-030   TO  J-YT.
+           MOVE  ACP-040   TO  J-ED.
+      *           REWRITE  J-R   INVALID
+      *///////////////
+           CALL "DB_Update" USING
+            J-M_PNAME1 J-M_LNAME J-R RETURNING RET.
+           IF  RET = 1
+               CALL "SD_Output" USING
+                "DSP-094" DSP-094 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
+               GO  TO  ST-10
+           END-IF.
+           WRITE  JM-HIST-LINE.
+           CALL "SD_Output" USING
+            "DSP-093" DSP-093 "p" RETURNING RESU.
+           GO  TO  ST-10.
+       END-RTN.
+           CALL "C3_Set_Jrcode" USING
+            USER_ID BY REFERENCE COMPLETION_CODE 255.
+           CLOSE  JM-HIST-FILE.
+           CALL "DB_F_Close" USING BY REFERENCE J-M_IDLST J-M_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
