@@ -0,0 +1,143 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         JM570R.
+      *****************************************************
+      *****   J-M ITEM CODE VALIDATION UTILITY         *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  JM-RPT-FILE  ASSIGN  TO  "JM570R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  JM-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  JM-RPT-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  WS-EXC-CNT      PIC  9(07)  VALUE  0.
+       COPY    LIJM.
+       COPY    LNSTRN.
+       COPY    LIJSJD.
+       COPY    LITHTND.
+      *****
+       01  JM-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "J-M ITEM CODE VALIDATION CHK".
+           02  FILLER          PIC  X(12)  VALUE  "SOURCE FILE".
+           02  FILLER          PIC  X(10)  VALUE  "KEY".
+           02  FILLER          PIC  X(08)  VALUE  "CODE".
+       01  JM-RPT-DET.
+           02  RPT-FILE        PIC  X(12).
+           02  RPT-KEY         PIC  9(06).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-CODE        PIC  9(06).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-MSG         PIC  X(20)  VALUE
+               "NOT FOUND IN J-M".
+       01  JM-RPT-SUM.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL EXCEPTIONS=".
+           02  RPT-SUM-CNT     PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  JM-RPT-FILE.
+       MOVE  JM-RPT-HDR  TO  JM-RPT-LINE.
+       WRITE  JM-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" HN-STRN_PNAME1 "SHARED" BY REFERENCE
+            HN-STRN_IDLST "1" "STRN-20" BY REFERENCE STRN-20.
+           CALL "DB_F_Open" USING
+            "INPUT" JSJD_PNAME1 "SHARED" BY REFERENCE JSJD_IDLST "1"
+            "JSJD-KEY" BY REFERENCE JSJD-KEY.
+           CALL "DB_F_Open" USING
+            "INPUT" THTND_PNAME1 "SHARED" BY REFERENCE THTND_IDLST
+            "1" "THTND-KEY" BY REFERENCE THTND-KEY.
+           CALL "DB_F_Open" USING
+            "INPUT" J-M_PNAME1 "SHARED" BY REFERENCE J-M_IDLST "1"
+            "J-JCD" BY REFERENCE J-JCD.
+      *
+       ST-10.
+      *           READ   HN-STRN   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" HN-STRN_PNAME1 BY REFERENCE STRN-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  ST-20
+           END-IF.
+           MOVE  STRN-03   TO  J-JCD.
+           CALL "DB_Read" USING
+            "INVALID" J-M_PNAME1 BY REFERENCE J-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               MOVE  "STRAN"       TO  RPT-FILE
+               MOVE  STRN-20       TO  RPT-KEY
+               MOVE  STRN-03       TO  RPT-CODE
+               MOVE  JM-RPT-DET    TO  JM-RPT-LINE
+               WRITE  JM-RPT-LINE
+               ADD  1  TO  WS-EXC-CNT
+           END-IF.
+           GO  TO  ST-10.
+       ST-20.
+      *           READ   JSJD   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" JSJD_PNAME1 BY REFERENCE JSJD-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  ST-30
+           END-IF.
+           MOVE  JSJD-09   TO  J-JCD.
+           CALL "DB_Read" USING
+            "INVALID" J-M_PNAME1 BY REFERENCE J-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               MOVE  "JSJD"        TO  RPT-FILE
+               MOVE  JSJD-03       TO  RPT-KEY
+               MOVE  JSJD-09       TO  RPT-CODE
+               MOVE  JM-RPT-DET    TO  JM-RPT-LINE
+               WRITE  JM-RPT-LINE
+               ADD  1  TO  WS-EXC-CNT
+           END-IF.
+           GO  TO  ST-20.
+       ST-30.
+      *           READ   THTND   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" THTND_PNAME1 BY REFERENCE THTND-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  END-RTN
+           END-IF.
+           MOVE  THTND-02  TO  J-JCD.
+           CALL "DB_Read" USING
+            "INVALID" J-M_PNAME1 BY REFERENCE J-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               MOVE  "THTND"       TO  RPT-FILE
+               MOVE  THTND-01      TO  RPT-KEY
+               MOVE  THTND-02      TO  RPT-CODE
+               MOVE  JM-RPT-DET    TO  JM-RPT-LINE
+               WRITE  JM-RPT-LINE
+               ADD  1  TO  WS-EXC-CNT
+           END-IF.
+           GO  TO  ST-30.
+       END-RTN.
+           MOVE  WS-EXC-CNT  TO  RPT-SUM-CNT.
+           MOVE  JM-RPT-SUM  TO  JM-RPT-LINE.
+           WRITE  JM-RPT-LINE.
+           CLOSE  JM-RPT-FILE.
+           CALL "DB_F_Close" USING
+            BY REFERENCE HN-STRN_IDLST HN-STRN_PNAME1.
+           CALL "DB_F_Close" USING BY REFERENCE JSJD_IDLST JSJD_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE THTND_IDLST THTND_PNAME1.
+           CALL "DB_F_Close" USING BY REFERENCE J-M_IDLST J-M_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
