@@ -0,0 +1,192 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         KF740U.
+      *****************************************************
+      *****   QUARANTINE QUEUE FOR FAILED KOLRF         *****
+      *****   RECORD LOADS                              *****
+      *****************************************************
+      *        SCANS THE KOLRF1/2/3 VIEWS (THE ONLY KOLRF VIEWS
+      *        THAT CARRY A CONVERSION STATUS INDICATOR OR HAVE
+      *        AN ESTABLISHED EDIT CHECK) AND COPIES ANY RECORD
+      *        THAT FAILS ITS CHECK, ALONG WITH THE REASON, TO THE
+      *        KFQ QUARANTINE FILE SO THE REST OF THE BATCH CAN
+      *        STILL LOAD.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  KF-RPT-FILE  ASSIGN  TO  "KF740U"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  KF-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  KF-RPT-LINE         PIC  X(100).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(02)  VALUE  0.
+       77  WK-TOT-05       PIC  9(03)  VALUE  0.
+       77  WK-TOT-09       PIC  9(03)  VALUE  0.
+       77  WK-TODAY        PIC  9(006).
+       77  WK-NOW          PIC  9(006).
+       77  WK-REASON       PIC  X(040).
+       77  WS-BAD-SW       PIC  X(01)  VALUE  "N".
+           88  WS-IS-BAD              VALUE  "Y".
+           88  WS-IS-OK               VALUE  "N".
+       77  WS-QUAR-CNT     PIC  9(07)  VALUE  0.
+       COPY    LKOLRF.
+       COPY    LIKFQ.
+      *****
+       01  KF-RPT-SUM.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL QUARANTINED=".
+           02  RPT-SUM-CNT     PIC  ZZZZZZ9.
+       01  KF-RPT-EXC.
+           02  FILLER          PIC  X(27)  VALUE
+               "*** DB_Insert FAILED, TYPE=".
+           02  RPT-EXC-TYPE    PIC  X(02).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "RKEY=".
+           02  RPT-EXC-RKEY    PIC  X(20).
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  KF-RPT-FILE.
+       ACCEPT  WK-TODAY  FROM  DATE.
+       ACCEPT  WK-NOW    FROM  TIME.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF1-KEYW" BY REFERENCE KOLRF1-KEYW.
+           CALL "DB_F_Open" USING
+            "I-O" KFQ_PNAME1 "SHARED" BY REFERENCE KFQ_IDLST
+            "1" "KFQ-KEY" BY REFERENCE KFQ-KEY.
+       K1-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF1-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K1-EXT
+           END-IF.
+           IF  KOLRF1-99  NOT  =  0
+               MOVE  "01"  TO  KFQ-TYPE
+               MOVE  SPACE TO  KFQ-RKEY
+               MOVE  KOLRF1-02  TO  KFQ-RKEY (1:1)
+               MOVE  KOLRF1-03  TO  KFQ-RKEY (3:1)
+               MOVE  "REJECTED BY EDI STATUS FLAG" TO  KFQ-REASON
+               MOVE  KOLRF1-REC  TO  KFQ-RAWDATA
+               PERFORM  QUAR-WRITE  THRU  QUAR-WRITE-EXT
+           END-IF.
+           GO  TO  K1-RD.
+       K1-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF2-KEYW" BY REFERENCE KOLRF2-KEYW.
+       K2-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF2-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K2-EXT
+           END-IF.
+           SET  WS-IS-OK  TO  TRUE.
+           MOVE  SPACE  TO  WK-REASON.
+           IF  KOLRF2-99  NOT  =  0
+               SET  WS-IS-BAD  TO  TRUE
+               STRING  "STATUS REJECT; "  DELIMITED  BY  SIZE
+                   INTO  WK-REASON
+           END-IF.
+           IF  KOLRF2-04  =  SPACE
+               SET  WS-IS-BAD  TO  TRUE
+               STRING  WK-REASON  DELIMITED  BY  "  "
+                   "BLANK NAME; "  DELIMITED  BY  SIZE
+                   INTO  WK-REASON
+           END-IF.
+           IF  KOLRF2-09  <  1  OR  KOLRF2-09  >  50
+               SET  WS-IS-BAD  TO  TRUE
+               STRING  WK-REASON  DELIMITED  BY  "  "
+                   "BAD BRANCH; "  DELIMITED  BY  SIZE
+                   INTO  WK-REASON
+           END-IF.
+           IF  WS-IS-BAD
+               MOVE  "02"  TO  KFQ-TYPE
+               MOVE  SPACE TO  KFQ-RKEY
+               MOVE  KOLRF2-02  TO  KFQ-RKEY (1:4)
+               MOVE  KOLRF2-03  TO  KFQ-RKEY (6:3)
+               MOVE  WK-REASON  TO  KFQ-REASON
+               MOVE  KOLRF2-REC  TO  KFQ-RAWDATA
+               PERFORM  QUAR-WRITE  THRU  QUAR-WRITE-EXT
+           END-IF.
+           GO  TO  K2-RD.
+       K2-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF3-KEYW" BY REFERENCE KOLRF3-KEYW.
+       K3-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF3-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K3-EXT
+           END-IF.
+           SET  WS-IS-OK  TO  TRUE.
+           MOVE  SPACE  TO  WK-REASON.
+           IF  KOLRF3-99  NOT  =  0
+               SET  WS-IS-BAD  TO  TRUE
+               STRING  "STATUS REJECT; "  DELIMITED  BY  SIZE
+                   INTO  WK-REASON
+           END-IF.
+           MOVE  0  TO  WK-TOT-05  WK-TOT-09.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               ADD  KOLRF3-0511 (I)  TO  WK-TOT-05
+               ADD  KOLRF3-0911 (I)  TO  WK-TOT-09
+           END-PERFORM.
+           IF  WK-TOT-05  NOT  =  WK-TOT-09
+               SET  WS-IS-BAD  TO  TRUE
+               STRING  WK-REASON  DELIMITED  BY  "  "
+                   "SIZE ARRAY TOTALS DO NOT RECONCILE; "
+                   DELIMITED  BY  SIZE
+                   INTO  WK-REASON
+           END-IF.
+           IF  WS-IS-BAD
+               MOVE  "03"  TO  KFQ-TYPE
+               MOVE  SPACE TO  KFQ-RKEY
+               MOVE  KOLRF3-02  TO  KFQ-RKEY (1:6)
+               MOVE  WK-REASON  TO  KFQ-REASON
+               MOVE  KOLRF3-REC  TO  KFQ-RAWDATA
+               PERFORM  QUAR-WRITE  THRU  QUAR-WRITE-EXT
+           END-IF.
+           GO  TO  K3-RD.
+       K3-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KFQ_IDLST KFQ_PNAME1.
+           MOVE  WS-QUAR-CNT  TO  RPT-SUM-CNT.
+           MOVE  KF-RPT-SUM  TO  KF-RPT-LINE.
+           WRITE  KF-RPT-LINE.
+           CLOSE  KF-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
+       QUAR-WRITE.
+           MOVE  WK-TODAY  TO  KFQ-QDATE.
+           MOVE  WK-NOW    TO  KFQ-QTIME.
+           CALL "DB_Insert" USING
+            KFQ_PNAME1 KFQ_LNAME KFQ-R RETURNING RET.
+           IF  RET = 1
+               MOVE  KFQ-TYPE  TO  RPT-EXC-TYPE
+               MOVE  KFQ-RKEY  TO  RPT-EXC-RKEY
+               MOVE  KF-RPT-EXC  TO  KF-RPT-LINE
+               WRITE  KF-RPT-LINE
+               GO  TO  QUAR-WRITE-EXT
+           END-IF.
+           ADD  1  TO  WS-QUAR-CNT.
+       QUAR-WRITE-EXT.
+           EXIT.
