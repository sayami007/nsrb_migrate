@@ -0,0 +1,209 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         KF750R.
+      *****************************************************
+      *****   TRADING-PARTNER EDI ACTIVITY SUMMARY      *****
+      *****   FROM KOLRF                                *****
+      *****************************************************
+      *        TALLIES KOLRF VOLUME BY RECORD TYPE AND THE
+      *        CUSTOMER/ITEM KEY EMBEDDED IN EACH SUB-RECORD'S
+      *        -KEYW GROUP.  KOLRF3 HAS NO CUSTOMER FIELD OF ITS
+      *        OWN, SO ITS ACTIVITY IS TALLIED BY ITEM (KOLRF3-02)
+      *        INSTEAD.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  KF-RPT-FILE  ASSIGN  TO  "KF750R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  KF-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  KF-RPT-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(03)  VALUE  0.
+       77  J               PIC  9(02)  VALUE  0.
+       77  WS-TBL-CNT      PIC  9(03)  VALUE  0.
+       77  WK-TYPE         PIC  X(02).
+       77  WK-KEY          PIC  X(06).
+       01  AP-TBL.
+           02  AP-ENT   OCCURS  200.
+               03  AP-TYPE       PIC  X(02).
+               03  AP-KEY        PIC  X(06).
+               03  AP-CNT        PIC  9(05).
+       COPY    LKOLRF.
+      *****
+       01  KF-RPT-HDR.
+           02  FILLER          PIC  X(31)  VALUE
+               "EDI ACTIVITY BY TRADING PARTNER".
+           02  FILLER          PIC  X(10)  VALUE  "TYPE".
+           02  FILLER          PIC  X(10)  VALUE  "CUST/ITEM".
+           02  FILLER          PIC  X(10)  VALUE  "COUNT".
+       01  KF-RPT-DET.
+           02  RPT-TYPE        PIC  X(02).
+           02  FILLER          PIC  X(06)  VALUE  SPACE.
+           02  RPT-KEY         PIC  X(06).
+           02  FILLER          PIC  X(06)  VALUE  SPACE.
+           02  RPT-CNT         PIC  ZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  KF-RPT-FILE.
+       MOVE  KF-RPT-HDR  TO  KF-RPT-LINE.
+       WRITE  KF-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF1-KEYW" BY REFERENCE KOLRF1-KEYW.
+       K1-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF1-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K1-EXT
+           END-IF.
+           MOVE  "01"  TO  WK-TYPE.
+           MOVE  SPACE  TO  WK-KEY.
+           MOVE  KOLRF1-02  TO  WK-KEY (1:1).
+           MOVE  KOLRF1-03  TO  WK-KEY (3:1).
+           PERFORM  TBL-ADD  THRU  TBL-ADD-EXT.
+           GO  TO  K1-RD.
+       K1-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF2-KEYW" BY REFERENCE KOLRF2-KEYW.
+       K2-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF2-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K2-EXT
+           END-IF.
+           MOVE  "02"  TO  WK-TYPE.
+           MOVE  SPACE  TO  WK-KEY.
+           MOVE  KOLRF2-02  TO  WK-KEY (1:4).
+           PERFORM  TBL-ADD  THRU  TBL-ADD-EXT.
+           GO  TO  K2-RD.
+       K2-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF3-KEYW" BY REFERENCE KOLRF3-KEYW.
+       K3-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF3-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K3-EXT
+           END-IF.
+           MOVE  "03"  TO  WK-TYPE.
+           MOVE  SPACE  TO  WK-KEY.
+           MOVE  KOLRF3-02  TO  WK-KEY (1:6).
+           PERFORM  TBL-ADD  THRU  TBL-ADD-EXT.
+           GO  TO  K3-RD.
+       K3-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF11-KEYW" BY REFERENCE KOLRF11-KEYW.
+       K11-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF11-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K11-EXT
+           END-IF.
+           MOVE  "11"  TO  WK-TYPE.
+           MOVE  SPACE  TO  WK-KEY.
+           MOVE  KOLRF11-02  TO  WK-KEY (1:6).
+           PERFORM  TBL-ADD  THRU  TBL-ADD-EXT.
+           GO  TO  K11-RD.
+       K11-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF121-1KEYW" BY REFERENCE KOLRF121-1KEYW.
+       K12-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF12-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K12-EXT
+           END-IF.
+           MOVE  "12"  TO  WK-TYPE.
+           MOVE  SPACE  TO  WK-KEY.
+           MOVE  KOLRF121-01  TO  WK-KEY (1:6).
+           PERFORM  TBL-ADD  THRU  TBL-ADD-EXT.
+           GO  TO  K12-RD.
+       K12-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF13-KEYW" BY REFERENCE KOLRF13-KEYW (1).
+       K13-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF13-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K13-EXT
+           END-IF.
+           PERFORM  VARYING  J  FROM  1  BY  1  UNTIL  J  >  4
+               IF  KOLRF13-02 (J)  NOT  =  0
+                   MOVE  "13"  TO  WK-TYPE
+                   MOVE  SPACE  TO  WK-KEY
+                   MOVE  KOLRF13-02 (J)  TO  WK-KEY (1:6)
+                   PERFORM  TBL-ADD  THRU  TBL-ADD-EXT
+               END-IF
+           END-PERFORM.
+           GO  TO  K13-RD.
+       K13-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+           PERFORM  VARYING  I  FROM  1  BY  1
+               UNTIL  I  >  WS-TBL-CNT
+               MOVE  AP-TYPE (I)  TO  RPT-TYPE
+               MOVE  AP-KEY  (I)  TO  RPT-KEY
+               MOVE  AP-CNT  (I)  TO  RPT-CNT
+               MOVE  KF-RPT-DET  TO  KF-RPT-LINE
+               WRITE  KF-RPT-LINE
+           END-PERFORM.
+           CLOSE  KF-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
+       TBL-ADD.
+           MOVE  1  TO  I.
+       TBL-ADD-10.
+           IF  I  >  WS-TBL-CNT
+               IF  WS-TBL-CNT  NOT <  200
+                   DISPLAY  "DSP-001 AP-TBL FULL, ENTRY DROPPED"
+                   GO  TO  TBL-ADD-EXT
+               END-IF
+               ADD  1  TO  WS-TBL-CNT
+               MOVE  WK-TYPE  TO  AP-TYPE (WS-TBL-CNT)
+               MOVE  WK-KEY   TO  AP-KEY  (WS-TBL-CNT)
+               MOVE  0        TO  AP-CNT  (WS-TBL-CNT)
+               MOVE  WS-TBL-CNT  TO  I
+           END-IF.
+           IF  AP-TYPE (I)  NOT =  WK-TYPE
+           OR  AP-KEY  (I)  NOT =  WK-KEY
+               ADD  1  TO  I
+               GO  TO  TBL-ADD-10
+           END-IF.
+           ADD  1  TO  AP-CNT (I).
+       TBL-ADD-EXT.
+           EXIT.
