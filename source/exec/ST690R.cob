@@ -0,0 +1,118 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         ST690R.
+      *****************************************************
+      *****   DUPLICATE STRAN TRANSACTION DETECTOR      *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  ST-RPT-FILE  ASSIGN  TO  "ST690R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+           SELECT  ST-SORT-WORK  ASSIGN  TO  "ST690R.SRT".
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ST-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  ST-RPT-LINE         PIC  X(80).
+       SD  ST-SORT-WORK.
+       01  SRT-REC.
+           02  SRT-DATE        PIC  9(08).
+           02  SRT-CUST        PIC  9(04).
+           02  SRT-ITEM        PIC  9(06).
+           02  SRT-SIZE        PIC  9(01).
+           02  SRT-KEY         PIC  9(06).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  WS-EXC-CNT      PIC  9(07)  VALUE  0.
+       77  WS-FIRST-SW     PIC  X(01)  VALUE  "Y".
+           88  WS-FIRST-REC          VALUE  "Y".
+           88  WS-NOT-FIRST-REC      VALUE  "N".
+       01  SV-REC.
+           02  SV-DATE         PIC  9(08).
+           02  SV-CUST         PIC  9(04).
+           02  SV-ITEM         PIC  9(06).
+           02  SV-SIZE         PIC  9(01).
+           02  SV-KEY          PIC  9(06).
+       COPY    LNSTRN.
+      *****
+       01  ST-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "DUPLICATE STRAN TRANSACTIONS ".
+           02  FILLER          PIC  X(10)  VALUE  "KEY1".
+           02  FILLER          PIC  X(10)  VALUE  "KEY2".
+       01  ST-RPT-DET.
+           02  RPT-KEY1        PIC  9(06).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-KEY2        PIC  9(06).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-MSG         PIC  X(30)  VALUE
+               "DUPLICATE DATE/CUST/ITEM/SIZE".
+       01  ST-RPT-SUM.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL EXCEPTIONS=".
+           02  RPT-SUM-CNT     PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  ST-RPT-FILE.
+       MOVE  ST-RPT-HDR  TO  ST-RPT-LINE.
+       WRITE  ST-RPT-LINE.
+      *
+           SORT  ST-SORT-WORK
+               ASCENDING  KEY  SRT-DATE  SRT-CUST  SRT-ITEM  SRT-SIZE
+               INPUT  PROCEDURE  IS  INP-RTN  THRU  INP-EXT
+               OUTPUT  PROCEDURE  IS  OUT-RTN  THRU  OUT-EXT.
+           MOVE  WS-EXC-CNT  TO  RPT-SUM-CNT.
+           MOVE  ST-RPT-SUM  TO  ST-RPT-LINE.
+           WRITE  ST-RPT-LINE.
+           CLOSE  ST-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
+       INP-RTN.
+           CALL "DB_F_Open" USING
+            "INPUT" HN-STRN_PNAME1 "SHARED" BY REFERENCE
+            HN-STRN_IDLST "1" "STRN-20" BY REFERENCE STRN-20.
+       INP-10.
+      *           READ   HN-STRN   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" HN-STRN_PNAME1 BY REFERENCE STRN-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  INP-EXT
+           END-IF.
+           MOVE  STRN-01   TO  SRT-DATE.
+           MOVE  STRN-02   TO  SRT-CUST.
+           MOVE  STRN-03   TO  SRT-ITEM.
+           MOVE  STRN-04   TO  SRT-SIZE.
+           MOVE  STRN-20   TO  SRT-KEY.
+           RELEASE  SRT-REC.
+           GO  TO  INP-10.
+       INP-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE HN-STRN_IDLST HN-STRN_PNAME1.
+           EXIT.
+       OUT-RTN.
+       OUT-10.
+           RETURN  ST-SORT-WORK  AT  END  GO  TO  OUT-EXT.
+           IF  WS-FIRST-REC
+               SET  WS-NOT-FIRST-REC  TO  TRUE
+           ELSE
+               IF  SRT-DATE  =  SV-DATE  AND
+                   SRT-CUST  =  SV-CUST  AND
+                   SRT-ITEM  =  SV-ITEM  AND
+                   SRT-SIZE  =  SV-SIZE
+                   MOVE  SV-KEY        TO  RPT-KEY1
+                   MOVE  SRT-KEY       TO  RPT-KEY2
+                   MOVE  ST-RPT-DET    TO  ST-RPT-LINE
+                   WRITE  ST-RPT-LINE
+                   ADD  1  TO  WS-EXC-CNT
+               END-IF
+           END-IF.
+           MOVE  SRT-REC  TO  SV-REC.
+           GO  TO  OUT-10.
+       OUT-EXT.
+           EXIT.
