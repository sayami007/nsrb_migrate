@@ -0,0 +1,171 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         KM740U.
+      *****************************************************
+      *****   KHM RATE UPDATE WITH HISTORY LOGGING      *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  KM-RPT-FILE  ASSIGN  TO  "KM740U"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  KM-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  KM-RPT-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+      *        ACCEPTS A KH-KEY, A THREE-CHARACTER RATE-FIELD CODE
+      *        (TGM/TKN/TSZ/SBB/STS/SNE/SKP/SKY/SMK/SPK/SKG/SAN/SET/
+      *        SST/DRH/KPS/SKH/SHY) AND THE NEW RATE VALUE, SNAPSHOTS
+      *        THE OLD AND NEW FULL RATE SET TO THE KHMH HISTORY FILE,
+      *        AND APPLIES THE CHANGE TO KHM.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  WK-HCD          PIC  X(005).
+       77  WK-FLD          PIC  X(003).
+       77  WK-NEWVAL       PIC  9(004)V9(02).
+       77  WK-OLDVAL       PIC  9(004)V9(02).
+       77  WK-TODAY        PIC  9(006).
+       77  WK-NOW          PIC  9(006).
+       COPY    LIKHM.
+       COPY    LIKHMH.
+      *****
+       01  KM-RPT-NF.
+           02  FILLER          PIC  X(30)  VALUE
+               "KH-KEY NOT FOUND ON KHM".
+       01  KM-RPT-BADFLD.
+           02  FILLER          PIC  X(30)  VALUE
+               "UNKNOWN RATE FIELD CODE".
+       01  KM-RPT-OK.
+           02  FILLER          PIC  X(20)  VALUE  "RATE UPDATED: ".
+           02  RPT-OK-FLD      PIC  X(003).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "OLD=".
+           02  RPT-OK-OLD      PIC  Z(06)9.99.
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "NEW=".
+           02  RPT-OK-NEW      PIC  Z(06)9.99.
+       01  KM-RPT-DBERR.
+           02  FILLER          PIC  X(34)  VALUE
+               "DATABASE ERROR, RATE NOT CHANGED".
+           02  RPT-DBERR-FLD   PIC  X(003).
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  KM-RPT-FILE.
+           ACCEPT  WK-HCD         FROM  ARGUMENT-VALUE.
+           ACCEPT  WK-FLD         FROM  ARGUMENT-VALUE.
+           ACCEPT  WK-NEWVAL      FROM  ARGUMENT-VALUE.
+           ACCEPT  WK-TODAY  FROM  DATE.
+           ACCEPT  WK-NOW    FROM  TIME.
+      *
+           CALL "DB_F_Open" USING
+            "I-O" KHM_PNAME1 "SHARED" BY REFERENCE KHM_IDLST "1"
+            "KH-HCD" BY REFERENCE KH-HCD.
+           CALL "DB_F_Open" USING
+            "I-O" KHMH_PNAME1 "SHARED" BY REFERENCE KHMH_IDLST
+            "1" "KHMH-KEY" BY REFERENCE KHMH-KEY.
+           MOVE  WK-HCD  TO  KH-HCD.
+           CALL "DB_Read" USING
+            "INVALID" KHM_PNAME1 BY REFERENCE KH-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               MOVE  KM-RPT-NF   TO  KM-RPT-LINE
+               WRITE  KM-RPT-LINE
+               GO  TO  END-RTN
+           END-IF.
+           MOVE  KH-TGM  TO  KHMH-OLD-TGM  KHMH-NEW-TGM.
+           MOVE  KH-TKN  TO  KHMH-OLD-TKN  KHMH-NEW-TKN.
+           MOVE  KH-TSZ  TO  KHMH-OLD-TSZ  KHMH-NEW-TSZ.
+           MOVE  KH-SBB  TO  KHMH-OLD-SBB  KHMH-NEW-SBB.
+           MOVE  KH-STS  TO  KHMH-OLD-STS  KHMH-NEW-STS.
+           MOVE  KH-SNE  TO  KHMH-OLD-SNE  KHMH-NEW-SNE.
+           MOVE  KH-SKP  TO  KHMH-OLD-SKP  KHMH-NEW-SKP.
+           MOVE  KH-SKY  TO  KHMH-OLD-SKY  KHMH-NEW-SKY.
+           MOVE  KH-SMK  TO  KHMH-OLD-SMK  KHMH-NEW-SMK.
+           MOVE  KH-SPK  TO  KHMH-OLD-SPK  KHMH-NEW-SPK.
+           MOVE  KH-SKG  TO  KHMH-OLD-SKG  KHMH-NEW-SKG.
+           MOVE  KH-SAN  TO  KHMH-OLD-SAN  KHMH-NEW-SAN.
+           MOVE  KH-SET  TO  KHMH-OLD-SET  KHMH-NEW-SET.
+           MOVE  KH-SST  TO  KHMH-OLD-SST  KHMH-NEW-SST.
+           MOVE  KH-DRH  TO  KHMH-OLD-DRH  KHMH-NEW-DRH.
+           MOVE  KH-KPS  TO  KHMH-OLD-KPS  KHMH-NEW-KPS.
+           MOVE  KH-SKH  TO  KHMH-OLD-SKH  KHMH-NEW-SKH.
+           MOVE  KH-SHY  TO  KHMH-OLD-SHY  KHMH-NEW-SHY.
+           EVALUATE  WK-FLD
+               WHEN  "TGM"  MOVE  KH-TGM  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-TGM  KHMH-NEW-TGM
+               WHEN  "TKN"  MOVE  KH-TKN  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-TKN  KHMH-NEW-TKN
+               WHEN  "TSZ"  MOVE  KH-TSZ  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-TSZ  KHMH-NEW-TSZ
+               WHEN  "SBB"  MOVE  KH-SBB  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-SBB  KHMH-NEW-SBB
+               WHEN  "STS"  MOVE  KH-STS  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-STS  KHMH-NEW-STS
+               WHEN  "SNE"  MOVE  KH-SNE  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-SNE  KHMH-NEW-SNE
+               WHEN  "SKP"  MOVE  KH-SKP  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-SKP  KHMH-NEW-SKP
+               WHEN  "SKY"  MOVE  KH-SKY  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-SKY  KHMH-NEW-SKY
+               WHEN  "SMK"  MOVE  KH-SMK  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-SMK  KHMH-NEW-SMK
+               WHEN  "SPK"  MOVE  KH-SPK  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-SPK  KHMH-NEW-SPK
+               WHEN  "SKG"  MOVE  KH-SKG  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-SKG  KHMH-NEW-SKG
+               WHEN  "SAN"  MOVE  KH-SAN  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-SAN  KHMH-NEW-SAN
+               WHEN  "SET"  MOVE  KH-SET  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-SET  KHMH-NEW-SET
+               WHEN  "SST"  MOVE  KH-SST  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-SST  KHMH-NEW-SST
+               WHEN  "DRH"  MOVE  KH-DRH  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-DRH  KHMH-NEW-DRH
+               WHEN  "KPS"  MOVE  KH-KPS  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-KPS  KHMH-NEW-KPS
+               WHEN  "SKH"  MOVE  KH-SKH  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-SKH  KHMH-NEW-SKH
+               WHEN  "SHY"  MOVE  KH-SHY  TO  WK-OLDVAL
+                            MOVE  WK-NEWVAL  TO  KH-SHY  KHMH-NEW-SHY
+               WHEN  OTHER
+                   MOVE  KM-RPT-BADFLD  TO  KM-RPT-LINE
+                   WRITE  KM-RPT-LINE
+                   GO  TO  END-RTN
+           END-EVALUATE.
+           CALL "DB_Update" USING
+            KHM_PNAME1 KHM_LNAME KH-R RETURNING RET.
+           IF  RET = 1
+               MOVE  WK-FLD  TO  RPT-DBERR-FLD
+               MOVE  KM-RPT-DBERR  TO  KM-RPT-LINE
+               WRITE  KM-RPT-LINE
+               GO  TO  END-RTN
+           END-IF.
+           MOVE  WK-HCD    TO  KHMH-HCD.
+           MOVE  WK-TODAY  TO  KHMH-CDATE.
+           MOVE  WK-NOW    TO  KHMH-CTIME.
+           MOVE  WK-FLD    TO  KHMH-FLD.
+           CALL "DB_Insert" USING
+            KHMH_PNAME1 KHMH_LNAME KHMH-R RETURNING RET.
+           IF  RET = 1
+               MOVE  WK-FLD  TO  RPT-DBERR-FLD
+               MOVE  KM-RPT-DBERR  TO  KM-RPT-LINE
+               WRITE  KM-RPT-LINE
+               GO  TO  END-RTN
+           END-IF.
+           MOVE  WK-FLD       TO  RPT-OK-FLD.
+           MOVE  WK-OLDVAL    TO  RPT-OK-OLD.
+           MOVE  WK-NEWVAL    TO  RPT-OK-NEW.
+           MOVE  KM-RPT-OK    TO  KM-RPT-LINE.
+           WRITE  KM-RPT-LINE.
+       END-RTN.
+           CLOSE  KM-RPT-FILE.
+           CALL "DB_F_Close" USING BY REFERENCE KHM_IDLST KHM_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KHMH_IDLST KHMH_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
