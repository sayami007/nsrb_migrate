@@ -0,0 +1,142 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         SK720R.
+      *****************************************************
+      *****   SKDF CONSUMPTION-TAX RECONCILIATION       *****
+      *****************************************************
+      *        RECOMPUTES THE EXPECTED SKD-SHZ FROM SKD-KIN AND
+      *        THE CONSUMPTION-TAX RATE IN EFFECT ON SKD-DATE, AND
+      *        FLAGS ANY RECORD FOR THE TARGET MONTH WHERE THE
+      *        STORED SKD-SHZ DOESN'T MATCH.  THE COPYBOOK HAS NO
+      *        TAX-RATE-HISTORY FILE, SO THE RATE SCHEDULE BELOW IS
+      *        HARDCODED FROM THE PUBLIC JAPANESE CONSUMPTION-TAX
+      *        RATE CHANGES (3% FROM 1989-04-01, 5% FROM 1997-04-01,
+      *        8% FROM 2014-04-01, 10% FROM 2019-10-01) -- IF THE
+      *        SHOP LATER GETS A REAL RATE-HISTORY FILE, WK-RATE-TBL
+      *        IS WHAT SHOULD BE REPLACED WITH A LOOKUP INTO IT.
+      *        TARGET MONTH DEFAULTS TO THE CURRENT MONTH BUT CAN BE
+      *        OVERRIDDEN WITH A YYYYMM ARGUMENT, THE SAME
+      *        ARGUMENT-VALUE-OVERRIDE CONVENTION USED BY OTHER
+      *        BATCH UTILITIES IN THIS SHOP.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  SK-RPT-FILE  ASSIGN  TO  "SK720R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  SK-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  SK-RPT-LINE         PIC  X(100).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(01)  VALUE  0.
+       77  WK-TODAY        PIC  9(006).
+       01  WK-TARGET-YMG.
+           02  WK-TARGET-YM     PIC  9(006)  VALUE  0.
+       01  WK-TARGET-YMR  REDEFINES  WK-TARGET-YMG.
+           02  WK-TARGET-YEAR   PIC  9(004).
+           02  WK-TARGET-MONTH  PIC  9(002).
+       77  WK-RATE         PIC  9(002)V9(01).
+       77  WK-EXP-SHZ      PIC  S9(007).
+       77  WS-CHK-CNT      PIC  9(07)  VALUE  0.
+       77  WS-BAD-CNT      PIC  9(07)  VALUE  0.
+       01  WK-RATE-TBL.
+           02  WK-RATE-ENT  OCCURS  4.
+               03  WK-RATE-EFF   PIC  9(008).
+               03  WK-RATE-PCT   PIC  9(002)V9(01).
+       COPY    LISKDF.
+      *****
+       01  SK-RPT-HDR.
+           02  FILLER          PIC  X(40)  VALUE
+               "SKDF CONSUMPTION-TAX RECONCILIATION    ".
+       01  SK-RPT-DET.
+           02  FILLER          PIC  X(06)  VALUE  "CUST=".
+           02  RPT-TCD         PIC  9(004).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "DATE=".
+           02  RPT-DATE        PIC  9(008).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "KIN=".
+           02  RPT-KIN         PIC  -(08)9.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(08)  VALUE  "SHZ=".
+           02  RPT-SHZ         PIC  -(06)9.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(08)  VALUE  "EXPECT=".
+           02  RPT-EXP-SHZ     PIC  -(06)9.
+       01  SK-RPT-SUM1.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL CHECKED=".
+           02  RPT-SUM-CHK     PIC  ZZZZZZ9.
+       01  SK-RPT-SUM2.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL MISMATCHES=".
+           02  RPT-SUM-BAD     PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  SK-RPT-FILE.
+           MOVE  19890401  TO  WK-RATE-EFF (1).
+           MOVE  003.0     TO  WK-RATE-PCT (1).
+           MOVE  19970401  TO  WK-RATE-EFF (2).
+           MOVE  005.0     TO  WK-RATE-PCT (2).
+           MOVE  20140401  TO  WK-RATE-EFF (3).
+           MOVE  008.0     TO  WK-RATE-PCT (3).
+           MOVE  20191001  TO  WK-RATE-EFF (4).
+           MOVE  010.0     TO  WK-RATE-PCT (4).
+           ACCEPT  WK-TARGET-YM  FROM  ARGUMENT-VALUE.
+           IF  WK-TARGET-YM  =  0
+               ACCEPT  WK-TODAY  FROM  DATE
+               MOVE  "20"            TO  WK-TARGET-YM (1:2)
+               MOVE  WK-TODAY (1:4)  TO  WK-TARGET-YM (3:4)
+           END-IF.
+           MOVE  SK-RPT-HDR  TO  SK-RPT-LINE.
+           WRITE  SK-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" SKDF_PNAME1 "SHARED" BY REFERENCE SKDF_IDLST
+            "1" "SKD-KEY" BY REFERENCE SKD-KEY.
+       SK-10.
+           CALL "DB_Read" USING
+            "NEXT AT END" SKDF_PNAME1 BY REFERENCE SKD-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  SK-EXT
+           END-IF.
+           IF  SKD-NEN  NOT  =  WK-TARGET-YEAR
+           OR  SKD-GET  NOT  =  WK-TARGET-MONTH
+               GO  TO  SK-10
+           END-IF.
+           ADD  1  TO  WS-CHK-CNT.
+           MOVE  WK-RATE-PCT (1)  TO  WK-RATE.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  4
+               IF  SKD-DATE  >=  WK-RATE-EFF (I)
+                   MOVE  WK-RATE-PCT (I)  TO  WK-RATE
+               END-IF
+           END-PERFORM.
+           COMPUTE  WK-EXP-SHZ  ROUNDED  =  SKD-KIN  *  WK-RATE  /  100.
+           IF  SKD-SHZ  NOT  =  WK-EXP-SHZ
+               MOVE  SKD-TCD      TO  RPT-TCD
+               MOVE  SKD-DATE     TO  RPT-DATE
+               MOVE  SKD-KIN      TO  RPT-KIN
+               MOVE  SKD-SHZ      TO  RPT-SHZ
+               MOVE  WK-EXP-SHZ   TO  RPT-EXP-SHZ
+               MOVE  SK-RPT-DET   TO  SK-RPT-LINE
+               WRITE  SK-RPT-LINE
+               ADD  1  TO  WS-BAD-CNT
+           END-IF.
+           GO  TO  SK-10.
+       SK-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SKDF_IDLST SKDF_PNAME1.
+           MOVE  WS-CHK-CNT  TO  RPT-SUM-CHK.
+           MOVE  SK-RPT-SUM1  TO  SK-RPT-LINE.
+           WRITE  SK-RPT-LINE.
+           MOVE  WS-BAD-CNT  TO  RPT-SUM-BAD.
+           MOVE  SK-RPT-SUM2  TO  SK-RPT-LINE.
+           WRITE  SK-RPT-LINE.
+           CLOSE  SK-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
