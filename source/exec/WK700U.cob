@@ -0,0 +1,89 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         WK700U.
+      *****************************************************
+      *****   JT-WK01 SNAPSHOT TO HISTORY               *****
+      *****************************************************
+      *        RUN AT THE END OF A BATCH JOB THAT HAS BUILT
+      *        JT-WK01 FOR THAT RUN.  COPIES EVERY JT-WK01 RECORD,
+      *        AS-IS, INTO THE WK1H HISTORY FILE UNDER TODAY'S
+      *        DATE/TIME SO A LATER INVESTIGATION CAN SEE WHAT
+      *        INTERMEDIATE VALUES A GIVEN RUN COMPUTED.  JT-WK01
+      *        ITSELF IS LEFT UNTOUCHED -- IT REMAINS THE
+      *        TRANSIENT SCRATCH LAYOUT THE REST OF THE BATCH
+      *        EXPECTS.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  WK-RPT-FILE  ASSIGN  TO  "WK700U"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  WK-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  WK-RPT-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  WK-TODAY        PIC  9(006).
+       77  WK-NOW          PIC  9(006).
+       77  WS-SNAP-CNT     PIC  9(07)  VALUE  0.
+       COPY    LJWK01.
+       COPY    LIWK1H.
+      *****
+       01  WK-RPT-SUM.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL SNAPSHOTTED=".
+           02  RPT-SUM-CNT     PIC  ZZZZZZ9.
+       01  WK-RPT-EXC.
+           02  FILLER          PIC  X(20)  VALUE
+               "*** DB_Insert FAILED".
+           02  FILLER          PIC  X(06)  VALUE  "KEY1=".
+           02  RPT-EXC-01      PIC  9(06).
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  WK-RPT-FILE.
+       ACCEPT  WK-TODAY  FROM  DATE.
+       ACCEPT  WK-NOW    FROM  TIME.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" JT-WK01_PNAME1 "SHARED" BY REFERENCE
+            JT-WK01_IDLST "1" "W01-KEY" BY REFERENCE W01-KEY.
+           CALL "DB_F_Open" USING
+            "I-O" WK1H_PNAME1 "SHARED" BY REFERENCE WK1H_IDLST
+            "1" "WK1H-KEY" BY REFERENCE WK1H-KEY.
+       WK-10.
+           CALL "DB_Read" USING
+            "NEXT AT END" JT-WK01_PNAME1 BY REFERENCE W01-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  WK-EXT
+           END-IF.
+           MOVE  WK-TODAY  TO  WK1H-RDATE.
+           MOVE  WK-NOW    TO  WK1H-RTIME.
+           MOVE  W01-01    TO  WK1H-01.
+           MOVE  W01-02    TO  WK1H-02.
+           MOVE  W01-R     TO  WK1H-RAWDATA.
+           CALL "DB_Insert" USING
+            WK1H_PNAME1 WK1H_LNAME WK1H-R RETURNING RET.
+           IF  RET = 1
+               MOVE  W01-01     TO  RPT-EXC-01
+               MOVE  WK-RPT-EXC TO  WK-RPT-LINE
+               WRITE  WK-RPT-LINE
+               GO  TO  WK-10
+           END-IF.
+           ADD  1  TO  WS-SNAP-CNT.
+           GO  TO  WK-10.
+       WK-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE JT-WK01_IDLST JT-WK01_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE WK1H_IDLST WK1H_PNAME1.
+           MOVE  WS-SNAP-CNT  TO  RPT-SUM-CNT.
+           MOVE  WK-RPT-SUM   TO  WK-RPT-LINE.
+           WRITE  WK-RPT-LINE.
+           CLOSE  WK-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
