@@ -0,0 +1,218 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         KF700R.
+      *****************************************************
+      *****   INBOUND EDI ACKNOWLEDGEMENT/ERROR REPORT  *****
+      *****   FOR KOLRF                                *****
+      *****************************************************
+      *        KOLRF1/2/3 EACH CARRY A TRAILING -99 STATUS
+      *        FIELD (0 = LOADED CLEANLY, NON-ZERO = REJECTED).
+      *        KOLRF11/12/13 HAVE NO SUCH TRAILER, SO ANY RECORD
+      *        FOUND ON THOSE VIEWS IS REPORTED AS LOADED.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  KF-RPT-FILE  ASSIGN  TO  "KF700R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  KF-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  KF-RPT-LINE         PIC  X(100).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(02)  VALUE  0.
+       77  WS-REJ-CNT      PIC  9(07)  VALUE  0.
+       77  WS-LOAD-CNT     PIC  9(07)  VALUE  0.
+       COPY    LKOLRF.
+      *****
+       01  KF-RPT-HDR.
+           02  FILLER          PIC  X(33)  VALUE
+               "KOLRF EDI ACKNOWLEDGEMENT REPORT".
+       01  KF-RPT-DET.
+           02  RPT-TYPE        PIC  X(05).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-KEY         PIC  X(20).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-STATUS      PIC  X(10).
+       01  KF-RPT-SUM1.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL LOADED=".
+           02  RPT-SUM-LOAD    PIC  ZZZZZZ9.
+       01  KF-RPT-SUM2.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL REJECTED=".
+           02  RPT-SUM-REJ     PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  KF-RPT-FILE.
+       MOVE  KF-RPT-HDR  TO  KF-RPT-LINE.
+       WRITE  KF-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF1-KEYW" BY REFERENCE KOLRF1-KEYW.
+       K1-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF1-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K1-EXT
+           END-IF.
+           MOVE  "01"       TO  RPT-TYPE.
+           MOVE  SPACE      TO  RPT-KEY.
+           MOVE  KOLRF1-02  TO  RPT-KEY (1:1).
+           MOVE  KOLRF1-03  TO  RPT-KEY (3:1).
+           PERFORM  SET-STAT-1.
+           MOVE  KF-RPT-DET  TO  KF-RPT-LINE.
+           WRITE  KF-RPT-LINE.
+           GO  TO  K1-RD.
+       K1-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF2-KEYW" BY REFERENCE KOLRF2-KEYW.
+       K2-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF2-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K2-EXT
+           END-IF.
+           MOVE  "02"       TO  RPT-TYPE.
+           MOVE  SPACE      TO  RPT-KEY.
+           MOVE  KOLRF2-02  TO  RPT-KEY (1:4).
+           MOVE  KOLRF2-03  TO  RPT-KEY (6:3).
+           IF  KOLRF2-99  =  0
+               MOVE  "OK"        TO  RPT-STATUS
+               ADD  1  TO  WS-LOAD-CNT
+           ELSE
+               MOVE  "REJECTED"  TO  RPT-STATUS
+               ADD  1  TO  WS-REJ-CNT
+           END-IF.
+           MOVE  KF-RPT-DET  TO  KF-RPT-LINE.
+           WRITE  KF-RPT-LINE.
+           GO  TO  K2-RD.
+       K2-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF3-KEYW" BY REFERENCE KOLRF3-KEYW.
+       K3-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF3-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K3-EXT
+           END-IF.
+           MOVE  "03"       TO  RPT-TYPE.
+           MOVE  SPACE      TO  RPT-KEY.
+           MOVE  KOLRF3-02  TO  RPT-KEY (1:6).
+           IF  KOLRF3-99  =  0
+               MOVE  "OK"        TO  RPT-STATUS
+               ADD  1  TO  WS-LOAD-CNT
+           ELSE
+               MOVE  "REJECTED"  TO  RPT-STATUS
+               ADD  1  TO  WS-REJ-CNT
+           END-IF.
+           MOVE  KF-RPT-DET  TO  KF-RPT-LINE.
+           WRITE  KF-RPT-LINE.
+           GO  TO  K3-RD.
+       K3-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF11-KEYW" BY REFERENCE KOLRF11-KEYW.
+       K11-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF11-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K11-EXT
+           END-IF.
+           MOVE  "11"        TO  RPT-TYPE.
+           MOVE  SPACE       TO  RPT-KEY.
+           MOVE  KOLRF11-02  TO  RPT-KEY (1:6).
+           MOVE  KOLRF11-03  TO  RPT-KEY (8:1).
+           MOVE  "LOADED"    TO  RPT-STATUS.
+           ADD  1  TO  WS-LOAD-CNT.
+           MOVE  KF-RPT-DET  TO  KF-RPT-LINE.
+           WRITE  KF-RPT-LINE.
+           GO  TO  K11-RD.
+       K11-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF121-1KEYW" BY REFERENCE KOLRF121-1KEYW.
+       K12-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF12-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K12-EXT
+           END-IF.
+           MOVE  "12"         TO  RPT-TYPE.
+           MOVE  SPACE        TO  RPT-KEY.
+           MOVE  KOLRF121-01  TO  RPT-KEY (1:6).
+           MOVE  KOLRF121-02  TO  RPT-KEY (8:1).
+           MOVE  "LOADED"     TO  RPT-STATUS.
+           ADD  1  TO  WS-LOAD-CNT.
+           MOVE  KF-RPT-DET  TO  KF-RPT-LINE.
+           WRITE  KF-RPT-LINE.
+           GO  TO  K12-RD.
+       K12-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF13-KEYW" BY REFERENCE KOLRF13-KEYW (1).
+       K13-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF13-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K13-EXT
+           END-IF.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  4
+               MOVE  "13"             TO  RPT-TYPE
+               MOVE  SPACE            TO  RPT-KEY
+               MOVE  KOLRF13-02 (I)   TO  RPT-KEY (1:6)
+               MOVE  KOLRF13-03 (I)   TO  RPT-KEY (8:1)
+               MOVE  "LOADED"         TO  RPT-STATUS
+               ADD  1  TO  WS-LOAD-CNT
+               MOVE  KF-RPT-DET  TO  KF-RPT-LINE
+               WRITE  KF-RPT-LINE
+           END-PERFORM.
+           GO  TO  K13-RD.
+       K13-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+      *
+           MOVE  WS-LOAD-CNT  TO  RPT-SUM-LOAD.
+           MOVE  KF-RPT-SUM1  TO  KF-RPT-LINE.
+           WRITE  KF-RPT-LINE.
+           MOVE  WS-REJ-CNT   TO  RPT-SUM-REJ.
+           MOVE  KF-RPT-SUM2  TO  KF-RPT-LINE.
+           WRITE  KF-RPT-LINE.
+           CLOSE  KF-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
+       SET-STAT-1.
+           IF  KOLRF1-99  =  0
+               MOVE  "OK"        TO  RPT-STATUS
+               ADD  1  TO  WS-LOAD-CNT
+           ELSE
+               MOVE  "REJECTED"  TO  RPT-STATUS
+               ADD  1  TO  WS-REJ-CNT
+           END-IF.
