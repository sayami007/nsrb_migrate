@@ -0,0 +1,190 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         MS720R.
+      *****************************************************
+      *****   MSTRN PENDING CHANGE-TYPE BREAKDOWN      *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  MS-RPT-FILE  ASSIGN  TO  "MS720R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  MS-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  MS-RPT-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+      *        021=ADD, 022=CHANGE, 023=DELETE, 024=OTHER, EACH A
+      *        ONE-CHARACTER FLAG THAT IS SET WHEN NOT SPACE/ZERO.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  WK-TODAY        PIC  9(06).
+       01  CNT-TBL.
+           02  CNT-CUST.
+               03  CNT-CUST-ADD    PIC  9(07)  VALUE  0.
+               03  CNT-CUST-CHG    PIC  9(07)  VALUE  0.
+               03  CNT-CUST-DEL    PIC  9(07)  VALUE  0.
+               03  CNT-CUST-OTH    PIC  9(07)  VALUE  0.
+           02  CNT-ITEM.
+               03  CNT-ITEM-ADD    PIC  9(07)  VALUE  0.
+               03  CNT-ITEM-CHG    PIC  9(07)  VALUE  0.
+               03  CNT-ITEM-DEL    PIC  9(07)  VALUE  0.
+               03  CNT-ITEM-OTH    PIC  9(07)  VALUE  0.
+           02  CNT-STORE.
+               03  CNT-STORE-ADD   PIC  9(07)  VALUE  0.
+               03  CNT-STORE-CHG   PIC  9(07)  VALUE  0.
+               03  CNT-STORE-DEL   PIC  9(07)  VALUE  0.
+               03  CNT-STORE-OTH   PIC  9(07)  VALUE  0.
+       COPY    LMSTRN.
+      *****
+       01  MS-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "MSTRN PENDING CHANGE-TYPES   ".
+           02  FILLER          PIC  X(06)  VALUE  "DATE".
+           02  RPT-HDR-DATE    PIC  9(06).
+       01  MS-RPT-DET.
+           02  RPT-TYPE        PIC  X(08).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "ADD=".
+           02  RPT-ADD         PIC  ZZZZZZ9.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "CHG=".
+           02  RPT-CHG         PIC  ZZZZZZ9.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "DEL=".
+           02  RPT-DEL         PIC  ZZZZZZ9.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "OTH=".
+           02  RPT-OTH         PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  MS-RPT-FILE.
+           ACCEPT  WK-TODAY  FROM  DATE.
+           MOVE  WK-TODAY  TO  RPT-HDR-DATE.
+           MOVE  MS-RPT-HDR  TO  MS-RPT-LINE.
+           WRITE  MS-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" MSTRN_PNAME1 "SHARED" BY REFERENCE MSTRN_IDLST
+            "1" "MS1-KEY" BY REFERENCE MS1-KEY.
+       MS1-RD.
+      *           READ   MSTRN   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" MSTRN_PNAME1 BY REFERENCE MS1-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  MS1-EXT
+           END-IF.
+           IF  MS1-10  NOT =  0
+               GO  TO  MS1-RD
+           END-IF.
+           IF  MS1-021  NOT =  SPACE  AND  NOT =  "0"
+               ADD  1  TO  CNT-CUST-ADD
+           END-IF.
+           IF  MS1-022  NOT =  SPACE  AND  NOT =  "0"
+               ADD  1  TO  CNT-CUST-CHG
+           END-IF.
+           IF  MS1-023  NOT =  SPACE  AND  NOT =  "0"
+               ADD  1  TO  CNT-CUST-DEL
+           END-IF.
+           IF  MS1-024  NOT =  SPACE  AND  NOT =  "0"
+               ADD  1  TO  CNT-CUST-OTH
+           END-IF.
+           GO  TO  MS1-RD.
+       MS1-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE MSTRN_IDLST MSTRN_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" MSTRN_PNAME1 "SHARED" BY REFERENCE MSTRN_IDLST
+            "1" "MS2-KEY" BY REFERENCE MS2-KEY.
+       MS2-RD.
+      *           READ   MSTRN   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" MSTRN_PNAME1 BY REFERENCE MS2-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  MS2-EXT
+           END-IF.
+           IF  MS2-10  NOT =  0
+               GO  TO  MS2-RD
+           END-IF.
+           IF  MS2-021  NOT =  SPACE  AND  NOT =  "0"
+               ADD  1  TO  CNT-ITEM-ADD
+           END-IF.
+           IF  MS2-022  NOT =  SPACE  AND  NOT =  "0"
+               ADD  1  TO  CNT-ITEM-CHG
+           END-IF.
+           IF  MS2-023  NOT =  SPACE  AND  NOT =  "0"
+               ADD  1  TO  CNT-ITEM-DEL
+           END-IF.
+           IF  MS2-024  NOT =  SPACE  AND  NOT =  "0"
+               ADD  1  TO  CNT-ITEM-OTH
+           END-IF.
+           GO  TO  MS2-RD.
+       MS2-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE MSTRN_IDLST MSTRN_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" MSTRN_PNAME1 "SHARED" BY REFERENCE MSTRN_IDLST
+            "1" "MS3-KEY" BY REFERENCE MS3-KEY.
+       MS3-RD.
+      *           READ   MSTRN   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" MSTRN_PNAME1 BY REFERENCE MS3-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  MS3-EXT
+           END-IF.
+           IF  MS3-10  NOT =  0
+               GO  TO  MS3-RD
+           END-IF.
+           IF  MS3-021  NOT =  SPACE  AND  NOT =  "0"
+               ADD  1  TO  CNT-STORE-ADD
+           END-IF.
+           IF  MS3-022  NOT =  SPACE  AND  NOT =  "0"
+               ADD  1  TO  CNT-STORE-CHG
+           END-IF.
+           IF  MS3-023  NOT =  SPACE  AND  NOT =  "0"
+               ADD  1  TO  CNT-STORE-DEL
+           END-IF.
+           IF  MS3-024  NOT =  SPACE  AND  NOT =  "0"
+               ADD  1  TO  CNT-STORE-OTH
+           END-IF.
+           GO  TO  MS3-RD.
+       MS3-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE MSTRN_IDLST MSTRN_PNAME1.
+       END-RTN.
+           MOVE  "CUSTOMER"  TO  RPT-TYPE.
+           MOVE  CNT-CUST-ADD  TO  RPT-ADD.
+           MOVE  CNT-CUST-CHG  TO  RPT-CHG.
+           MOVE  CNT-CUST-DEL  TO  RPT-DEL.
+           MOVE  CNT-CUST-OTH  TO  RPT-OTH.
+           MOVE  MS-RPT-DET    TO  MS-RPT-LINE.
+           WRITE  MS-RPT-LINE.
+           MOVE  "ITEM"      TO  RPT-TYPE.
+           MOVE  CNT-ITEM-ADD  TO  RPT-ADD.
+           MOVE  CNT-ITEM-CHG  TO  RPT-CHG.
+           MOVE  CNT-ITEM-DEL  TO  RPT-DEL.
+           MOVE  CNT-ITEM-OTH  TO  RPT-OTH.
+           MOVE  MS-RPT-DET    TO  MS-RPT-LINE.
+           WRITE  MS-RPT-LINE.
+           MOVE  "STORE"     TO  RPT-TYPE.
+           MOVE  CNT-STORE-ADD  TO  RPT-ADD.
+           MOVE  CNT-STORE-CHG  TO  RPT-CHG.
+           MOVE  CNT-STORE-DEL  TO  RPT-DEL.
+           MOVE  CNT-STORE-OTH  TO  RPT-OTH.
+           MOVE  MS-RPT-DET    TO  MS-RPT-LINE.
+           WRITE  MS-RPT-LINE.
+           CLOSE  MS-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
