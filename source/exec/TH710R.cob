@@ -0,0 +1,159 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         TH710R.
+      *****************************************************
+      *****   STALE THTND OVERRIDE CLEANUP REPORT       *****
+      *****************************************************
+      *        THTND HAS NO DATE FIELD, SO STALENESS IS JUDGED BY
+      *        CROSS-REFERENCING RECENT STRAN ACTIVITY FOR THE SAME
+      *        CUSTOMER/ITEM PAIR (STRN-02/STRN-03).  ANY THTND
+      *        RECORD WHOSE CUSTOMER/ITEM COMBINATION HAS NO STRAN
+      *        ACTIVITY IN THE LAST 12 MONTHS IS FLAGGED FOR REVIEW.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  TH-RPT-FILE  ASSIGN  TO  "TH710R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  TH-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  TH-RPT-LINE         PIC  X(100).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  J               PIC  9(04)  VALUE  0.
+       77  WS-TBL-CNT      PIC  9(04)  VALUE  0.
+       77  WK-TODAY        PIC  9(006).
+       77  WK-TODAY8       PIC  9(008).
+       77  WK-CUTOFF8      PIC  9(008).
+       77  WK-STRDATE8     PIC  9(008).
+       77  WS-CHK-CNT      PIC  9(07)  VALUE  0.
+       77  WS-STALE-CNT    PIC  9(07)  VALUE  0.
+       01  AC-TBL.
+           02  AC-ENT   OCCURS  2000.
+               03  AC-CUST       PIC  9(004).
+               03  AC-ITEM       PIC  9(006).
+       COPY    LITHTND.
+       COPY    LNSTRN.
+      *****
+       01  TH-RPT-HDR.
+           02  FILLER          PIC  X(40)  VALUE
+               "STALE THTND OVERRIDE CLEANUP REPORT    ".
+       01  TH-RPT-DET.
+           02  FILLER          PIC  X(06)  VALUE  "CUST=".
+           02  RPT-CUST        PIC  9(004).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "ITEM=".
+           02  RPT-ITEM        PIC  9(006).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "SZ=".
+           02  RPT-SZ          PIC  9(001).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(30)  VALUE
+               "NO STRAN ACTIVITY IN 12 MONTHS".
+       01  TH-RPT-SUM1.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL CHECKED=".
+           02  RPT-SUM-CHK     PIC  ZZZZZZ9.
+       01  TH-RPT-SUM2.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL STALE=".
+           02  RPT-SUM-STALE   PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  TH-RPT-FILE.
+       ACCEPT  WK-TODAY  FROM  DATE.
+       MOVE  "20"      TO  WK-TODAY8 (1:2).
+       MOVE  WK-TODAY  TO  WK-TODAY8 (3:6).
+       COMPUTE  WK-CUTOFF8  =
+           FUNCTION DATE-OF-INTEGER
+               (FUNCTION INTEGER-OF-DATE (WK-TODAY8) - 365).
+       MOVE  TH-RPT-HDR  TO  TH-RPT-LINE.
+       WRITE  TH-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" HN-STRN_PNAME1 "SHARED" BY REFERENCE HN-STRN_IDLST
+            "1" "STRN-20" BY REFERENCE STRN-20.
+       ST-10.
+           CALL "DB_Read" USING
+            "NEXT AT END" HN-STRN_PNAME1 BY REFERENCE STRN-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  ST-EXT
+           END-IF.
+           MOVE  STRN-01  TO  WK-STRDATE8.
+           IF  WK-STRDATE8  <  WK-CUTOFF8
+               GO  TO  ST-10
+           END-IF.
+           PERFORM  TBL-ADD  THRU  TBL-ADD-EXT.
+           GO  TO  ST-10.
+       ST-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE HN-STRN_IDLST HN-STRN_PNAME1.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" THTND_PNAME1 "SHARED" BY REFERENCE THTND_IDLST
+            "1" "THTND-KEY" BY REFERENCE THTND-KEY.
+       TH-10.
+           CALL "DB_Read" USING
+            "NEXT AT END" THTND_PNAME1 BY REFERENCE THTND-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  TH-EXT
+           END-IF.
+           ADD  1  TO  WS-CHK-CNT.
+           PERFORM  TBL-FIND  THRU  TBL-FIND-EXT.
+           IF  RET  =  1
+               MOVE  THTND-01  TO  RPT-CUST
+               MOVE  THTND-02  TO  RPT-ITEM
+               MOVE  THTND-03  TO  RPT-SZ
+               MOVE  TH-RPT-DET  TO  TH-RPT-LINE
+               WRITE  TH-RPT-LINE
+               ADD  1  TO  WS-STALE-CNT
+           END-IF.
+           GO  TO  TH-10.
+       TH-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE THTND_IDLST THTND_PNAME1.
+           MOVE  WS-CHK-CNT  TO  RPT-SUM-CHK.
+           MOVE  TH-RPT-SUM1  TO  TH-RPT-LINE.
+           WRITE  TH-RPT-LINE.
+           MOVE  WS-STALE-CNT  TO  RPT-SUM-STALE.
+           MOVE  TH-RPT-SUM2  TO  TH-RPT-LINE.
+           WRITE  TH-RPT-LINE.
+           CLOSE  TH-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
+       TBL-ADD.
+           MOVE  1  TO  J.
+       TBL-ADD-10.
+           IF  J  >  WS-TBL-CNT
+               IF  WS-TBL-CNT  NOT <  2000
+                   DISPLAY  "DSP-001 AC-TBL FULL, ENTRY DROPPED"
+                   GO  TO  TBL-ADD-EXT
+               END-IF
+               ADD  1  TO  WS-TBL-CNT
+               MOVE  STRN-02  TO  AC-CUST (WS-TBL-CNT)
+               MOVE  STRN-20  TO  AC-ITEM (WS-TBL-CNT)
+               MOVE  WS-TBL-CNT  TO  J
+           END-IF.
+           IF  AC-CUST (J)  NOT =  STRN-02
+           OR  AC-ITEM (J)  NOT =  STRN-20
+               ADD  1  TO  J
+               GO  TO  TBL-ADD-10
+           END-IF.
+       TBL-ADD-EXT.
+           EXIT.
+       TBL-FIND.
+           MOVE  1  TO  RET.
+           PERFORM  VARYING  J  FROM  1  BY  1  UNTIL  J  >  WS-TBL-CNT
+               IF  AC-CUST (J)  =  THTND-01
+               AND  AC-ITEM (J)  =  THTND-02
+                   MOVE  0  TO  RET
+                   GO  TO  TBL-FIND-EXT
+               END-IF
+           END-PERFORM.
+       TBL-FIND-EXT.
+           EXIT.
