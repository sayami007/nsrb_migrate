@@ -0,0 +1,137 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         JF670U.
+      *****************************************************
+      *****   AUTO-POPULATE JT-WKN1 FROM JSJD           *****
+      *****   SHIPMENT CONFIRMATIONS                    *****
+      *****************************************************
+      *        MAPS JSJD FIELDS ONTO THE JT-WKN1 SHIPMENT-
+      *        CONFIRMATION WORK RECORD AS FOLLOWS:
+      *           WN01-06  (LOT)           <- JSJD-08  (LOT/SEQ)
+      *           WN01-12  (CUSTOMER)      <- JSJD-021
+      *           WN01-03  (ORDER DATE)    <- JSJD-06S
+      *           WN01-13  (SHIP DATE)     <- JSJD-07S
+      *           WN01-07  (ITEM)          <- JSJD-09
+      *           WN01-091 (SHIPPED QTY)   <- JSJD-121
+      *           WN01-092 (SHIPPED TOTAL) <- JSJD-122
+      *           WN01-15  (SOURCE LOT TAG)<- JSJD-08
+      *        ALL OTHER WN01 FIELDS HAVE NO JSJD COUNTERPART
+      *        AND ARE LEFT AT THEIR INITIALIZED VALUE.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  JF-RPT-FILE  ASSIGN  TO  "JF670U"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  JF-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  JF-RPT-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(02)  VALUE  0.
+       77  WS-HIT-SW       PIC  X(01)  VALUE  "N".
+           88  WS-ANY-SHIPPED         VALUE  "Y".
+           88  WS-NONE-SHIPPED        VALUE  "N".
+       77  WS-POP-CNT      PIC  9(07)  VALUE  0.
+       COPY    LIJSJD.
+       COPY    LIWKN1.
+      *****
+       01  JF-RPT-DET.
+           02  FILLER          PIC  X(21)  VALUE
+               "WKN1 CREATED FOR LOT=".
+           02  RPT-LOT         PIC  9(06).
+           02  FILLER          PIC  X(01)  VALUE  "-".
+           02  RPT-SEQ         PIC  9(01).
+       01  JF-RPT-SUM.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL WKN1 CREATED=".
+           02  RPT-SUM-CNT     PIC  ZZZZZZ9.
+       01  JF-RPT-EXC.
+           02  FILLER          PIC  X(27)  VALUE
+               "*** DB_Insert FAILED, LOT=".
+           02  RPT-EXC-LOT     PIC  9(06).
+           02  FILLER          PIC  X(01)  VALUE  "-".
+           02  RPT-EXC-SEQ     PIC  9(01).
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  JF-RPT-FILE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" JSJD_PNAME1 "SHARED" BY REFERENCE JSJD_IDLST "1"
+            "JSJD-KEY" BY REFERENCE JSJD-KEY.
+           CALL "DB_F_Open" USING
+            "I-O" JT-WKN1_PNAME1 "SHARED" BY REFERENCE JT-WKN1_IDLST
+            "1" "WN01-KEY" BY REFERENCE WN01-KEY.
+       ST-10.
+      *           READ   JSJD   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" JSJD_PNAME1 BY REFERENCE JSJD-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  END-RTN
+           END-IF.
+           SET  WS-NONE-SHIPPED  TO  TRUE.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               IF  JSJD-1211 (I)  >  0
+                   SET  WS-ANY-SHIPPED  TO  TRUE
+               END-IF
+           END-PERFORM.
+           IF  WS-NONE-SHIPPED
+               GO  TO  ST-10
+           END-IF.
+           MOVE  JSJD-021   TO  WN01-12.
+           MOVE  JSJD-07S   TO  WN01-13.
+           MOVE  0          TO  WN01-14.
+           MOVE  JSJD-081   TO  WN01-151.
+           MOVE  JSJD-082   TO  WN01-152.
+           CALL "DB_Read" USING
+            "INVALID" JT-WKN1_PNAME1 BY REFERENCE WN01-R "UNLOCK"
+            RETURNING RET.
+           IF  RET NOT = 1
+      *        A WKN1 RECORD ALREADY EXISTS FOR THIS SHIPMENT
+      *        CONFIRMATION -- SKIP SO REPEAT RUNS DO NOT DUPLICATE IT.
+               GO  TO  ST-10
+           END-IF.
+           MOVE  1          TO  WN01-01.
+           MOVE  JSJD-081   TO  WN01-061.
+           MOVE  JSJD-082   TO  WN01-062.
+           MOVE  JSJD-06S   TO  WN01-03.
+           MOVE  JSJD-09    TO  WN01-07.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               MOVE  JSJD-1211 (I)  TO  WN01-0911 (I)
+           END-PERFORM.
+           MOVE  JSJD-122   TO  WN01-092.
+           MOVE  JSJD-021   TO  WN01-12.
+           MOVE  0          TO  WN01-14.
+           MOVE  JSJD-081   TO  WN01-151.
+           MOVE  JSJD-082   TO  WN01-152.
+           CALL "DB_Insert" USING
+            JT-WKN1_PNAME1 JT-WKN1_LNAME WN01-R RETURNING RET.
+           IF  RET = 1
+               MOVE  JSJD-081   TO  RPT-EXC-LOT
+               MOVE  JSJD-082   TO  RPT-EXC-SEQ
+               MOVE  JF-RPT-EXC TO  JF-RPT-LINE
+               WRITE  JF-RPT-LINE
+               GO  TO  ST-10
+           END-IF.
+           MOVE  JSJD-081   TO  RPT-LOT.
+           MOVE  JSJD-082   TO  RPT-SEQ.
+           MOVE  JF-RPT-DET  TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           ADD  1  TO  WS-POP-CNT.
+           GO  TO  ST-10.
+       END-RTN.
+           MOVE  WS-POP-CNT  TO  RPT-SUM-CNT.
+           MOVE  JF-RPT-SUM  TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           CLOSE  JF-RPT-FILE.
+           CALL "DB_F_Close" USING BY REFERENCE JSJD_IDLST JSJD_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE JT-WKN1_IDLST JT-WKN1_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
