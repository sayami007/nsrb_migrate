@@ -0,0 +1,136 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         KF730R.
+      *****************************************************
+      *****   CROSS-TOTAL CHECK ACROSS THE PARALLEL     *****
+      *****   KOLRF3 SIZE ARRAYS                        *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  KF-RPT-FILE  ASSIGN  TO  "KF730R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  KF-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  KF-RPT-LINE         PIC  X(100).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(02)  VALUE  0.
+       77  WK-TOT-05       PIC  9(03)  VALUE  0.
+       77  WK-TOT-09       PIC  9(03)  VALUE  0.
+       77  WS-CHK-CNT      PIC  9(07)  VALUE  0.
+       77  WS-BAD-CNT      PIC  9(07)  VALUE  0.
+       COPY    LKOLRF.
+      *****
+       01  KF-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "KOLRF3 CROSS-TOTAL CHECK     ".
+       01  KF-RPT-DET.
+           02  RPT-ITEM        PIC  9(06).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(08)  VALUE  "ARRAY=".
+           02  RPT-ARR         PIC  9(01).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "ORD=".
+           02  RPT-ORD-TOT     PIC  ZZ9.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "CFM=".
+           02  RPT-CFM-TOT     PIC  ZZ9.
+       01  KF-RPT-SUM1.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL CHECKED=".
+           02  RPT-SUM-CHK     PIC  ZZZZZZ9.
+       01  KF-RPT-SUM2.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL MISMATCHES=".
+           02  RPT-SUM-BAD     PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  KF-RPT-FILE.
+       MOVE  KF-RPT-HDR  TO  KF-RPT-LINE.
+       WRITE  KF-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF3-KEYW" BY REFERENCE KOLRF3-KEYW.
+       K3-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF3-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K3-EXT
+           END-IF.
+           ADD  1  TO  WS-CHK-CNT.
+           MOVE  0  TO  WK-TOT-05  WK-TOT-09.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               ADD  KOLRF3-0511 (I)  TO  WK-TOT-05
+               ADD  KOLRF3-0911 (I)  TO  WK-TOT-09
+           END-PERFORM.
+           IF  WK-TOT-05  NOT  =  WK-TOT-09
+               MOVE  KOLRF3-02  TO  RPT-ITEM
+               MOVE  1          TO  RPT-ARR
+               MOVE  WK-TOT-05  TO  RPT-ORD-TOT
+               MOVE  WK-TOT-09  TO  RPT-CFM-TOT
+               MOVE  KF-RPT-DET  TO  KF-RPT-LINE
+               WRITE  KF-RPT-LINE
+               ADD  1  TO  WS-BAD-CNT
+           END-IF.
+           MOVE  0  TO  WK-TOT-05  WK-TOT-09.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               ADD  KOLRF3-0521 (I)  TO  WK-TOT-05
+               ADD  KOLRF3-0921 (I)  TO  WK-TOT-09
+           END-PERFORM.
+           IF  WK-TOT-05  NOT  =  WK-TOT-09
+               MOVE  KOLRF3-02  TO  RPT-ITEM
+               MOVE  2          TO  RPT-ARR
+               MOVE  WK-TOT-05  TO  RPT-ORD-TOT
+               MOVE  WK-TOT-09  TO  RPT-CFM-TOT
+               MOVE  KF-RPT-DET  TO  KF-RPT-LINE
+               WRITE  KF-RPT-LINE
+               ADD  1  TO  WS-BAD-CNT
+           END-IF.
+           MOVE  0  TO  WK-TOT-05  WK-TOT-09.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               ADD  KOLRF3-0531 (I)  TO  WK-TOT-05
+               ADD  KOLRF3-0931 (I)  TO  WK-TOT-09
+           END-PERFORM.
+           IF  WK-TOT-05  NOT  =  WK-TOT-09
+               MOVE  KOLRF3-02  TO  RPT-ITEM
+               MOVE  3          TO  RPT-ARR
+               MOVE  WK-TOT-05  TO  RPT-ORD-TOT
+               MOVE  WK-TOT-09  TO  RPT-CFM-TOT
+               MOVE  KF-RPT-DET  TO  KF-RPT-LINE
+               WRITE  KF-RPT-LINE
+               ADD  1  TO  WS-BAD-CNT
+           END-IF.
+           MOVE  0  TO  WK-TOT-05  WK-TOT-09.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               ADD  KOLRF3-0541 (I)  TO  WK-TOT-05
+               ADD  KOLRF3-0941 (I)  TO  WK-TOT-09
+           END-PERFORM.
+           IF  WK-TOT-05  NOT  =  WK-TOT-09
+               MOVE  KOLRF3-02  TO  RPT-ITEM
+               MOVE  4          TO  RPT-ARR
+               MOVE  WK-TOT-05  TO  RPT-ORD-TOT
+               MOVE  WK-TOT-09  TO  RPT-CFM-TOT
+               MOVE  KF-RPT-DET  TO  KF-RPT-LINE
+               WRITE  KF-RPT-LINE
+               ADD  1  TO  WS-BAD-CNT
+           END-IF.
+           GO  TO  K3-RD.
+       K3-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+           MOVE  WS-CHK-CNT  TO  RPT-SUM-CHK.
+           MOVE  KF-RPT-SUM1  TO  KF-RPT-LINE.
+           WRITE  KF-RPT-LINE.
+           MOVE  WS-BAD-CNT  TO  RPT-SUM-BAD.
+           MOVE  KF-RPT-SUM2  TO  KF-RPT-LINE.
+           WRITE  KF-RPT-LINE.
+           CLOSE  KF-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
