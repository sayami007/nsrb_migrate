@@ -0,0 +1,174 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         JF660R.
+      *****************************************************
+      *****   LATE-SHIPMENT AGING REPORT FROM JSJD      *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  JF-RPT-FILE  ASSIGN  TO  "JF660R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+           SELECT  JF-SORT-WORK  ASSIGN  TO  "JF660R.SRT".
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  JF-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  JF-RPT-LINE         PIC  X(100).
+       SD  JF-SORT-WORK.
+       01  SRT-REC.
+           02  SRT-AGE         PIC  S9(06).
+           02  SRT-ITEM        PIC  9(06).
+           02  SRT-LOT         PIC  9(06).
+           02  SRT-SEQ         PIC  9(01).
+           02  SRT-SHORT       PIC  S9(05).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(02)  VALUE  0.
+       77  WK-TODAY        PIC  9(006).
+       77  WK-TODAY8       PIC  9(008).
+       77  WK-SHIPBY8      PIC  9(008).
+       77  WK-AGE-DAYS     PIC  S9(06).
+       77  WK-SHORT-QTY    PIC  S9(05).
+       77  WS-SHORT-SW     PIC  X(01)  VALUE  "N".
+           88  WS-SHORT-SHIPPED      VALUE  "Y".
+           88  WS-FULLY-SHIPPED      VALUE  "N".
+       77  CNT-1-7         PIC  9(06)  VALUE  0.
+       77  CNT-8-30        PIC  9(06)  VALUE  0.
+       77  CNT-31-60       PIC  9(06)  VALUE  0.
+       77  CNT-OVER-60     PIC  9(06)  VALUE  0.
+       COPY    LIJSJD.
+      *****
+       01  JF-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "LATE-SHIPMENT AGING REPORT   ".
+           02  FILLER          PIC  X(10)  VALUE  "DAYS LATE".
+           02  FILLER          PIC  X(10)  VALUE  "ITEM".
+           02  FILLER          PIC  X(10)  VALUE  "LOT".
+           02  FILLER          PIC  X(16)  VALUE  "SHORT QTY".
+       01  JF-RPT-DET.
+           02  RPT-AGE         PIC  ZZZZZ9.
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-ITEM        PIC  9(06).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-LOT         PIC  9(06).
+           02  FILLER          PIC  X(01)  VALUE  "-".
+           02  RPT-SEQ         PIC  9(01).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-SHORT       PIC  ---9.
+       01  JF-RPT-SUM-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "AGING BUCKET SUMMARY".
+       01  JF-RPT-SUM1.
+           02  FILLER          PIC  X(20)  VALUE  "1-7 DAYS LATE:".
+           02  RPT-SUM-CNT     PIC  ZZZZZ9.
+       01  JF-RPT-SUM2.
+           02  FILLER          PIC  X(20)  VALUE  "8-30 DAYS LATE:".
+           02  RPT-SUM-CNT2    PIC  ZZZZZ9.
+       01  JF-RPT-SUM3.
+           02  FILLER          PIC  X(20)  VALUE  "31-60 DAYS LATE:".
+           02  RPT-SUM-CNT3    PIC  ZZZZZ9.
+       01  JF-RPT-SUM4.
+           02  FILLER          PIC  X(20)  VALUE  "OVER 60 DAYS LATE:".
+           02  RPT-SUM-CNT4    PIC  ZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  JF-RPT-FILE.
+       MOVE  JF-RPT-HDR  TO  JF-RPT-LINE.
+       WRITE  JF-RPT-LINE.
+       ACCEPT  WK-TODAY  FROM  DATE.
+       MOVE  "20"  TO  WK-TODAY8 (1:2).
+       MOVE  WK-TODAY  TO  WK-TODAY8 (3:6).
+      *
+           SORT  JF-SORT-WORK
+               ASCENDING  KEY  SRT-AGE
+               INPUT  PROCEDURE  IS  INP-RTN  THRU  INP-EXT
+               OUTPUT  PROCEDURE  IS  OUT-RTN  THRU  OUT-EXT.
+           MOVE  JF-RPT-SUM-HDR  TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           MOVE  CNT-1-7      TO  RPT-SUM-CNT.
+           MOVE  JF-RPT-SUM1  TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           MOVE  CNT-8-30     TO  RPT-SUM-CNT2.
+           MOVE  JF-RPT-SUM2  TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           MOVE  CNT-31-60    TO  RPT-SUM-CNT3.
+           MOVE  JF-RPT-SUM3  TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           MOVE  CNT-OVER-60  TO  RPT-SUM-CNT4.
+           MOVE  JF-RPT-SUM4  TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           CLOSE  JF-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
+       INP-RTN.
+           CALL "DB_F_Open" USING
+            "INPUT" JSJD_PNAME1 "SHARED" BY REFERENCE JSJD_IDLST "1"
+            "JSJD-KEY" BY REFERENCE JSJD-KEY.
+       INP-10.
+      *           READ   JSJD   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" JSJD_PNAME1 BY REFERENCE JSJD-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  INP-EXT
+           END-IF.
+           SET  WS-FULLY-SHIPPED  TO  TRUE.
+           MOVE  0  TO  WK-SHORT-QTY.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               IF  JSJD-1211 (I)  <  JSJD-1111 (I)
+                   SET  WS-SHORT-SHIPPED  TO  TRUE
+                   COMPUTE  WK-SHORT-QTY  =
+                       WK-SHORT-QTY  +
+                       JSJD-1111 (I)  -  JSJD-1211 (I)
+               END-IF
+           END-PERFORM.
+           IF  WS-FULLY-SHIPPED
+               GO  TO  INP-10
+           END-IF.
+           MOVE  "20"       TO  WK-SHIPBY8 (1:2).
+           MOVE  JSJD-07S   TO  WK-SHIPBY8 (3:6).
+           COMPUTE  WK-AGE-DAYS  =
+               FUNCTION INTEGER-OF-DATE (WK-TODAY8) -
+               FUNCTION INTEGER-OF-DATE (WK-SHIPBY8).
+           IF  WK-AGE-DAYS  NOT  >  0
+               GO  TO  INP-10
+           END-IF.
+           MOVE  WK-AGE-DAYS  TO  SRT-AGE.
+           MOVE  JSJD-09      TO  SRT-ITEM.
+           MOVE  JSJD-081     TO  SRT-LOT.
+           MOVE  JSJD-082     TO  SRT-SEQ.
+           MOVE  WK-SHORT-QTY TO  SRT-SHORT.
+           RELEASE  SRT-REC.
+           GO  TO  INP-10.
+       INP-EXT.
+           CALL "DB_F_Close" USING BY REFERENCE JSJD_IDLST JSJD_PNAME1.
+           EXIT.
+       OUT-RTN.
+       OUT-10.
+           RETURN  JF-SORT-WORK  AT  END  GO  TO  OUT-EXT.
+           MOVE  SRT-AGE    TO  RPT-AGE.
+           MOVE  SRT-ITEM   TO  RPT-ITEM.
+           MOVE  SRT-LOT    TO  RPT-LOT.
+           MOVE  SRT-SEQ    TO  RPT-SEQ.
+           MOVE  SRT-SHORT  TO  RPT-SHORT.
+           MOVE  JF-RPT-DET  TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           EVALUATE  TRUE
+               WHEN  SRT-AGE  >=  1  AND  SRT-AGE  <=  7
+                   ADD  1  TO  CNT-1-7
+               WHEN  SRT-AGE  >=  8  AND  SRT-AGE  <=  30
+                   ADD  1  TO  CNT-8-30
+               WHEN  SRT-AGE  >=  31  AND  SRT-AGE  <=  60
+                   ADD  1  TO  CNT-31-60
+               WHEN  OTHER
+                   ADD  1  TO  CNT-OVER-60
+           END-EVALUATE.
+           GO  TO  OUT-10.
+       OUT-EXT.
+           EXIT.
