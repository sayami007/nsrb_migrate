@@ -0,0 +1,108 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         SU710U.
+      *****************************************************
+      *****   JT-SUKW PURGE                              *****
+      *****************************************************
+      *        REMOVES JT-SUKW RECORDS WHOSE SUKW-031/032 (YEAR/
+      *        MONTH) IS OLDER THAN THE CURRENT CALENDAR MONTH.
+      *        JT-SUKW CARRIES NO "CONSUMED BY REPORT" FLAG OF ITS
+      *        OWN, SO THIS UTILITY MUST BE RUN AFTER THE REPORTS
+      *        THAT READ JT-SUKW HAVE ALREADY RUN FOR THE MONTH --
+      *        A BATCH-ORDER DEPENDENCY RATHER THAN A LIVE FLAG
+      *        CHECK.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  SU-ARC-FILE  ASSIGN  TO  "SU710U"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  SU-ARC-FILE
+           LABEL RECORD IS STANDARD.
+       01  SU-ARC-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  WK-TODAY        PIC  9(06).
+       77  WK-CUR-YM       PIC  9(04).
+       77  WK-SUKW-YM      PIC  9(04).
+       77  WS-PRG-CNT      PIC  9(07)  VALUE  0.
+       COPY    LJSUKW.
+      *****
+       01  SU-ARC-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "JT-SUKW PURGE RUN            ".
+           02  FILLER          PIC  X(06)  VALUE  "YM=".
+           02  RPT-HDR-YM      PIC  9(04).
+       01  SU-ARC-DET.
+           02  FILLER          PIC  X(06)  VALUE  "CUST=".
+           02  RPT-CUST        PIC  9(04).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "ITEM=".
+           02  RPT-ITEM        PIC  9(06).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "DATE=".
+           02  RPT-DATE        PIC  9(06).
+       01  SU-ARC-SUM.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL PURGED=".
+           02  RPT-SUM-CNT     PIC  ZZZZZZ9.
+       01  SU-ARC-EXC.
+           02  FILLER          PIC  X(20)  VALUE
+               "*** DB_Delete FAILED".
+           02  FILLER          PIC  X(06)  VALUE  "CUST=".
+           02  RPT-EXC-CUST    PIC  9(04).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "ITEM=".
+           02  RPT-EXC-ITEM    PIC  9(06).
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  SU-ARC-FILE.
+           ACCEPT  WK-TODAY  FROM  DATE.
+           MOVE  WK-TODAY (1:4)  TO  WK-CUR-YM.
+           MOVE  WK-CUR-YM       TO  RPT-HDR-YM.
+           MOVE  SU-ARC-HDR      TO  SU-ARC-LINE.
+           WRITE  SU-ARC-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "I-O" JT-SUKW_PNAME1 "SHARED" BY REFERENCE
+            JT-SUKW_IDLST "1" "SUKW-KEY" BY REFERENCE SUKW-KEY.
+       SU-10.
+           CALL "DB_Read" USING
+            "NEXT AT END" JT-SUKW_PNAME1 BY REFERENCE SUKW-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  SU-EXT
+           END-IF.
+           MOVE  SUKW-031  TO  WK-SUKW-YM (1:2).
+           MOVE  SUKW-032  TO  WK-SUKW-YM (3:2).
+           IF  WK-SUKW-YM  <  WK-CUR-YM
+               MOVE  SUKW-04      TO  RPT-CUST
+               MOVE  SUKW-08      TO  RPT-ITEM
+               MOVE  SUKW-03      TO  RPT-DATE
+               MOVE  SU-ARC-DET   TO  SU-ARC-LINE
+               WRITE  SU-ARC-LINE
+               CALL "DB_Delete" USING
+                JT-SUKW_PNAME1 JT-SUKW_LNAME SUKW-R RETURNING RET
+               IF  RET = 1
+                   MOVE  SUKW-04       TO  RPT-EXC-CUST
+                   MOVE  SUKW-08       TO  RPT-EXC-ITEM
+                   MOVE  SU-ARC-EXC    TO  SU-ARC-LINE
+                   WRITE  SU-ARC-LINE
+               ELSE
+                   ADD  1  TO  WS-PRG-CNT
+               END-IF
+           END-IF.
+           GO  TO  SU-10.
+       SU-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE JT-SUKW_IDLST JT-SUKW_PNAME1.
+           MOVE  WS-PRG-CNT  TO  RPT-SUM-CNT.
+           MOVE  SU-ARC-SUM  TO  SU-ARC-LINE.
+           WRITE  SU-ARC-LINE.
+           CLOSE  SU-ARC-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
