@@ -5,31 +5,174 @@
        CONFIGURATION       SECTION.
        SOURCE-COMPUTER.    SYSTEM100.
        OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  BU-RPT-FILE  ASSIGN  TO  "BU530U"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+           SELECT  CKP-FILE    ASSIGN  TO  "BU530U.CKP"
+               ORGANIZATION  IS  LINE SEQUENTIAL
+               FILE STATUS    IS  CKP-STAT.
+           SELECT  BU-EXC-FILE ASSIGN  TO  "BU530U.EXC"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+           SELECT  BU-SNP-FILE ASSIGN  TO  "BU530U.SNP"
+               ORGANIZATION  IS  LINE SEQUENTIAL
+               FILE STATUS    IS  SNP-STAT.
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  BU-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  BU-RPT-LINE         PIC  X(120).
+      *****
+      *    Restart/checkpoint record -- last BZM-BMON/BZM-KMCD/GNKEY
+      *    combination fully posted to
+      *    BUGEN-F.  BZM-KMCD must be carried so that on restart
+      *    only the one account that was in progress at crash time
+      *    is gated on CKP-I -- every other account for CKP-BMON is
+      *    either fully reprocessed (not yet reached) or fully
+      *    skipped (already posted), never I-gated.  CKP-PHASE tells
+      *    a restart which sweep the fields above belong to: "0" is
+      *    the BZM-F sweep (CKP-BMON/CKP-KMCD/CKP-LINNO/CKP-I hold
+      *    BZM-BMON/BZM-KMCD/GNKEY(I)/I as above), "1" is the TKEIHI-F
+      *    expense-actual companion pass (the same four fields instead
+      *    hold TKF-01/TKF-02/TKF-03/I).  On a phase-1 restart the
+      *    entire BZM-F sweep is known to have already completed
+      *    (TK-ENT only ever starts after it does), so it is skipped
+      *    outright rather than replayed.
+       FD  CKP-FILE
+           LABEL RECORD IS STANDARD.
+       01  CKP-LINE             PIC  X(20).
+       01  CKP-WK-REC  REDEFINES  CKP-LINE.
+           02  CKP-BMON         PIC  9(04).
+           02  CKP-KMCD         PIC  9(04).
+           02  CKP-LINNO        PIC  9(03).
+           02  CKP-I            PIC  9(02).
+           02  CKP-PHASE        PIC  9(01).
+           02  FILLER           PIC  X(06).
+      *****
+      *    Missing-GEN exception file
+       FD  BU-EXC-FILE
+           LABEL RECORD IS STANDARD.
+       01  BU-EXC-LINE          PIC  X(80).
+      *****
+      *    Pre-sweep BUGEN-F snapshot, one line per BU-WK-TBL entry --
+      *    written once the ST-50 zero pass finishes so a restarted
+      *    run can reload the true pre-sweep OLD-TOGET/OLD-DOGET
+      *    values into BU-WK-TBL instead of skipping the snapshot
+      *    and falling back to the (by then partially-updated)
+      *    BUGEN-F values for the audit report.
+       FD  BU-SNP-FILE
+           LABEL RECORD IS STANDARD.
+       01  BU-SNP-LINE          PIC  X(030).
+       01  BU-SNP-WK-REC  REDEFINES  BU-SNP-LINE.
+           02  SNP-BUMN         PIC  9(004).
+           02  SNP-LINNO        PIC  9(003).
+           02  SNP-OLD-TOGET    PIC S9(011).
+           02  SNP-OLD-DOGET    PIC S9(011).
+           02  FILLER           PIC  X(001).
        WORKING-STORAGE     SECTION.
        77  FIL             PIC  X(30)  VALUE  SPACE.
        77  I               PIC  9(02)  VALUE  0.
        77  ERR-STAT        PIC  X(02).
+       77  CKP-STAT        PIC  X(02)  VALUE  SPACE.
+       77  SNP-STAT        PIC  X(02)  VALUE  SPACE.
+       77  WS-SNP-IX       PIC  9(04)  VALUE  0.
+       77  RESTART-SW      PIC  9(01)  VALUE  0.
+       77  NORMAL-END-SW   PIC  9(01)  VALUE  0.
+       77  WS-UPD-CNT      PIC  9(07)  VALUE  0.
+       77  WS-INS-CNT      PIC  9(07)  VALUE  0.
        01  WK-AREA.
            02  READ-FLG    PIC 9(01).
            02  SITEI.
              03  STARTBMN  PIC  9(04).
              03  ENDBMN    PIC  9(04).
+           02  BUTEI.
+             03  STARTBU   PIC  9(02)  VALUE  0.
+             03  ENDBU     PIC  9(02)  VALUE  99.
            02  CHK         PIC  X(01).
            02  TY-SW       PIC  9(01).
+           02  DRY-SW      PIC  X(01)  VALUE  "9".
+           02  FY-LOW      PIC  9(04).
+           02  FY-HIGH     PIC  9(04).
        01  KEISAN.
            02  W-TOGET     PIC  S9(11).
            02  W-ZENEN     PIC  S9(11).
+           02  W-OLD-TOGET PIC  S9(11).
+           02  W-OLD-DOGET PIC  S9(11).
        01  SOEJI.
            02  FI              PIC 9(02).
            02  TI              PIC 9(02).
       *****
+      *    Pre-run BUGEN-F snapshot -- ST-50
+      *    zeroes BU-TOGET/BU-DOGET for every existing BUGEN-F
+      *    record before any posting happens, and (in dry-run)
+      *    never persists that zero.  This table captures each
+      *    record's true pre-run totals for the audit report, and
+      *    stages the running current totals for dry-run math, so
+      *    dry-run doesn't add onto a stale unzeroed DB value and
+      *    the audit report doesn't show a post-zero 0 as "old".
+       77  WS-BUWK-CNT     PIC  9(04)  VALUE  0.
+       77  WK-BUWK-IX      PIC  9(04)  VALUE  0.
+       01  BU-WK-TBL.
+           02  BU-WK-ENT   OCCURS  2000.
+               03  BU-WK-BUMN       PIC  9(004).
+               03  BU-WK-LINNO      PIC  9(003).
+               03  BU-WK-OLD-TOGET  PIC S9(011).
+               03  BU-WK-OLD-DOGET  PIC S9(011).
+               03  BU-WK-CUR-TOGET  PIC S9(011).
+               03  BU-WK-CUR-DOGET  PIC S9(011).
+      *****
+      *    TKEIHI-F expense-actual companion pass
+       01  TK-WK.
+           02  WK-TKF-BUMN     PIC  9(004).
+      *****
+      *    BUGEN Posting Audit Report
+       01  BU-RPT-HDR.
+           02  FILLER          PIC  X(20)  VALUE
+               "BUGEN POSTING AUDIT ".
+           02  FILLER          PIC  X(10)  VALUE  "BUMN LINNO".
+           02  FILLER          PIC  X(22)  VALUE  "ACCOUNT NAME".
+           02  FILLER          PIC  X(16)  VALUE  "OLD-TOGET".
+           02  FILLER          PIC  X(16)  VALUE  "NEW-TOGET".
+           02  FILLER          PIC  X(16)  VALUE  "OLD-DOGET".
+           02  FILLER          PIC  X(16)  VALUE  "NEW-DOGET".
+       01  BU-RPT-DET.
+           02  RPT-BUMN        PIC  9(04).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-LINNO       PIC  9(03).
+           02  FILLER          PIC  X(03)  VALUE  SPACE.
+           02  RPT-KMKNM       PIC  N(20).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-OLD-TOGET   PIC  -(10)9.
+           02  FILLER          PIC  X(03)  VALUE  SPACE.
+           02  RPT-NEW-TOGET   PIC  -(10)9.
+           02  FILLER          PIC  X(03)  VALUE  SPACE.
+           02  RPT-OLD-DOGET   PIC  -(10)9.
+           02  FILLER          PIC  X(03)  VALUE  SPACE.
+           02  RPT-NEW-DOGET   PIC  -(10)9.
+      *****
+      *    Insert/Update summary
+       01  BU-RPT-SUM.
+           02  FILLER          PIC  X(18)  VALUE  "SUMMARY  UPDATED=".
+           02  RPT-SUM-UPD     PIC  ZZZZZZ9.
+           02  FILLER          PIC  X(12)  VALUE  "  INSERTED=".
+           02  RPT-SUM-INS     PIC  ZZZZZZ9.
+      *****
+      *    Missing-GEN exception detail
+       01  BU-EXC-HDR.
+           02  FILLER          PIC  X(20)  VALUE
+               "NO GEN MASTER HIT   ".
+           02  FILLER          PIC  X(10)  VALUE  "BUMN LINNO".
+       01  BU-EXC-DET.
+           02  EXC-BUMN        PIC  9(04).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  EXC-LINNO       PIC  9(03).
        COPY    LWMSG_PR.
        COPY    LBUZAN.
        COPY    ACCUNT.
        COPY    LGENKF.
        COPY    BUGEN.
        COPY    FCTL.
+       COPY    LIZHTKF.
       *
        77  USER_ID                 PIC  X(006) VALUE SPACE.
        77  COMPLETION_CODE         PIC  X(003) VALUE ZERO.
@@ -50,46 +193,53 @@
                                VALUE  "                              ".
        01  DSP-AREA.
            03  DSP-010.
-               05      FILLER      PIC  N(01)  VALUE  "�N".
-               05      FILLER      PIC  N(02)  VALUE  "���x".
+               05      FILLER      PIC  N(01)  VALUE  SPACE.
+               05      FILLER      PIC  N(02)  VALUE  SPACE.
                05      FILLER      PIC  9(02).
                05      FILLER      PIC  9(02).
                05  DSP-011         PIC  X(30)
-                    VALUE  " ����ʐ��������񍐏��i�����j ".
+                    VALUE  "BUDGET-ACTUAL REPORT (MONTHLY)".
            03  DSP-020.
                05  FILLER          PIC  N(04)
-                             VALUE   "�e�q�n�l".
+                             VALUE   SPACE.
                05  FILLER          PIC  N(02)
-                             VALUE   "�s�n".
+                             VALUE   SPACE.
                05  FILLER          PIC  N(05)
-                              VALUE  "����R�[�h".
+                              VALUE  SPACE.
                05  FILLER          PIC  N(01)
-                              VALUE  "�`".
+                              VALUE  SPACE.
            03  DSP-030.
                05  DSP-031         PIC  N(2)
-                              VALUE  "�m�F".
+                              VALUE  SPACE.
                05  DSP-032         PIC  X(13)
                               VALUE  "OK=1,NO=9 ( )".
+               05  DSP-033         PIC  X(16)
+                              VALUE  "DRY=1,LIVE=9 ( )".
+           03  DSP-040.
+               05  DSP-041         PIC  X(20)
+                              VALUE  "DEPT FROM(  )TO(  ) ".
        01  DSP-AREA2.
            03  DSP-050.
                05  DSP-051         PIC  X(13)
-                              VALUE  "���۰� SEL ż".
+                              VALUE  "NO SEL RECORD".
                05  DSP-052         PIC  X(15)
-                              VALUE  "���۰� �ײ� �ɳ".
+                              VALUE  "NO UPDATE CTRL ".
                05  DSP-053         PIC  X(14)
-                              VALUE  "���۰� DATE ż".
+                              VALUE  "NO DATE RECORD".
                05  DSP-054         PIC  X(20)
-                              VALUE  "������ �ݴ� �ײ� �ɳ".
+                              VALUE  "BUGEN UPDATE ERROR  ".
                05  DSP-055         PIC  X(16)
-                              VALUE  "�Ӹ Ͻ� ż KEY= ".
+                              VALUE  "AM READ KEY=    ".
                05  DSP-056         PIC  9(04).
                05  DSP-057         PIC  9(04).
                05  DSP-058         PIC  X(18)
-                              VALUE  "�����¿ݴ� ²� �ɳ".
+                              VALUE  "BUGEN INSERT ERROR".
                05  DSP-059.
                    07  D59-1       PIC  X(17)
-                              VALUE  "�ݴ�̧�� ż KEY= ".
+                              VALUE  "GEN READ KEY=    ".
                    07  D59-2       PIC  X(3).
+               05  DSP-060         PIC  X(20)
+                              VALUE  "BMN NOT IN FISCAL YR".
        01  DSP-SP.
            02  FILLER.
                03  FILLER          PIC  X(04) VALUE "    ".
@@ -102,6 +252,9 @@
                05  ACP-012         PIC 9(4).
            03  ACP-020             PIC X(1).
            03  ACP-030             PIC X(1).
+           03  ACP-025             PIC X(1).
+           03  ACP-015             PIC 9(2).
+           03  ACP-016             PIC 9(2).
        COPY  LSMSG_PR.
        PROCEDURE           DIVISION.
        CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
@@ -171,6 +324,14 @@
        CALL "SD_Init" USING
             "DSP-032" "X" "24" "66" "13" "DSP-031" " "
             RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-033" "X" "22" "60" "16" "DSP-032" " "
+            RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-040" " " "9" "0" "20" "DSP-030" " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-041" "X" "9" "11" "20" " " "DSP-040"
+            RETURNING RESU.
       *       01  DSP-AREA2
        CALL "SD_Init" USING
             "DSP-AREA2" " " "0" "0" "124" " " " "  RETURNING RESU.
@@ -206,6 +367,8 @@
        CALL "SD_From" USING
             "D59-2" BY REFERENCE GNKEY(1) "3" "1"
             BY REFERENCE I 4  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-060" "X" "24" "1" "20" "DSP-059" " "  RETURNING RESU.
       *       01  DSP-SP
        CALL "SD_Init" USING
             "DSP-SP" " " "0" "0" "9" " " " "  RETURNING RESU.
@@ -244,6 +407,18 @@
             "ACP-030" "X" "23" "1" "1" "ACP-020" " "  RETURNING RESU.
        CALL "SD_Into" USING
             "ACP-030" BY REFERENCE CHK "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "ACP-025" "X" "22" "74" "1" "ACP-030" " "  RETURNING RESU.
+       CALL "SD_Into" USING
+            "ACP-025" BY REFERENCE DRY-SW "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "ACP-015" "9" "9" "21" "2" "ACP-025" " "  RETURNING RESU.
+       CALL "SD_Into" USING
+            "ACP-015" BY REFERENCE STARTBU "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "ACP-016" "9" "9" "27" "2" "ACP-015" " "  RETURNING RESU.
+       CALL "SD_Into" USING
+            "ACP-016" BY REFERENCE ENDBU "2" "0" RETURNING RESU.
       *
            COPY LSMSG_PR_P.
       *
@@ -296,6 +471,15 @@
            ELSE
                COMPUTE FI = Z-KSMM + 1
            END-IF.
+      *****
+      *    Current fiscal year's valid BMON range
+           IF  FI = 1
+               COMPUTE FY-LOW  = Z-GEMYY2  * 100  +  1
+               COMPUTE FY-HIGH = Z-GEMYY2  * 100  +  12
+           ELSE
+               COMPUTE FY-LOW  = Z-GEMYY2  * 100  +  FI
+               COMPUTE FY-HIGH = (Z-GEMYY2 + 1) * 100  +  Z-KSMM
+           END-IF.
            CALL "SD_Output" USING
             "DSP-CLR" DSP-CLR "p" RETURNING RESU.
            CALL "SD_Output" USING
@@ -304,6 +488,8 @@
             "DSP-020" DSP-020 "p" RETURNING RESU.
            CALL "SD_Output" USING
             "DSP-030" DSP-030 "p" RETURNING RESU.
+           CALL "SD_Output" USING
+            "DSP-040" DSP-040 "p" RETURNING RESU.
        ST-10.
            CALL "SD_Accept" USING
             BY REFERENCE ACP-011 "ACP-011" "9" "4"
@@ -329,6 +515,58 @@
            IF  STARTBMN      >  ENDBMN
                GO  TO  ST-10
            END-IF.
+           IF  STARTBMN  <  FY-LOW  OR  STARTBMN  >  FY-HIGH
+               CALL "SD_Output" USING
+                "DSP-060" DSP-060 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
+               PERFORM  CHK-RTN  THRU  CHK-RTNEX
+               GO  TO  ST-10
+           END-IF.
+           IF  ENDBMN  <  FY-LOW  OR  ENDBMN  >  FY-HIGH
+               CALL "SD_Output" USING
+                "DSP-060" DSP-060 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
+               PERFORM  CHK-RTN  THRU  CHK-RTNEX
+               GO  TO  ST-10
+           END-IF.
+       ST-21.
+           CALL "SD_Accept" USING
+            BY REFERENCE ACP-015 "ACP-015" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT    =  "09"
+               GO  TO  ST-20
+           END-IF.
+           IF  ESTAT  NOT =  "01"  AND  "06"
+               GO  TO  ST-21
+           END-IF.
+       ST-22.
+           CALL "SD_Accept" USING
+            BY REFERENCE ACP-016 "ACP-016" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT    =  "09"
+               GO  TO  ST-21
+           END-IF.
+           IF  ESTAT  NOT =  "01"  AND  "06"
+               GO  TO  ST-22
+           END-IF.
+           IF  STARTBU  >  ENDBU
+               GO  TO  ST-21
+           END-IF.
+       ST-25.
+           CALL "SD_Accept" USING
+            BY REFERENCE ACP-025 "ACP-025" "X" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT    =  "09"
+               GO  TO  ST-20
+           END-IF.
+           IF  ESTAT  NOT =  "01"  AND  "06"
+               GO  TO  ST-25
+           END-IF.
+           IF  DRY-SW  NOT =  "1"  AND  "9"
+               GO  TO  ST-25
+           END-IF.
        ST-30.
            CALL "SD_Accept" USING
             BY REFERENCE ACP-020 "ACP-020" "X" "1"
@@ -368,20 +606,22 @@
            END-IF.
            MOVE   STARTBMN      TO  FCTL-FROM1.
            MOVE   ENDBMN        TO  FCTL-TO1.
+           IF  DRY-SW  NOT =  "1"
       *           REWRITE  FCTL-REC3  INVALID
       *///////////////
-           CALL "DB_Update" USING
-            FCTL-F_PNAME1 FCTL-F_LNAME FCTL-REC3 RETURNING RET.
-           IF  RET = 1
-               CALL "SD_Output" USING
-                "DSP-052" DSP-052 "p" RETURNING RESU
-               CALL "SD_Output" USING
-                "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
-               PERFORM  CHK-RTN  THRU  CHK-RTNEX
-               CALL "DB_F_Close" USING
-                BY REFERENCE FCTL-F_IDLST FCTL-F_PNAME1
-               CALL "DB_Close"
-               STOP RUN
+               CALL "DB_Update" USING
+                FCTL-F_PNAME1 FCTL-F_LNAME FCTL-REC3 RETURNING RET
+               IF  RET = 1
+                   CALL "SD_Output" USING
+                    "DSP-052" DSP-052 "p" RETURNING RESU
+                   CALL "SD_Output" USING
+                    "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
+                   PERFORM  CHK-RTN  THRU  CHK-RTNEX
+                   CALL "DB_F_Close" USING
+                    BY REFERENCE FCTL-F_IDLST FCTL-F_PNAME1
+                   CALL "DB_Close"
+                   STOP RUN
+               END-IF
            END-IF.
            CALL "DB_F_Open" USING
             "INPUT" BZM-F_PNAME1 "SHARED" BY REFERENCE BZM-F_IDLST "1"
@@ -395,6 +635,31 @@
            CALL "DB_F_Open" USING
             "I-O" BUGEN-F_PNAME1 "SHARED" BY REFERENCE BUGEN-F_IDLST "1"
             "BU-KEY" BY REFERENCE BU-KEY.
+           OPEN  OUTPUT  BU-RPT-FILE.
+           MOVE  BU-RPT-HDR  TO  BU-RPT-LINE.
+           WRITE  BU-RPT-LINE.
+           OPEN  OUTPUT  BU-EXC-FILE.
+           MOVE  BU-EXC-HDR  TO  BU-EXC-LINE.
+           WRITE  BU-EXC-LINE.
+           IF  DRY-SW  =  "1"
+               MOVE  SPACE  TO  BU-RPT-LINE
+               MOVE  "*** DRY RUN - PREVIEW ONLY, NOT UPDATED ***"
+                TO  BU-RPT-LINE
+               WRITE  BU-RPT-LINE
+           END-IF.
+           PERFORM  CKP-ENT  THRU  CKP-EXT.
+           IF  RESTART-SW  =  1  AND  CKP-PHASE  =  1
+      *           TKEIHI-F PASS WAS UNDERWAY WHEN THE PRIOR RUN
+      *           STOPPED, WHICH MEANS THE BZM-F SWEEP BELOW HAD
+      *           ALREADY COMPLETED -- SKIP STRAIGHT TO TK-ENT.
+               PERFORM  SNP-READ  THRU  SNP-READ-EXT
+               MOVE  1  TO  NORMAL-END-SW
+               GO  TO  END-RTN
+           END-IF.
+           IF  RESTART-SW  =  1
+               PERFORM  SNP-READ  THRU  SNP-READ-EXT
+               GO  TO  ST-60
+           END-IF.
        ST-50.
       *           READ  BUGEN-F  NEXT  AT  END
       *///////////////
@@ -407,20 +672,26 @@
                CALL "DB_F_Open" USING
                 "I-O" BUGEN-F_PNAME1 "SHARED" BY REFERENCE BUGEN-F_IDLST
                 "1" "BU-KEY" BY REFERENCE BU-KEY
+               IF  DRY-SW  NOT =  "1"
+                   PERFORM  SNP-WRITE  THRU  SNP-WRITE-EXT
+               END-IF
                GO TO ST-60
            END-IF.
+           PERFORM  BU-WK-ADD  THRU  BU-WK-ADD-EXT.
            INITIALIZE       BU-DOG.
+           IF  DRY-SW  NOT =  "1"
       *           REWRITE  BU-REC  INVALID
       *///////////////
-           CALL "DB_Update" USING
-            BUGEN-F_PNAME1 BUGEN-F_LNAME BU-REC RETURNING RET.
-           IF  RET = 1
-               CALL "SD_Output" USING
-                "DSP-054" DSP-054 "p" RETURNING RESU
-               CALL "SD_Output" USING
-                "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
-               PERFORM  CHK-RTN  THRU  CHK-RTNEX
-               GO  TO   END-RTN
+               CALL "DB_Update" USING
+                BUGEN-F_PNAME1 BUGEN-F_LNAME BU-REC RETURNING RET
+               IF  RET = 1
+                   CALL "SD_Output" USING
+                    "DSP-054" DSP-054 "p" RETURNING RESU
+                   CALL "SD_Output" USING
+                    "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
+                   PERFORM  CHK-RTN  THRU  CHK-RTNEX
+                   GO  TO   END-RTN
+               END-IF
            END-IF.
            GO  TO  ST-50.
        ST-60.
@@ -430,14 +701,30 @@
             "AT END" BZM-F_PNAME1 BY REFERENCE BZM-REC "UNLOCK"
             RETURNING RET.
            IF  RET = 1
+               MOVE  1  TO  NORMAL-END-SW
                GO  TO   END-RTN
            END-IF.
            IF  BZM-BMON    <       STARTBMN
                GO  TO   ST-60
            END-IF.
            IF  BZM-BMON    >       ENDBMN
+               MOVE  1  TO  NORMAL-END-SW
                GO  TO   END-RTN
            END-IF.
+           IF  RESTART-SW  =  1  AND  BZM-BMON  <  CKP-BMON
+               GO  TO   ST-60
+           END-IF.
+           IF  RESTART-SW  =  1  AND  BZM-BMON  =  CKP-BMON
+               AND  BZM-KMCD  <  CKP-KMCD
+               GO  TO   ST-60
+           END-IF.
+           IF  RESTART-SW  =  1  AND  BZM-BMON  =  CKP-BMON
+               AND  BZM-KMCD  >  CKP-KMCD
+               MOVE  0  TO  RESTART-SW
+           END-IF.
+           IF  RESTART-SW  =  1  AND  BZM-BMON  >  CKP-BMON
+               MOVE  0  TO  RESTART-SW
+           END-IF.
            MOVE   BZM-KMCD   TO       AM-KEY.
       *           READ   AM     WITH UNLOCK  INVALID
       *///////////////
@@ -456,19 +743,22 @@
                PERFORM  CHK-RTN  THRU  CHK-RTNEX
                GO  TO   ST-60
            END-IF.
-           IF  DR-CR = 1
+           IF  AM-BUCD  <  STARTBU  OR  AM-BUCD  >  ENDBU
+               GO  TO   ST-60
+           END-IF.
+           IF  AM-DRCR = 1
                COMPUTE W-TOGET = BZM-TJKR(ZI) - BZM-TJKS(ZI)
            ELSE
                COMPUTE W-TOGET = BZM-TJKS(ZI) - BZM-TJKR(ZI)
            END-IF.
            IF  TY-SW = 0
-               IF  DR-CR = 1
+               IF  AM-DRCR = 1
                    COMPUTE W-ZENEN = BZM-TJKR(TI) - BZM-TJKS(TI)
                ELSE
                    COMPUTE W-ZENEN = BZM-TJKS(TI) - BZM-TJKR(TI)
                END-IF
            ELSE
-               IF  DR-CR = 1
+               IF  AM-DRCR = 1
                    COMPUTE W-ZENEN = BZM-ZJKR(TI) - BZM-ZJKS(TI)
                ELSE
                    COMPUTE W-ZENEN = BZM-ZJKS(TI) - BZM-ZJKR(TI)
@@ -483,6 +773,10 @@
            IF  GNKEY (I)   =     0
                GO  TO  ST-70
            END-IF.
+           IF  RESTART-SW = 1 AND BZM-BMON = CKP-BMON
+               AND BZM-KMCD = CKP-KMCD AND I NOT > CKP-I
+               GO  TO  ST-70
+           END-IF.
            MOVE   0          TO    READ-FLG.
            MOVE   BZM-BMON   TO    BU-BUMN.
            MOVE   GNKEY (I)  TO    BU-LINNO.
@@ -497,6 +791,24 @@
            IF  READ-FLG   =     2
                GO  TO     ST-70
            END-IF.
+           MOVE  0  TO  WK-BUWK-IX.
+           PERFORM  BU-WK-FIND  THRU  BU-WK-FIND-EXT.
+           IF  WK-BUWK-IX  =  0  AND  READ-FLG  =  1
+               AND  WS-BUWK-CNT  <  2000
+               PERFORM  BU-WK-ADD  THRU  BU-WK-ADD-EXT
+               MOVE  WS-BUWK-CNT  TO  WK-BUWK-IX
+           END-IF.
+           IF  WK-BUWK-IX  >  0
+               MOVE  BU-WK-OLD-TOGET (WK-BUWK-IX)  TO  W-OLD-TOGET
+               MOVE  BU-WK-OLD-DOGET (WK-BUWK-IX)  TO  W-OLD-DOGET
+               IF  DRY-SW  =  "1"
+                   MOVE  BU-WK-CUR-TOGET (WK-BUWK-IX)  TO  BU-TOGET
+                   MOVE  BU-WK-CUR-DOGET (WK-BUWK-IX)  TO  BU-DOGET
+               END-IF
+           ELSE
+               MOVE  BU-TOGET  TO  W-OLD-TOGET
+               MOVE  BU-DOGET  TO  W-OLD-DOGET
+           END-IF.
            IF  GNCOM (I)     =    1
                COMPUTE  BU-TOGET  =  BU-TOGET  +  W-TOGET
                COMPUTE  BU-DOGET  =  BU-DOGET  +  W-ZENEN
@@ -504,6 +816,18 @@
                COMPUTE  BU-TOGET  =  BU-TOGET  -  W-TOGET
                COMPUTE  BU-DOGET  =  BU-DOGET  -  W-ZENEN
            END-IF.
+           IF  WK-BUWK-IX  >  0  AND  DRY-SW  =  "1"
+               MOVE  BU-TOGET  TO  BU-WK-CUR-TOGET (WK-BUWK-IX)
+               MOVE  BU-DOGET  TO  BU-WK-CUR-DOGET (WK-BUWK-IX)
+           END-IF.
+           IF  READ-FLG  =  0
+               ADD  1  TO  WS-UPD-CNT
+           ELSE
+               ADD  1  TO  WS-INS-CNT
+           END-IF.
+           IF  DRY-SW  =  "1"
+               GO  TO  ST-70-RPT
+           END-IF.
            IF  READ-FLG    =     0
       *               REWRITE    BU-REC   INVALID
       *///////////////
@@ -531,8 +855,70 @@
                    GO  TO   END-RTN
                END-IF
            END-IF.
+       ST-70-RPT.
+           MOVE  SPACE         TO  BU-RPT-LINE.
+           MOVE  BU-BUMN       TO  RPT-BUMN.
+           MOVE  BU-LINNO      TO  RPT-LINNO.
+           MOVE  BU-KMKNM      TO  RPT-KMKNM.
+           MOVE  W-OLD-TOGET   TO  RPT-OLD-TOGET.
+           MOVE  BU-TOGET      TO  RPT-NEW-TOGET.
+           MOVE  W-OLD-DOGET   TO  RPT-OLD-DOGET.
+           MOVE  BU-DOGET      TO  RPT-NEW-DOGET.
+           MOVE  BU-RPT-DET    TO  BU-RPT-LINE.
+           WRITE  BU-RPT-LINE.
+           IF  DRY-SW  NOT =  "1"
+               MOVE  BZM-BMON      TO  CKP-BMON
+               MOVE  BZM-KMCD      TO  CKP-KMCD
+               MOVE  GNKEY (I)     TO  CKP-LINNO
+               MOVE  I             TO  CKP-I
+               MOVE  0             TO  CKP-PHASE
+               OPEN  OUTPUT  CKP-FILE
+               WRITE  CKP-LINE
+               CLOSE  CKP-FILE
+           END-IF.
            GO  TO     ST-70.
+      *****
+      *    Pre-run BUGEN-F snapshot table maintenance -- see BU-WK-TBL
+      *    declaration above.
+       BU-WK-ADD.
+           IF  WS-BUWK-CNT  NOT <  2000
+               DISPLAY  "DSP-061 BU-WK-TBL FULL, BUMN="  BU-BUMN
+                   " LINNO="  BU-LINNO  " SNAPSHOT SKIPPED"
+               GO  TO  BU-WK-ADD-EXT
+           END-IF.
+           ADD  1  TO  WS-BUWK-CNT.
+           MOVE  BU-BUMN   TO  BU-WK-BUMN       (WS-BUWK-CNT).
+           MOVE  BU-LINNO  TO  BU-WK-LINNO      (WS-BUWK-CNT).
+           MOVE  BU-TOGET  TO  BU-WK-OLD-TOGET  (WS-BUWK-CNT).
+           MOVE  BU-DOGET  TO  BU-WK-OLD-DOGET  (WS-BUWK-CNT).
+           MOVE  0         TO  BU-WK-CUR-TOGET  (WS-BUWK-CNT).
+           MOVE  0         TO  BU-WK-CUR-DOGET  (WS-BUWK-CNT).
+       BU-WK-ADD-EXT.
+           EXIT.
+       BU-WK-FIND.
+           MOVE  1  TO  WK-BUWK-IX.
+       BU-WK-FIND-10.
+           IF  WK-BUWK-IX  >  WS-BUWK-CNT
+               MOVE  0  TO  WK-BUWK-IX
+               GO  TO  BU-WK-FIND-EXT
+           END-IF.
+           IF  BU-WK-BUMN  (WK-BUWK-IX)  =  BU-BUMN
+           AND  BU-WK-LINNO (WK-BUWK-IX)  =  BU-LINNO
+               GO  TO  BU-WK-FIND-EXT
+           END-IF.
+           ADD  1  TO  WK-BUWK-IX.
+           GO  TO  BU-WK-FIND-10.
+       BU-WK-FIND-EXT.
+           EXIT.
        END-RTN.
+           IF  NORMAL-END-SW  =  1
+               PERFORM  TK-ENT  THRU  TK-EXT
+           END-IF.
+           MOVE  WS-UPD-CNT  TO  RPT-SUM-UPD.
+           MOVE  WS-INS-CNT  TO  RPT-SUM-INS.
+           MOVE  SPACE       TO  BU-RPT-LINE.
+           MOVE  BU-RPT-SUM  TO  BU-RPT-LINE.
+           WRITE  BU-RPT-LINE.
            PERFORM  CLSE-ENT  THRU  CLSE-EXT.
            CALL "DB_Close".
            STOP   RUN.
@@ -550,9 +936,14 @@
                CALL "SD_Output" USING
                 "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
                PERFORM  CHK-RTN  THRU  CHK-RTNEX
-               CALL "C3_Set_Jrcode" USING 
+               CALL "C3_Set_Jrcode" USING
                 USER_ID BY REFERENCE COMPLETION_CODE 000
                MOVE     2        TO    READ-FLG
+               MOVE  SPACE       TO  BU-EXC-LINE
+               MOVE  BZM-BMON    TO  EXC-BUMN
+               MOVE  GNKEY (I)   TO  EXC-LINNO
+               MOVE  BU-EXC-DET  TO  BU-EXC-LINE
+               WRITE  BU-EXC-LINE
                GO  TO   BU-EDIT-EXT
            END-IF.
            MOVE   SPACE           TO    BU-REC.
@@ -570,6 +961,238 @@
            MOVE   PL-TANA         TO    BU-TBKBN.
        BU-EDIT-EXT.
            EXIT.
+      *****
+      *    TKEIHI-F expense-actual companion pass.
+      *    TKF-02 (account) is read against ACCUNT the same way
+      *    BZM-KMCD is, to pick up the per-account DR/CR sign.
+      *    TKF-03 (sub-account) is used directly as BU-LINNO/PL-KEY
+      *    since each TKEIHI-F record already names one PL line,
+      *    unlike BZM-F's BZM-GNTBL which fans one account out to up
+      *    to 12 PL lines -- so no GNKEY/GNCOM table walk is needed
+      *    here.  TKF-01 (department) is a 4-digit (2+2) code that
+      *    doesn't line up with the 2-digit AM-BUCD/STARTBU-ENDBU
+      *    department filter, so it is not applied as a filter here;
+      *    every TKEIHI-F record in the entered month range is
+      *    posted.  TKF-04's twelve monthly amounts are calendar
+      *    months 1-12; the matching BU-BUMN year is derived with the
+      *    same fiscal-year split (FI/Z-GEMYY2) already used for
+      *    FY-LOW/FY-HIGH, and only months falling inside the
+      *    operator's STARTBMN/ENDBMN range are posted.  Postings
+      *    accumulate into BUGEN-F and share the insert/update
+      *    counters and the BU530U report/exception file with the
+      *    BZM-F sweep above, so expense variance appears in the same
+      *    report as sales/margin variance.
+       TK-ENT.
+           CALL "DB_F_Open" USING
+            "INPUT" TKEIHI-F_PNAME1 "SHARED" BY REFERENCE
+            TKEIHI-F_IDLST "1" "TKF-KEY" BY REFERENCE TKF-KEY.
+       TK-60.
+      *           READ  TKEIHI-F  NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" TKEIHI-F_PNAME1 BY REFERENCE TKF-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  TK-EXT
+           END-IF.
+           IF  RESTART-SW = 1 AND CKP-PHASE = 1 AND TKF-01 < CKP-BMON
+               GO  TO   TK-60
+           END-IF.
+           IF  RESTART-SW = 1 AND CKP-PHASE = 1 AND TKF-01 = CKP-BMON
+               AND  TKF-02  <  CKP-KMCD
+               GO  TO   TK-60
+           END-IF.
+           IF  RESTART-SW = 1 AND CKP-PHASE = 1 AND TKF-01 = CKP-BMON
+               AND  TKF-02  =  CKP-KMCD  AND  TKF-03  <  CKP-LINNO
+               GO  TO   TK-60
+           END-IF.
+           IF  RESTART-SW = 1 AND CKP-PHASE = 1 AND TKF-01 = CKP-BMON
+               AND  TKF-02  =  CKP-KMCD  AND  TKF-03  >  CKP-LINNO
+               MOVE  0  TO  RESTART-SW
+           END-IF.
+           IF  RESTART-SW = 1 AND CKP-PHASE = 1 AND TKF-01 = CKP-BMON
+               AND  TKF-02  >  CKP-KMCD
+               MOVE  0  TO  RESTART-SW
+           END-IF.
+           IF  RESTART-SW = 1 AND CKP-PHASE = 1 AND TKF-01 > CKP-BMON
+               MOVE  0  TO  RESTART-SW
+           END-IF.
+           MOVE   TKF-02     TO       AM-KEY.
+      *           READ   AM     WITH UNLOCK  INVALID
+      *///////////////
+           CALL "DB_Read" USING
+            "INVALID" AM_PNAME1 BY REFERENCE AM-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               CALL "SD_Output" USING
+                "DSP-055" DSP-055 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
+               PERFORM  CHK-RTN  THRU  CHK-RTNEX
+               GO  TO   TK-60
+           END-IF.
+           MOVE   0       TO        I.
+       TK-70.
+           ADD    1       TO        I.
+           IF  I        >       12
+               GO  TO  TK-60
+           END-IF.
+           IF  TKF-041 (I)  =  0
+               GO  TO  TK-70
+           END-IF.
+           IF  RESTART-SW = 1 AND CKP-PHASE = 1 AND TKF-01 = CKP-BMON
+               AND TKF-02 = CKP-KMCD AND TKF-03 = CKP-LINNO
+               AND I NOT > CKP-I
+               GO  TO  TK-70
+           END-IF.
+           IF  I  >=  FI
+               COMPUTE  WK-TKF-BUMN  =  Z-GEMYY2  *  100  +  I
+           ELSE
+               COMPUTE  WK-TKF-BUMN  =  (Z-GEMYY2 + 1)  *  100  +  I
+           END-IF.
+           IF  WK-TKF-BUMN  <  STARTBMN  OR  WK-TKF-BUMN  >  ENDBMN
+               GO  TO  TK-70
+           END-IF.
+           MOVE   0             TO    READ-FLG.
+           MOVE   WK-TKF-BUMN   TO    BU-BUMN.
+           MOVE   TKF-03        TO    BU-LINNO.
+      *           READ   BUGEN-F       INVALID
+      *///////////////
+           CALL "DB_Read" USING
+            "INVALID" BUGEN-F_PNAME1 BY REFERENCE BU-REC " "
+            RETURNING RET.
+           IF  RET = 1
+               PERFORM       TK-EDIT-RTN  THRU  TK-EDIT-EXT
+           END-IF.
+           IF  READ-FLG   =     2
+               GO  TO     TK-70
+           END-IF.
+           MOVE  0  TO  WK-BUWK-IX.
+           PERFORM  BU-WK-FIND  THRU  BU-WK-FIND-EXT.
+           IF  WK-BUWK-IX  =  0  AND  READ-FLG  =  1
+               AND  WS-BUWK-CNT  <  2000
+               PERFORM  BU-WK-ADD  THRU  BU-WK-ADD-EXT
+               MOVE  WS-BUWK-CNT  TO  WK-BUWK-IX
+           END-IF.
+           IF  WK-BUWK-IX  >  0
+               MOVE  BU-WK-OLD-TOGET (WK-BUWK-IX)  TO  W-OLD-TOGET
+               MOVE  BU-WK-OLD-DOGET (WK-BUWK-IX)  TO  W-OLD-DOGET
+               IF  DRY-SW  =  "1"
+                   MOVE  BU-WK-CUR-TOGET (WK-BUWK-IX)  TO  BU-TOGET
+                   MOVE  BU-WK-CUR-DOGET (WK-BUWK-IX)  TO  BU-DOGET
+               END-IF
+           ELSE
+               MOVE  BU-TOGET  TO  W-OLD-TOGET
+               MOVE  BU-DOGET  TO  W-OLD-DOGET
+           END-IF.
+           IF  AM-DRCR = 1
+               COMPUTE  BU-TOGET  =  BU-TOGET  +  TKF-041 (I)
+           ELSE
+               COMPUTE  BU-TOGET  =  BU-TOGET  -  TKF-041 (I)
+           END-IF.
+           IF  WK-BUWK-IX  >  0  AND  DRY-SW  =  "1"
+               MOVE  BU-TOGET  TO  BU-WK-CUR-TOGET (WK-BUWK-IX)
+               MOVE  BU-DOGET  TO  BU-WK-CUR-DOGET (WK-BUWK-IX)
+           END-IF.
+           IF  READ-FLG  =  0
+               ADD  1  TO  WS-UPD-CNT
+           ELSE
+               ADD  1  TO  WS-INS-CNT
+           END-IF.
+           IF  DRY-SW  =  "1"
+               GO  TO  TK-70-RPT
+           END-IF.
+           IF  READ-FLG    =     0
+      *               REWRITE    BU-REC   INVALID
+      *///////////////
+               CALL "DB_Update" USING
+                BUGEN-F_PNAME1 BUGEN-F_LNAME BU-REC RETURNING RET
+               IF  RET = 1
+                   CALL "SD_Output" USING
+                    "DSP-054" DSP-054 "p" RETURNING RESU
+                   CALL "SD_Output" USING
+                    "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
+                   PERFORM  CHK-RTN  THRU  CHK-RTNEX
+                   GO  TO   TK-EXT
+               END-IF
+           ELSE
+      *               WRITE  BU-REC          INVALID
+      *///////////////
+               CALL "DB_Insert" USING
+                BUGEN-F_PNAME1 BUGEN-F_LNAME BU-REC RETURNING RET
+               IF  RET = 1
+                   CALL "SD_Output" USING
+                    "DSP-058" DSP-058 "p" RETURNING RESU
+                   CALL "SD_Output" USING
+                    "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
+                   PERFORM  CHK-RTN  THRU  CHK-RTNEX
+                   GO  TO   TK-EXT
+               END-IF
+           END-IF.
+       TK-70-RPT.
+           MOVE  SPACE         TO  BU-RPT-LINE.
+           MOVE  BU-BUMN       TO  RPT-BUMN.
+           MOVE  BU-LINNO      TO  RPT-LINNO.
+           MOVE  BU-KMKNM      TO  RPT-KMKNM.
+           MOVE  W-OLD-TOGET   TO  RPT-OLD-TOGET.
+           MOVE  BU-TOGET      TO  RPT-NEW-TOGET.
+           MOVE  W-OLD-DOGET   TO  RPT-OLD-DOGET.
+           MOVE  BU-DOGET      TO  RPT-NEW-DOGET.
+           MOVE  BU-RPT-DET    TO  BU-RPT-LINE.
+           WRITE  BU-RPT-LINE.
+           IF  DRY-SW  NOT =  "1"
+               MOVE  TKF-01        TO  CKP-BMON
+               MOVE  TKF-02        TO  CKP-KMCD
+               MOVE  TKF-03        TO  CKP-LINNO
+               MOVE  I             TO  CKP-I
+               MOVE  1             TO  CKP-PHASE
+               OPEN  OUTPUT  CKP-FILE
+               WRITE  CKP-LINE
+               CLOSE  CKP-FILE
+           END-IF.
+           GO  TO     TK-70.
+       TK-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE TKEIHI-F_IDLST TKEIHI-F_PNAME1.
+       TK-EDIT-RTN.
+           MOVE       1           TO   READ-FLG.
+           MOVE       TKF-03      TO   PL-KEY.
+      *           READ       GEN WITH  UNLOCK    INVALID
+      *///////////////
+           CALL "DB_Read" USING
+            "INVALID" GEN_PNAME1 BY REFERENCE PL-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               CALL "SD_Output" USING
+                "DSP-059" DSP-059 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
+               PERFORM  CHK-RTN  THRU  CHK-RTNEX
+               CALL "C3_Set_Jrcode" USING
+                USER_ID BY REFERENCE COMPLETION_CODE 000
+               MOVE     2        TO    READ-FLG
+               MOVE  SPACE       TO  BU-EXC-LINE
+               MOVE  WK-TKF-BUMN TO  EXC-BUMN
+               MOVE  TKF-03      TO  EXC-LINNO
+               MOVE  BU-EXC-DET  TO  BU-EXC-LINE
+               WRITE  BU-EXC-LINE
+               GO  TO   TK-EDIT-EXT
+           END-IF.
+           MOVE   SPACE           TO    BU-REC.
+           MOVE   WK-TKF-BUMN     TO    BU-BUMN.
+           MOVE   TKF-03          TO    BU-LINNO.
+           MOVE   PL-LIN          TO    BU-KAIP.
+           MOVE   PL-GKB          TO    BU-GOKBN.
+           MOVE   PL-NAMN         TO    BU-KMKNM.
+           MOVE   0               TO    BU-ZENKI.
+           MOVE   0               TO    BU-TOUKI.
+           MOVE   0               TO    BU-DOGET.
+           MOVE   0               TO    BU-TOGET.
+           MOVE   PL-URIKB        TO    BU-URKBN.
+           MOVE   PL-PKB          TO    BU-PRKBN.
+           MOVE   PL-TANA         TO    BU-TBKBN.
+       TK-EDIT-EXT.
+           EXIT.
        CHK-RTN.
            CALL "SD_Accept" USING
             BY REFERENCE ACP-030 "ACP-030" "X" "1"
@@ -594,6 +1217,81 @@
             BY REFERENCE BUGEN-F_IDLST BUGEN-F_PNAME1.
            CALL "DB_F_Close" USING
             BY REFERENCE FCTL-F_IDLST FCTL-F_PNAME1.
+           IF  NORMAL-END-SW  =  1  AND  DRY-SW  NOT =  "1"
+               OPEN  OUTPUT  CKP-FILE
+               CLOSE  CKP-FILE
+               OPEN  OUTPUT  BU-SNP-FILE
+               CLOSE  BU-SNP-FILE
+           END-IF.
+           CLOSE  BU-RPT-FILE.
+           CLOSE  BU-EXC-FILE.
        CLSE-EXT.
            EXIT.
+       CKP-ENT.
+           MOVE  0  TO  RESTART-SW.
+           OPEN  INPUT  CKP-FILE.
+           IF  CKP-STAT  =  "00"
+               READ  CKP-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE  1  TO  RESTART-SW
+               END-READ
+               CLOSE  CKP-FILE
+           END-IF.
+       CKP-EXT.
+           EXIT.
+      *****
+      *    On a normal (non-restart) run this writes the true pre-sweep
+      *    BU-WK-TBL snapshot to BU-SNP-FILE once the ST-50 zero pass
+      *    has finished, so a later restart can reload it via SNP-READ
+      *    below rather than re-deriving OLD-TOGET/OLD-DOGET from
+      *    BUGEN-F values that, by restart time, are no longer the
+      *    true pre-sweep figures.
+       SNP-WRITE.
+           OPEN  OUTPUT  BU-SNP-FILE.
+           PERFORM  VARYING  WS-SNP-IX  FROM  1  BY  1
+               UNTIL  WS-SNP-IX  >  WS-BUWK-CNT
+               MOVE  BU-WK-BUMN      (WS-SNP-IX)  TO  SNP-BUMN
+               MOVE  BU-WK-LINNO     (WS-SNP-IX)  TO  SNP-LINNO
+               MOVE  BU-WK-OLD-TOGET (WS-SNP-IX)  TO  SNP-OLD-TOGET
+               MOVE  BU-WK-OLD-DOGET (WS-SNP-IX)  TO  SNP-OLD-DOGET
+               WRITE  BU-SNP-LINE
+           END-PERFORM.
+           CLOSE  BU-SNP-FILE.
+       SNP-WRITE-EXT.
+           EXIT.
+      *****
+      *    Restart-time counterpart to SNP-WRITE -- reloads the
+      *    pre-sweep snapshot into BU-WK-TBL so BU-WK-FIND still finds
+      *    the true OLD-TOGET/OLD-DOGET on a restarted run instead of
+      *    falling back to the current (partially-updated) BUGEN-F
+      *    value.
+       SNP-READ.
+           MOVE  0  TO  WS-BUWK-CNT.
+           OPEN  INPUT  BU-SNP-FILE.
+           IF  SNP-STAT  NOT =  "00"
+               GO  TO  SNP-READ-EXT
+           END-IF.
+       SNP-READ-10.
+           READ  BU-SNP-FILE
+               AT END
+                   GO  TO  SNP-READ-90
+           END-READ.
+           IF  WS-BUWK-CNT  NOT <  2000
+               DISPLAY  "DSP-062 BU-WK-TBL FULL ON SNAPSHOT RELOAD"
+               GO  TO  SNP-READ-90
+           END-IF.
+           ADD  1  TO  WS-BUWK-CNT.
+           MOVE  SNP-BUMN       TO  BU-WK-BUMN       (WS-BUWK-CNT).
+           MOVE  SNP-LINNO      TO  BU-WK-LINNO      (WS-BUWK-CNT).
+           MOVE  SNP-OLD-TOGET  TO  BU-WK-OLD-TOGET  (WS-BUWK-CNT).
+           MOVE  SNP-OLD-DOGET  TO  BU-WK-OLD-DOGET  (WS-BUWK-CNT).
+           MOVE  0              TO  BU-WK-CUR-TOGET  (WS-BUWK-CNT).
+           MOVE  0              TO  BU-WK-CUR-DOGET  (WS-BUWK-CNT).
+           GO  TO  SNP-READ-10.
+       SNP-READ-90.
+           CLOSE  BU-SNP-FILE.
+       SNP-READ-EXT.
+           EXIT.
        COPY  LPMSG_PR.
