@@ -0,0 +1,264 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         HK530U.
+      *****************************************************
+      *****   HKBM COMMON CODE MASTER MAINTENANCE     *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  USER_ID                 PIC  X(006) VALUE SPACE.
+       77  COMPLETION_CODE         PIC  X(003) VALUE ZERO.
+       77  ESTAT                   PIC  X(002).
+       77  RESU                    PIC  9(001).
+       01  WK-AREA.
+           02  HK-ACT          PIC  X(01).
+           02  HK-ANS          PIC  X(01).
+       COPY    LIHKBM.
+      *****
+      *    Screen literals
+       01  DSP-AREA.
+           03  DSP-010         PIC  X(32)
+               VALUE  "HKBM COMMON CODE MAINTENANCE    ".
+           03  DSP-020         PIC  X(32)
+               VALUE  "ACT A=ADD,C=CHANGE,D=DELETE ( )".
+           03  DSP-030         PIC  X(20)
+               VALUE  "NO(  )BC(     )     ".
+           03  DSP-040         PIC  X(20)
+               VALUE  "NAME:".
+       01  DSP-AREA2.
+           03  DSP-091         PIC  X(20)
+               VALUE  "INVALID ACT CODE   ".
+           03  DSP-092         PIC  X(24)
+               VALUE  "RECORD ALREADY EXISTS  ".
+           03  DSP-093         PIC  X(18)
+               VALUE  "RECORD NOT FOUND  ".
+           03  DSP-094         PIC  X(20)
+               VALUE  "DELETE OK Y=1,N=9( )".
+           03  DSP-095         PIC  X(16)
+               VALUE  "RECORD DELETED  ".
+           03  DSP-096         PIC  X(16)
+               VALUE  "RECORD ADDED    ".
+           03  DSP-097         PIC  X(16)
+               VALUE  "RECORD UPDATED  ".
+           03  DSP-098         PIC  X(20)
+               VALUE  "DATABASE ERROR      ".
+       01  DSP-BUZZER.
+           03  DISP-BUZ-J-03   PIC  X(05)  VALUE  X"1B4A03".
+       01  ACP-AREA.
+           03  ACP-010         PIC  X(01).
+           03  ACP-020         PIC  9(02).
+           03  ACP-030         PIC  X(05).
+           03  ACP-040         PIC  X(57).
+           03  ACP-050         PIC  X(01).
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       CALL "SD_Initialize" RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-AREA" " " "0" "0" "104" " " " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-010" "X" "1" "1" "32" " " "DSP-AREA"  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-020" "X" "3" "1" "32" "DSP-010" " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-030" "X" "5" "1" "20" "DSP-020" " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-040" "X" "7" "1" "20" "DSP-030" " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-AREA2" " " "0" "0" "134" " " " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-091" "X" "22" "1" "20" " " "DSP-AREA2"
+            RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-092" "X" "22" "1" "24" "DSP-091" " "
+            RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-093" "X" "22" "1" "18" "DSP-092" " "
+            RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-094" "X" "22" "1" "20" "DSP-093" " "
+            RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-095" "X" "22" "1" "16" "DSP-094" " "
+            RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-096" "X" "22" "1" "16" "DSP-095" " "
+            RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-097" "X" "22" "1" "16" "DSP-096" " "
+            RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-098" "X" "22" "1" "20" "DSP-097" " "
+            RETURNING RESU.
+       CALL "SD_Init" USING
+            "DSP-BUZZER" " " "24" "0" "5" " " " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "DISP-BUZ-J-03" "X" "24" "80" "5" " " "DSP-BUZZER"
+            RETURNING RESU.
+       CALL "SD_Init" USING
+            "ACP-AREA" " " "0" "0" "66" " " " "  RETURNING RESU.
+       CALL "SD_Init" USING
+            "ACP-010" "X" "3" "30" "1" " " "ACP-AREA"  RETURNING RESU.
+       CALL "SD_Into" USING
+            "ACP-010" BY REFERENCE HK-ACT "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "ACP-020" "9" "5" "4" "2" "ACP-010" " "  RETURNING RESU.
+       CALL "SD_Into" USING
+            "ACP-020" BY REFERENCE HKB-NO "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "ACP-030" "X" "5" "9" "5" "ACP-020" " "  RETURNING RESU.
+       CALL "SD_Into" USING
+            "ACP-030" BY REFERENCE HKB-BC "5" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "ACP-040" "X" "7" "6" "57" "ACP-030" " "  RETURNING RESU.
+       CALL "SD_Into" USING
+            "ACP-040" BY REFERENCE HKB-NAME "57" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "ACP-050" "X" "22" "20" "1" "ACP-040" " "  RETURNING RESU.
+       CALL "SD_Into" USING
+            "ACP-050" BY REFERENCE HK-ANS "1" "0" RETURNING RESU.
+      *
+           ACCEPT USER_ID FROM ARGUMENT-VALUE.
+           ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+      *
+           CALL "DB_F_Open" USING
+            "I-O" HKBM_PNAME1 "SHARED" BY REFERENCE HKBM_IDLST "1"
+            "HKB-KEY" BY REFERENCE HKB-KEY.
+           CALL "SD_Output" USING
+            "DSP-010" DSP-010 "p" RETURNING RESU.
+       ST-10.
+           CALL "SD_Output" USING
+            "DSP-020" DSP-020 "p" RETURNING RESU.
+           CALL "SD_Accept" USING
+            BY REFERENCE ACP-010 "ACP-010" "X" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT    =  "P9"
+               PERFORM  END-RTN  THRU  END-EXT
+               STOP  RUN
+           END-IF.
+           IF  HK-ACT  NOT =  "A"  AND  "C"  AND  "D"
+               CALL "SD_Output" USING
+                "DSP-091" DSP-091 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
+               GO  TO  ST-10
+           END-IF.
+       ST-20.
+           CALL "SD_Output" USING
+            "DSP-030" DSP-030 "p" RETURNING RESU.
+           CALL "SD_Accept" USING
+            BY REFERENCE ACP-020 "ACP-020" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT  =  "09"
+               GO  TO  ST-10
+           END-IF.
+           CALL "SD_Accept" USING
+            BY REFERENCE ACP-030 "ACP-030" "X" "5"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT  =  "09"
+               GO  TO  ST-20
+           END-IF.
+      *           READ   HKBM   INVALID
+      *///////////////
+           CALL "DB_Read" USING
+            "INVALID" HKBM_PNAME1 BY REFERENCE HKB-R "UNLOCK"
+            RETURNING RET.
+           IF  HK-ACT  =  "A"
+               IF  RET  =  0
+                   CALL "SD_Output" USING
+                    "DSP-092" DSP-092 "p" RETURNING RESU
+                   CALL "SD_Output" USING
+                    "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
+                   GO  TO  ST-20
+               END-IF
+               GO  TO  ST-30
+           END-IF.
+           IF  RET  =  1
+               CALL "SD_Output" USING
+                "DSP-093" DSP-093 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
+               GO  TO  ST-20
+           END-IF.
+           IF  HK-ACT  =  "D"
+               GO  TO  ST-50
+           END-IF.
+       ST-30.
+           CALL "SD_Output" USING
+            "DSP-040" DSP-040 "p" RETURNING RESU.
+           CALL "SD_Accept" USING
+            BY REFERENCE ACP-040 "ACP-040" "X" "57"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT  =  "09"
+               GO  TO  ST-20
+           END-IF.
+           IF  HK-ACT  =  "A"
+      *           WRITE  HKB-R   INVALID
+      *///////////////
+               CALL "DB_Insert" USING
+                HKBM_PNAME1 HKBM_LNAME HKB-R RETURNING RET
+               IF  RET = 1
+                   CALL "SD_Output" USING
+                    "DSP-098" DSP-098 "p" RETURNING RESU
+                   CALL "SD_Output" USING
+                    "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
+                   GO  TO  ST-10
+               END-IF
+               CALL "SD_Output" USING
+                "DSP-096" DSP-096 "p" RETURNING RESU
+           ELSE
+      *           REWRITE  HKB-R   INVALID
+      *///////////////
+               CALL "DB_Update" USING
+                HKBM_PNAME1 HKBM_LNAME HKB-R RETURNING RET
+               IF  RET = 1
+                   CALL "SD_Output" USING
+                    "DSP-098" DSP-098 "p" RETURNING RESU
+                   CALL "SD_Output" USING
+                    "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
+                   GO  TO  ST-10
+               END-IF
+               CALL "SD_Output" USING
+                "DSP-097" DSP-097 "p" RETURNING RESU
+           END-IF.
+           GO  TO  ST-10.
+       ST-50.
+           CALL "SD_Output" USING
+            "DSP-094" DSP-094 "p" RETURNING RESU.
+           CALL "SD_Accept" USING
+            BY REFERENCE ACP-050 "ACP-050" "X" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  HK-ANS  NOT =  "1"  AND  "9"
+               GO  TO  ST-50
+           END-IF.
+           IF  HK-ANS  =  "9"
+               GO  TO  ST-10
+           END-IF.
+           CALL "DB_Delete" USING
+            HKBM_PNAME1 HKBM_LNAME HKB-R RETURNING RET.
+           IF  RET = 1
+               CALL "SD_Output" USING
+                "DSP-098" DSP-098 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "DISP-BUZ-J-03" DISP-BUZ-J-03 "p" RETURNING RESU
+               GO  TO  ST-10
+           END-IF.
+           CALL "SD_Output" USING
+            "DSP-095" DSP-095 "p" RETURNING RESU.
+           GO  TO  ST-10.
+       END-RTN.
+           CALL "C3_Set_Jrcode" USING
+            USER_ID BY REFERENCE COMPLETION_CODE 255.
+           CALL "DB_F_Close" USING
+            BY REFERENCE HKBM_IDLST HKBM_PNAME1.
+           CALL "DB_Close".
+       END-EXT.
+           EXIT.
