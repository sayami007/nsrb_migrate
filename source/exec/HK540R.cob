@@ -0,0 +1,130 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         HK540R.
+      *****************************************************
+      *****   HKBM CODE USAGE CROSS-REFERENCE REPORT  *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  HK-RPT-FILE  ASSIGN  TO  "HK540R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  HK-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  HK-RPT-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  WS-EXC-CNT      PIC  9(07)  VALUE  0.
+       01  WK-AREA.
+           02  WK-BUCD     PIC  9(02).
+           02  WK-TDFK     PIC  9(02).
+       COPY    ACCUNT.
+       COPY    LNSTRN.
+       COPY    LIHKBM.
+      *****
+       01  HK-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "HKBM CODE CROSS-REFERENCE CHK".
+           02  FILLER          PIC  X(12)  VALUE  "SOURCE FILE".
+           02  FILLER          PIC  X(10)  VALUE  "KEY".
+           02  FILLER          PIC  X(08)  VALUE  "HKB-NO".
+           02  FILLER          PIC  X(08)  VALUE  "CODE".
+       01  HK-RPT-DET.
+           02  RPT-FILE        PIC  X(12).
+           02  RPT-KEY         PIC  9(06).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-HKBNO       PIC  9(02).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-CODE        PIC  9(02).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-MSG         PIC  X(20)  VALUE
+               "NOT FOUND IN HKBM".
+       01  HK-RPT-SUM.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL EXCEPTIONS=".
+           02  RPT-SUM-CNT     PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  HK-RPT-FILE.
+       MOVE  HK-RPT-HDR  TO  HK-RPT-LINE.
+       WRITE  HK-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" AM_PNAME1 "SHARED" BY REFERENCE AM_IDLST "1"
+            "AM-KEY" BY REFERENCE AM-KEY.
+           CALL "DB_F_Open" USING
+            "INPUT" HN-STRN_PNAME1 "SHARED" BY REFERENCE
+            HN-STRN_IDLST "1" "STRN-20" BY REFERENCE STRN-20.
+           CALL "DB_F_Open" USING
+            "INPUT" HKBM_PNAME1 "SHARED" BY REFERENCE HKBM_IDLST "1"
+            "HKB-KEY" BY REFERENCE HKB-KEY.
+      *
+       ST-10.
+      *           READ   AM   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" AM_PNAME1 BY REFERENCE AM-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  ST-20
+           END-IF.
+           IF  AM-BUCD  =  0
+               GO  TO  ST-10
+           END-IF.
+           MOVE  SPACE     TO  HKB-BC.
+           MOVE  16        TO  HKB-NO.
+           MOVE  AM-BUCD   TO  HKB-BMC.
+           CALL "DB_Read" USING
+            "INVALID" HKBM_PNAME1 BY REFERENCE HKB-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               MOVE  "ACCUNT"      TO  RPT-FILE
+               MOVE  AM-KEY        TO  RPT-KEY
+               MOVE  16            TO  RPT-HKBNO
+               MOVE  AM-BUCD       TO  RPT-CODE
+               MOVE  HK-RPT-DET    TO  HK-RPT-LINE
+               WRITE  HK-RPT-LINE
+               ADD  1  TO  WS-EXC-CNT
+           END-IF.
+           GO  TO  ST-10.
+       ST-20.
+      *           READ   HN-STRN   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" HN-STRN_PNAME1 BY REFERENCE STRN-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  END-RTN
+           END-IF.
+           MOVE  SPACE     TO  HKB-BC.
+           MOVE  01        TO  HKB-NO.
+           MOVE  STRN-18   TO  HKB-TDFK.
+           CALL "DB_Read" USING
+            "INVALID" HKBM_PNAME1 BY REFERENCE HKB-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               MOVE  "STRAN"       TO  RPT-FILE
+               MOVE  STRN-20       TO  RPT-KEY
+               MOVE  01            TO  RPT-HKBNO
+               MOVE  STRN-18       TO  RPT-CODE
+               MOVE  HK-RPT-DET    TO  HK-RPT-LINE
+               WRITE  HK-RPT-LINE
+               ADD  1  TO  WS-EXC-CNT
+           END-IF.
+           GO  TO  ST-20.
+       END-RTN.
+           MOVE  WS-EXC-CNT  TO  RPT-SUM-CNT.
+           MOVE  HK-RPT-SUM  TO  HK-RPT-LINE.
+           WRITE  HK-RPT-LINE.
+           CLOSE  HK-RPT-FILE.
+           CALL "DB_F_Close" USING BY REFERENCE AM_IDLST AM_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE HN-STRN_IDLST HN-STRN_PNAME1.
+           CALL "DB_F_Close" USING BY REFERENCE HKBM_IDLST HKBM_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
