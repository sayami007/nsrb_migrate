@@ -0,0 +1,97 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         JF620R.
+      *****************************************************
+      *****   JOLJF CUSTOMER ORDER ACKNOWLEDGEMENT      *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  JF-RPT-FILE  ASSIGN  TO  "JF620R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  JF-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  JF-RPT-LINE         PIC  X(132).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(02)  VALUE  0.
+       77  WK-TODAY        PIC  9(06).
+       77  WK-TODAY-YY     PIC  9(02).
+       77  WK-TODAY-MM     PIC  9(02).
+       77  WK-TODAY-DD     PIC  9(02).
+       COPY    LJOLJF.
+      *****
+       01  JF-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "ORDER ACKNOWLEDGEMENT        ".
+           02  FILLER          PIC  X(06)  VALUE  "RUN".
+           02  RPT-HDR-DATE    PIC  9(06).
+       01  JF-RPT-CUST-HDR.
+           02  FILLER          PIC  X(10)  VALUE  "CUSTOMER".
+           02  RPT-CH-CUST     PIC  9(06).
+       01  JF-RPT-DET.
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "SEQ".
+           02  RPT-SEQ         PIC  9(01).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  FILLER          PIC  X(08)  VALUE  "REQDT".
+           02  RPT-REQDT       PIC  9(08).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  FILLER          PIC  X(08)  VALUE  "SIZES".
+           02  RPT-SZ          OCCURS  10  PIC  ---9.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-REMARKS     PIC  N(23).
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  JF-RPT-FILE.
+           ACCEPT  WK-TODAY  FROM  DATE.
+           MOVE  WK-TODAY  TO  RPT-HDR-DATE.
+           MOVE  WK-TODAY (1:2)  TO  WK-TODAY-YY.
+           MOVE  WK-TODAY (3:2)  TO  WK-TODAY-MM.
+           MOVE  WK-TODAY (5:2)  TO  WK-TODAY-DD.
+           MOVE  JF-RPT-HDR  TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" JOLJF_PNAME1 "SHARED" BY REFERENCE JOLJF_IDLST
+            "1" "JOLJF11-KEYW" BY REFERENCE JOLJF11-KEYW.
+       ST-10.
+      *           READ   JOLJF   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" JOLJF_PNAME1 BY REFERENCE JOLJF11-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  END-RTN
+           END-IF.
+           IF  JOLJF11-052  NOT =  WK-TODAY-MM  OR
+               JOLJF11-053  NOT =  WK-TODAY-DD  OR
+               JOLJF11-051 (3:2)  NOT =  WK-TODAY-YY
+               GO  TO  ST-10
+           END-IF.
+           MOVE  JOLJF11-02    TO  RPT-CH-CUST.
+           MOVE  JF-RPT-CUST-HDR  TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           MOVE  JOLJF11-03    TO  RPT-SEQ.
+           MOVE  JOLJF11-061   TO  RPT-REQDT (1:4).
+           MOVE  JOLJF11-062   TO  RPT-REQDT (5:2).
+           MOVE  JOLJF11-063   TO  RPT-REQDT (7:2).
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  10
+               MOVE  JOLJF11-1211 (I)  TO  RPT-SZ (I)
+           END-PERFORM.
+           MOVE  JOLJF11-16    TO  RPT-REMARKS.
+           MOVE  JF-RPT-DET    TO  JF-RPT-LINE.
+           WRITE  JF-RPT-LINE.
+           GO  TO  ST-10.
+       END-RTN.
+           CLOSE  JF-RPT-FILE.
+           CALL "DB_F_Close" USING
+            BY REFERENCE JOLJF_IDLST JOLJF_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
