@@ -0,0 +1,128 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         TH700R.
+      *****************************************************
+      *****   THTND vs J-M PRICE-OVERRIDE REPORT        *****
+      *****************************************************
+      *        LISTS EVERY THTND CUSTOMER/ITEM/SIZE-CLASS PRICE
+      *        OVERRIDE NEXT TO THE CORRESPONDING J-M STANDARD
+      *        PRICES (J-ST/J-YT), LOOKED UP BY ITEM CODE (J-JCD)
+      *        THE SAME WAY OTHER J-M PROGRAMS IN THIS SHOP KEY
+      *        INTO J-M.  THE DISCOUNT PERCENTAGE IS COMPUTED
+      *        AGAINST J-ST (THE STANDARD
+      *        SELL PRICE) SINCE THE COPYBOOK DOESN'T DOCUMENT A
+      *        ST/YT SELECTOR TIED TO THTND-03'S SIZE CLASS --
+      *        J-YT IS STILL PRINTED ALONGSIDE FOR REFERENCE.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  TH-RPT-FILE  ASSIGN  TO  "TH700R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  TH-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  TH-RPT-LINE         PIC  X(100).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  WK-DISC-PCT     PIC  S9(003)V9(01).
+       77  WS-CHK-CNT      PIC  9(07)  VALUE  0.
+       COPY    LITHTND.
+       COPY    LIJM.
+      *****
+       01  TH-RPT-HDR.
+           02  FILLER          PIC  X(40)  VALUE
+               "THTND PRICE-OVERRIDE REPORT            ".
+       01  TH-RPT-DET.
+           02  FILLER          PIC  X(06)  VALUE  "CUST=".
+           02  RPT-CUST        PIC  9(004).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "ITEM=".
+           02  RPT-ITEM        PIC  9(006).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "SZ=".
+           02  RPT-SZ          PIC  9(001).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(08)  VALUE  "OVRD=".
+           02  RPT-OVRD        PIC  ZZZZ9.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "ST=".
+           02  RPT-ST          PIC  -(06)9.99.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "YT=".
+           02  RPT-YT          PIC  -(06)9.99.
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(08)  VALUE  "DISC%=".
+           02  RPT-DISC        PIC  -(03)9.9.
+       01  TH-RPT-DET2.
+           02  FILLER          PIC  X(06)  VALUE  "CUST=".
+           02  RPT2-CUST       PIC  9(004).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  FILLER          PIC  X(06)  VALUE  "ITEM=".
+           02  RPT2-ITEM       PIC  9(006).
+           02  FILLER          PIC  X(30)  VALUE
+               "NOT FOUND IN J-M".
+       01  TH-RPT-SUM.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL OVERRIDES=".
+           02  RPT-SUM-CNT     PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  TH-RPT-FILE.
+       MOVE  TH-RPT-HDR  TO  TH-RPT-LINE.
+       WRITE  TH-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" THTND_PNAME1 "SHARED" BY REFERENCE THTND_IDLST
+            "1" "THTND-KEY" BY REFERENCE THTND-KEY.
+           CALL "DB_F_Open" USING
+            "INPUT" J-M_PNAME1 "SHARED" BY REFERENCE J-M_IDLST "1"
+            "J-JCD" BY REFERENCE J-JCD.
+       TH-10.
+           CALL "DB_Read" USING
+            "NEXT AT END" THTND_PNAME1 BY REFERENCE THTND-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  TH-EXT
+           END-IF.
+           ADD  1  TO  WS-CHK-CNT.
+           MOVE  THTND-02  TO  J-JCD.
+           CALL "DB_Read" USING
+            "INVALID" J-M_PNAME1 BY REFERENCE J-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               MOVE  THTND-01  TO  RPT2-CUST
+               MOVE  THTND-02  TO  RPT2-ITEM
+               MOVE  TH-RPT-DET2  TO  TH-RPT-LINE
+               WRITE  TH-RPT-LINE
+               GO  TO  TH-10
+           END-IF.
+           MOVE  0  TO  WK-DISC-PCT.
+           IF  J-ST  NOT  =  0
+               COMPUTE  WK-DISC-PCT  ROUNDED  =
+                   (J-ST  -  THTND-04)  *  100  /  J-ST
+           END-IF.
+           MOVE  THTND-01  TO  RPT-CUST.
+           MOVE  THTND-02  TO  RPT-ITEM.
+           MOVE  THTND-03  TO  RPT-SZ.
+           MOVE  THTND-04  TO  RPT-OVRD.
+           MOVE  J-ST      TO  RPT-ST.
+           MOVE  J-YT      TO  RPT-YT.
+           MOVE  WK-DISC-PCT  TO  RPT-DISC.
+           MOVE  TH-RPT-DET  TO  TH-RPT-LINE.
+           WRITE  TH-RPT-LINE.
+           GO  TO  TH-10.
+       TH-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE THTND_IDLST THTND_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE J-M_IDLST J-M_PNAME1.
+           MOVE  WS-CHK-CNT  TO  RPT-SUM-CNT.
+           MOVE  TH-RPT-SUM  TO  TH-RPT-LINE.
+           WRITE  TH-RPT-LINE.
+           CLOSE  TH-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
