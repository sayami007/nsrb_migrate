@@ -0,0 +1,98 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         KF710R.
+      *****************************************************
+      *****   FIELD-LEVEL EDIT VALIDATION FOR KOLRF2     *****
+      *****   CUSTOMER-MASTER EDI RECORDS               *****
+      *****************************************************
+      *        REJECTS A KOLRF2 RECORD WITH A BLANK KOLRF2-04
+      *        (NAME) OR AN OUT-OF-RANGE KOLRF2-09 (BRANCH CODE,
+      *        VALID RANGE 01-50) BEFORE IT IS APPLIED AGAINST
+      *        THE CUSTOMER MASTER.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  KF-RPT-FILE  ASSIGN  TO  "KF710R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  KF-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  KF-RPT-LINE         PIC  X(100).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  WS-ERR-SW       PIC  X(01)  VALUE  "N".
+           88  WS-HAS-ERROR           VALUE  "Y".
+           88  WS-NO-ERROR            VALUE  "N".
+       77  WS-EDIT-CNT     PIC  9(07)  VALUE  0.
+       77  WS-BAD-CNT      PIC  9(07)  VALUE  0.
+       COPY    LKOLRF.
+      *****
+       01  KF-RPT-HDR.
+           02  FILLER          PIC  X(36)  VALUE
+               "KOLRF2 CUSTOMER-MASTER EDIT REPORT".
+       01  KF-RPT-DET.
+           02  RPT-CUST        PIC  X(04).
+           02  FILLER          PIC  X(01)  VALUE  "-".
+           02  RPT-SUB         PIC  X(03).
+           02  FILLER          PIC  X(02)  VALUE  SPACE.
+           02  RPT-MSG         PIC  X(40).
+       01  KF-RPT-SUM1.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL EDITED=".
+           02  RPT-SUM-EDIT    PIC  ZZZZZZ9.
+       01  KF-RPT-SUM2.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL REJECTED=".
+           02  RPT-SUM-BAD     PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  KF-RPT-FILE.
+       MOVE  KF-RPT-HDR  TO  KF-RPT-LINE.
+       WRITE  KF-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" KOLRF_PNAME1 "SHARED" BY REFERENCE KOLRF_IDLST
+            "1" "KOLRF2-KEYW" BY REFERENCE KOLRF2-KEYW.
+       K2-RD.
+           CALL "DB_Read" USING
+            "NEXT AT END" KOLRF_PNAME1 BY REFERENCE KOLRF2-REC
+            "UNLOCK" RETURNING RET.
+           IF  RET = 1
+               GO  TO  K2-EXT
+           END-IF.
+           ADD  1  TO  WS-EDIT-CNT.
+           SET  WS-NO-ERROR  TO  TRUE.
+           MOVE  KOLRF2-02  TO  RPT-CUST.
+           MOVE  KOLRF2-03  TO  RPT-SUB.
+           IF  KOLRF2-04  =  SPACE
+               SET  WS-HAS-ERROR  TO  TRUE
+               MOVE  "REJECTED: NAME (KOLRF2-04) IS BLANK" TO RPT-MSG
+               MOVE  KF-RPT-DET  TO  KF-RPT-LINE
+               WRITE  KF-RPT-LINE
+           END-IF.
+           IF  KOLRF2-09  <  1  OR  KOLRF2-09  >  50
+               SET  WS-HAS-ERROR  TO  TRUE
+               MOVE  "REJECTED: BRANCH (KOLRF2-09) OUT OF RANGE"
+                   TO  RPT-MSG
+               MOVE  KF-RPT-DET  TO  KF-RPT-LINE
+               WRITE  KF-RPT-LINE
+           END-IF.
+           IF  WS-HAS-ERROR
+               ADD  1  TO  WS-BAD-CNT
+           END-IF.
+           GO  TO  K2-RD.
+       K2-EXT.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KOLRF_IDLST KOLRF_PNAME1.
+           MOVE  WS-EDIT-CNT  TO  RPT-SUM-EDIT.
+           MOVE  KF-RPT-SUM1  TO  KF-RPT-LINE.
+           WRITE  KF-RPT-LINE.
+           MOVE  WS-BAD-CNT   TO  RPT-SUM-BAD.
+           MOVE  KF-RPT-SUM2  TO  KF-RPT-LINE.
+           WRITE  KF-RPT-LINE.
+           CLOSE  KF-RPT-FILE.
+           CALL "DB_Close".
+           STOP  RUN.
