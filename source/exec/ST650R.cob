@@ -0,0 +1,92 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         ST650R.
+      *****************************************************
+      *****   MONTHLY SALES-BY-PREFECTURE SUMMARY      *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  ST-RPT-FILE  ASSIGN  TO  "ST650R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ST-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  ST-RPT-LINE         PIC  X(60).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(02)  VALUE  0.
+       77  WS-TBL-CNT      PIC  9(02)  VALUE  0.
+       01  TDFK-TBL.
+           02  TDFK-ENT   OCCURS  99.
+               03  TDFK-CODE     PIC  9(02).
+               03  TDFK-AMT      PIC  S9(10)V9(02).
+       COPY    LNSTRN.
+      *****
+       01  ST-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "SALES BY PREFECTURE SUMMARY  ".
+           02  FILLER          PIC  X(10)  VALUE  "TDFK".
+           02  FILLER          PIC  X(16)  VALUE  "TOTAL AMOUNT".
+       01  ST-RPT-DET.
+           02  RPT-TDFK        PIC  9(02).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-AMT         PIC  -(09)9.99.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  ST-RPT-FILE.
+       MOVE  ST-RPT-HDR  TO  ST-RPT-LINE.
+       WRITE  ST-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" HN-STRN_PNAME1 "SHARED" BY REFERENCE
+            HN-STRN_IDLST "1" "STRN-20" BY REFERENCE STRN-20.
+       ST-10.
+      *           READ   HN-STRN   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" HN-STRN_PNAME1 BY REFERENCE STRN-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  END-RTN
+           END-IF.
+           PERFORM  TBL-ADD  THRU  TBL-ADD-EXT.
+           GO  TO  ST-10.
+       TBL-ADD.
+           MOVE  1  TO  I.
+       TBL-ADD-10.
+           IF  I  >  WS-TBL-CNT
+               IF  WS-TBL-CNT  NOT <  99
+                   DISPLAY  "DSP-001 TDFK-TBL FULL, ENTRY DROPPED"
+                   GO  TO  TBL-ADD-EXT
+               END-IF
+               ADD  1  TO  WS-TBL-CNT
+               MOVE  STRN-18  TO  TDFK-CODE (WS-TBL-CNT)
+               MOVE  0        TO  TDFK-AMT  (WS-TBL-CNT)
+               MOVE  WS-TBL-CNT  TO  I
+           END-IF.
+           IF  TDFK-CODE (I)  NOT =  STRN-18
+               ADD  1  TO  I
+               GO  TO  TBL-ADD-10
+           END-IF.
+           ADD  STRN-08  TO  TDFK-AMT (I).
+       TBL-ADD-EXT.
+           EXIT.
+       END-RTN.
+           PERFORM  VARYING  I  FROM  1  BY  1
+               UNTIL  I  >  WS-TBL-CNT
+               MOVE  TDFK-CODE (I)  TO  RPT-TDFK
+               MOVE  TDFK-AMT (I)   TO  RPT-AMT
+               MOVE  ST-RPT-DET     TO  ST-RPT-LINE
+               WRITE  ST-RPT-LINE
+           END-PERFORM.
+           CLOSE  ST-RPT-FILE.
+           CALL "DB_F_Close" USING
+            BY REFERENCE HN-STRN_IDLST HN-STRN_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
