@@ -0,0 +1,104 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         ST680R.
+      *****************************************************
+      *****   STRN-09/STRN-10 CLASSIFICATION EDIT CHECK *****
+      *****************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.    SYSTEM100.
+       OBJECT-COMPUTER.    SYSTEM100.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  ST-RPT-FILE  ASSIGN  TO  "ST680R"
+               ORGANIZATION  IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  ST-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  ST-RPT-LINE         PIC  X(80).
+       WORKING-STORAGE     SECTION.
+       77  ERR-STAT        PIC  X(02).
+       77  RET             PIC  9(01)  VALUE  0.
+       77  I               PIC  9(02)  VALUE  0.
+       77  WS-EXC-CNT      PIC  9(07)  VALUE  0.
+       77  WS-OK-SW        PIC  X(01)  VALUE  "N".
+           88  WS-COMBO-OK           VALUE  "Y".
+           88  WS-COMBO-NOT-OK       VALUE  "N".
+      *        APPROVED STRN-09 (TRANSACTION TYPE) / STRN-10
+      *        (SHIPPING CLASSIFICATION) COMBINATIONS.  09=0 IS A
+      *        NORMAL SALE, 09=1 IS A RETURN; 10=0 IS NORMAL SHIPPING,
+      *        10=1 IS SPECIAL SHIPPING.  ANY OTHER COMBINATION HAS
+      *        NO APPROVED MEANING AND IS FLAGGED.
+       01  COMBO-TBL.
+           02  FILLER          PIC  9(02)  VALUE  00.
+           02  FILLER          PIC  9(02)  VALUE  01.
+           02  FILLER          PIC  9(02)  VALUE  10.
+           02  FILLER          PIC  9(02)  VALUE  11.
+       01  COMBO-TBL-R  REDEFINES  COMBO-TBL.
+           02  COMBO-ENT  OCCURS  4.
+               03  COMBO-09       PIC  9(01).
+               03  COMBO-10       PIC  9(01).
+       COPY    LNSTRN.
+      *****
+       01  ST-RPT-HDR.
+           02  FILLER          PIC  X(30)  VALUE
+               "STRN-09/10 COMBINATION EDIT  ".
+           02  FILLER          PIC  X(10)  VALUE  "KEY".
+           02  FILLER          PIC  X(10)  VALUE  "09".
+           02  FILLER          PIC  X(10)  VALUE  "10".
+       01  ST-RPT-DET.
+           02  RPT-KEY         PIC  9(06).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-09          PIC  9(01).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-10          PIC  9(01).
+           02  FILLER          PIC  X(04)  VALUE  SPACE.
+           02  RPT-MSG         PIC  X(30)  VALUE
+               "UNAPPROVED COMBINATION".
+       01  ST-RPT-SUM.
+           02  FILLER          PIC  X(20)  VALUE  "TOTAL EXCEPTIONS=".
+           02  RPT-SUM-CNT     PIC  ZZZZZZ9.
+       PROCEDURE           DIVISION.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+       OPEN  OUTPUT  ST-RPT-FILE.
+       MOVE  ST-RPT-HDR  TO  ST-RPT-LINE.
+       WRITE  ST-RPT-LINE.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" HN-STRN_PNAME1 "SHARED" BY REFERENCE
+            HN-STRN_IDLST "1" "STRN-20" BY REFERENCE STRN-20.
+       ST-10.
+      *           READ   HN-STRN   NEXT  AT  END
+      *///////////////
+           CALL "DB_Read" USING
+            "NEXT AT END" HN-STRN_PNAME1 BY REFERENCE STRN-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO  TO  END-RTN
+           END-IF.
+           SET  WS-COMBO-NOT-OK  TO  TRUE.
+           PERFORM  VARYING  I  FROM  1  BY  1  UNTIL  I  >  4
+               IF  STRN-09  =  COMBO-09 (I)  AND
+                   STRN-10  =  COMBO-10 (I)
+                   SET  WS-COMBO-OK  TO  TRUE
+               END-IF
+           END-PERFORM.
+           IF  WS-COMBO-NOT-OK
+               MOVE  STRN-20       TO  RPT-KEY
+               MOVE  STRN-09       TO  RPT-09
+               MOVE  STRN-10       TO  RPT-10
+               MOVE  ST-RPT-DET    TO  ST-RPT-LINE
+               WRITE  ST-RPT-LINE
+               ADD  1  TO  WS-EXC-CNT
+           END-IF.
+           GO  TO  ST-10.
+       END-RTN.
+           MOVE  WS-EXC-CNT  TO  RPT-SUM-CNT.
+           MOVE  ST-RPT-SUM  TO  ST-RPT-LINE.
+           WRITE  ST-RPT-LINE.
+           CLOSE  ST-RPT-FILE.
+           CALL "DB_F_Close" USING
+            BY REFERENCE HN-STRN_IDLST HN-STRN_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
